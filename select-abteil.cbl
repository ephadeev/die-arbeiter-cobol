@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    SELECT for ABTEIL-FILE
+      *    Primary Key - ABTEILUNG-ID
+      *    Alternate Key - ABTEILUNG-NAME
+      *    Alternate Key with duplicates - PRAEMIE
+      ******************************************************************
+           SELECT ABTEIL-FILE ASSIGN TO "ABTEIL-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ABTEILUNG-ID
+               ALTERNATE RECORD KEY IS ABTEILUNG-NAME
+               ALTERNATE RECORD KEY IS PRAEMIE WITH DUPLICATES
+               FILE STATUS IS ABTEIL-FILE-STATUS.
