@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    One line per SALARY set/change - ARBEITER-ID, the effective
+      *    date, old and new SALARY, and the amount of the change.
+      ******************************************************************
+       FD  SALARY-HISTORY-FILE.
+       01  SALARY-HISTORY-RECORD.
+           05 SH-ARBEITER-ID      PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SH-EFFECTIVE-DATE   PIC X(10).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SH-OLD-SALARY       PIC 99999V9.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SH-NEW-SALARY       PIC 99999V9.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SH-CHANGE-AMOUNT    PIC S99999V9.
