@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    One record, one byte - the current payroll freeze setting.
+      ******************************************************************
+       FD  FREEZE-CONTROL-FILE.
+       01  FREEZE-CONTROL-RECORD.
+           05 FREEZE-FLAG          PIC X.
+               88 PAYROLL-IS-FROZEN     VALUE "Y".
+               88 PAYROLL-NOT-FROZEN    VALUE "N".
