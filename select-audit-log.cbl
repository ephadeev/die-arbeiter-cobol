@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    SELECT for AUDIT-LOG-FILE
+      *    Line sequential, append-only field-change log shared by
+      *    both maintenance programs.
+      ******************************************************************
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
