@@ -0,0 +1,227 @@
+      ******************************************************************
+      *    Referential-integrity reconciliation report
+      *    Walks arbeiter.dat checking that each ARBEITER-ABTEILUNG-ID
+      *    and (non-zero) CHIEF-ID still points at a record that
+      *    exists, then walks abteil.dat checking that each non-zero
+      *    ABTEILUNG-LEITER-ID still points at a worker that exists.
+      *    MAINTENANCE-ARBEITER/-ABTEIL validate these on entry, but a
+      *    batch load (LOAD-ARBEITER-CSV does not check CHIEF-ID) or a
+      *    file edited outside these programs can still leave an
+      *    orphaned reference behind, so this is a periodic audit, not
+      *    a duplicate of those live checks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-RECONCILIATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "RECONCILIATION-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  RECORD-FOUND          PIC X.
+       77  SAVE-ARBEITER-ID      PIC 9(6).
+       77  SAVE-CHIEF-ID         PIC 9(6).
+       77  SAVE-ABTEILUNG-ID     PIC 9(4).
+       77  ORPHAN-COUNT          PIC 9(6) VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(29)  VALUE "REFERENTIAL INTEGRITY REPORT".
+           05 FILLER PIC X(171) VALUE SPACE.
+
+       01  SECTION-LINE.
+           05 SL-TEXT PIC X(60).
+           05 FILLER  PIC X(140) VALUE SPACE.
+
+       01  ORPHAN-ABTEILUNG-LINE.
+           05 FILLER PIC X(13) VALUE "ARBEITER-ID: ".
+           05 OL-ARBEITER-ID    PIC 9(6).
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(32) VALUE "REFERS TO MISSING ABTEILUNG-ID: ".
+           05 OL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(141) VALUE SPACE.
+
+       01  ORPHAN-CHIEF-LINE.
+           05 FILLER PIC X(13) VALUE "ARBEITER-ID: ".
+           05 CL-ARBEITER-ID    PIC 9(6).
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(25) VALUE "REFERS TO MISSING CHIEF: ".
+           05 CL-CHIEF-ID       PIC 9(6).
+           05 FILLER PIC X(146) VALUE SPACE.
+
+       01  ORPHAN-LEITER-LINE.
+           05 FILLER PIC X(14) VALUE "ABTEILUNG-ID: ".
+           05 LL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(35) VALUE
+               "REFERS TO MISSING DEPARTMENT HEAD: ".
+           05 LL-LEITER-ID      PIC 9(6).
+           05 FILLER PIC X(137) VALUE SPACE.
+
+       01  TOTAL-LINE.
+           05 FILLER PIC X(22)  VALUE "ORPHANED REFERENCES: ".
+           05 RL-TOTAL          PIC ZZZZZ9.
+           05 FILLER PIC X(172) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-TOTAL-LINE.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM CHECK-ARBEITER-REFERENCES.
+           PERFORM CHECK-ABTEIL-REFERENCES.
+
+      ******************************************************************
+      *    Every worker's ABTEILUNG-ID and CHIEF-ID checked against the
+      *    live department and worker files.
+      ******************************************************************
+       CHECK-ARBEITER-REFERENCES.
+           MOVE "CHECKING ARBEITER-ABTEILUNG-ID / CHIEF-ID REFERENCES"
+               TO SL-TEXT.
+           PERFORM WRITE-SECTION-LINE.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+           PERFORM CHECK-ONE-ARBEITER-RECORD
+               UNTIL ARBEITER-FILE-AT-END = "Y".
+           PERFORM WRITE-BLANK-LINE.
+
+       CHECK-ONE-ARBEITER-RECORD.
+           PERFORM CHECK-ARBEITER-ABTEILUNG-ID.
+           PERFORM CHECK-ARBEITER-CHIEF-ID.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+       CHECK-ARBEITER-ABTEILUNG-ID.
+           MOVE ARBEITER-ID TO SAVE-ARBEITER-ID.
+           MOVE "Y" TO RECORD-FOUND.
+           MOVE ARBEITER-ABTEILUNG-ID TO ABTEILUNG-ID.
+           READ ABTEIL-FILE
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "N"
+               ADD 1 TO ORPHAN-COUNT
+               MOVE SAVE-ARBEITER-ID TO OL-ARBEITER-ID
+               MOVE ARBEITER-ABTEILUNG-ID TO OL-ABTEILUNG-ID
+               MOVE ORPHAN-ABTEILUNG-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD.
+
+       CHECK-ARBEITER-CHIEF-ID.
+           IF CHIEF-ID NOT = ZERO
+               MOVE ARBEITER-ID TO SAVE-ARBEITER-ID
+               MOVE CHIEF-ID TO SAVE-CHIEF-ID
+               MOVE "Y" TO RECORD-FOUND
+               MOVE CHIEF-ID TO ARBEITER-ID
+               READ ARBEITER-FILE RECORD
+                   INVALID KEY
+                   MOVE "N" TO RECORD-FOUND
+               END-READ
+               MOVE SAVE-ARBEITER-ID TO ARBEITER-ID
+               IF RECORD-FOUND = "N"
+                   ADD 1 TO ORPHAN-COUNT
+                   MOVE SAVE-ARBEITER-ID TO CL-ARBEITER-ID
+                   MOVE SAVE-CHIEF-ID TO CL-CHIEF-ID
+                   MOVE ORPHAN-CHIEF-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD.
+
+      ******************************************************************
+      *    Every department's ABTEILUNG-LEITER-ID checked against the
+      *    live worker file.
+      ******************************************************************
+       CHECK-ABTEIL-REFERENCES.
+           MOVE "CHECKING ABTEILUNG-LEITER-ID REFERENCES"
+               TO SL-TEXT.
+           PERFORM WRITE-SECTION-LINE.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM CHECK-ONE-ABTEIL-RECORD
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+           PERFORM WRITE-BLANK-LINE.
+
+       CHECK-ONE-ABTEIL-RECORD.
+           IF ABTEILUNG-LEITER-ID NOT = ZERO
+               MOVE ABTEILUNG-ID TO SAVE-ABTEILUNG-ID
+               MOVE "Y" TO RECORD-FOUND
+               MOVE ABTEILUNG-LEITER-ID TO ARBEITER-ID
+               READ ARBEITER-FILE RECORD
+                   INVALID KEY
+                   MOVE "N" TO RECORD-FOUND
+               END-READ
+               IF RECORD-FOUND = "N"
+                   ADD 1 TO ORPHAN-COUNT
+                   MOVE SAVE-ABTEILUNG-ID TO LL-ABTEILUNG-ID
+                   MOVE ABTEILUNG-LEITER-ID TO LL-LEITER-ID
+                   MOVE ORPHAN-LEITER-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-SECTION-LINE.
+           MOVE SECTION-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-BLANK-LINE.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-TOTAL-LINE.
+           MOVE ORPHAN-COUNT TO RL-TOTAL.
+           MOVE TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-RECONCILIATION-REPORT.
