@@ -0,0 +1,208 @@
+      ******************************************************************
+      *    Print the Reporting-Structure (Org Chart) Report
+      *    Asks for a starting ARBEITER-ID, then walks arbeiter.dat
+      *    breadth-first over CHIEF-ID to print that worker and every
+      *    worker under them, indented one level per step down the
+      *    chain of command.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-ORG-CHART.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "ORG-CHART-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  RECORD-FOUND          PIC X.
+
+       77  STARTING-ARBEITER-ID  PIC 9(6).
+
+      ******************************************************************
+      *    Breadth-first worklist - every worker to print is queued
+      *    here once, at the indentation LEVEL one deeper than the
+      *    chief who queued them, and WORKLIST-PROCESSED walks the
+      *    queue from front to back as workers are printed.
+      ******************************************************************
+       77  WORKLIST-COUNT        PIC 9(5) VALUE ZERO.
+       77  WORKLIST-PROCESSED    PIC 9(5) VALUE ZERO.
+       01  WORKLIST-TABLE
+               OCCURS 0 TO 99999 TIMES
+               DEPENDING ON WORKLIST-COUNT
+               INDEXED BY WORKLIST-INDEX.
+           05 WORKLIST-ARBEITER-ID PIC 9(6).
+           05 WORKLIST-LEVEL       PIC 99.
+
+       77  CURRENT-ARBEITER-ID   PIC 9(6).
+       77  CURRENT-LEVEL         PIC 99.
+       77  INDENT-SPACES         PIC 9(3).
+       77  ALREADY-QUEUED        PIC X.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(30)  VALUE "ORG CHART / REPORTING CHAIN".
+           05 FILLER PIC X(170) VALUE SPACE.
+
+       01  WORKER-LINE.
+           05 RL-ARBEITER-ID    PIC 9(6).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-FAMILIE        PIC X(100).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-NAME           PIC X(70).
+
+       01  NOT-FOUND-LINE.
+           05 FILLER PIC X(32) VALUE "NO SUCH ARBEITER-ID ON FILE: ".
+           05 RL-NOT-FOUND-ID  PIC 9(6).
+           05 FILLER PIC X(162) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       MAIN-PROCESS.
+           DISPLAY "ENTER STARTING ARBEITER-ID FOR THE ORG CHART".
+           ACCEPT STARTING-ARBEITER-ID.
+           PERFORM LOOK-UP-STARTING-ARBEITER.
+           IF RECORD-FOUND = "Y"
+               PERFORM QUEUE-STARTING-WORKER
+               PERFORM PRINT-QUEUED-WORKER
+                   UNTIL WORKLIST-PROCESSED > WORKLIST-COUNT
+           ELSE
+               PERFORM WRITE-NOT-FOUND-LINE.
+
+       LOOK-UP-STARTING-ARBEITER.
+           MOVE "Y" TO RECORD-FOUND.
+           MOVE STARTING-ARBEITER-ID TO ARBEITER-ID.
+           READ ARBEITER-FILE
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "Y" AND ARBEITER-IS-INACTIVE
+               MOVE "N" TO RECORD-FOUND.
+
+       QUEUE-STARTING-WORKER.
+           ADD 1 TO WORKLIST-COUNT.
+           SET WORKLIST-INDEX TO WORKLIST-COUNT.
+           MOVE STARTING-ARBEITER-ID TO
+               WORKLIST-ARBEITER-ID(WORKLIST-INDEX).
+           MOVE ZERO TO WORKLIST-LEVEL(WORKLIST-INDEX).
+
+      ******************************************************************
+      *    Print the next queued worker, then queue every active
+      *    direct report found under them (a fresh scan of the whole
+      *    file, same rescan pattern the other reports use).
+      ******************************************************************
+       PRINT-QUEUED-WORKER.
+           ADD 1 TO WORKLIST-PROCESSED.
+           SET WORKLIST-INDEX TO WORKLIST-PROCESSED.
+           MOVE WORKLIST-ARBEITER-ID(WORKLIST-INDEX) TO
+               CURRENT-ARBEITER-ID.
+           MOVE WORKLIST-LEVEL(WORKLIST-INDEX) TO CURRENT-LEVEL.
+           MOVE CURRENT-ARBEITER-ID TO ARBEITER-ID.
+           READ ARBEITER-FILE
+               INVALID KEY
+               CONTINUE.
+           PERFORM WRITE-WORKER-LINE.
+           PERFORM QUEUE-DIRECT-REPORTS.
+
+       QUEUE-DIRECT-REPORTS.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM QUEUE-ONE-REPORT-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       QUEUE-ONE-REPORT-IF-MATCH.
+           IF CHIEF-ID = CURRENT-ARBEITER-ID AND
+               ARBEITER-IS-ACTIVE AND
+               ARBEITER-ID NOT = CURRENT-ARBEITER-ID
+               PERFORM CHECK-ALREADY-QUEUED
+               IF ALREADY-QUEUED NOT = "Y"
+                   ADD 1 TO WORKLIST-COUNT
+                   SET WORKLIST-INDEX TO WORKLIST-COUNT
+                   MOVE ARBEITER-ID TO
+                       WORKLIST-ARBEITER-ID(WORKLIST-INDEX)
+                   COMPUTE WORKLIST-LEVEL(WORKLIST-INDEX) =
+                       CURRENT-LEVEL + 1.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    Cycle guard - the only other CHIEF-ID checks in the system
+      *    (MAINTENANCE-ARBEITER's VALIDATE-CHIEF-ID and LOAD-ARBEITER-
+      *    CSV's VALIDATE-TRANS-CHIEF-ID) only block a worker from
+      *    being their own chief, not a longer cycle, so a cycle of
+      *    two or more workers can exist on file. Without this check
+      *    such a cycle would re-queue the same workers forever and
+      *    run WORKLIST-COUNT past its bound.
+      ******************************************************************
+       CHECK-ALREADY-QUEUED.
+           MOVE "N" TO ALREADY-QUEUED.
+           IF WORKLIST-COUNT > ZERO
+               SET WORKLIST-INDEX TO 1
+               SEARCH WORKLIST-TABLE
+                   AT END
+                   CONTINUE
+                   WHEN WORKLIST-ARBEITER-ID(WORKLIST-INDEX) =
+                       ARBEITER-ID
+                   MOVE "Y" TO ALREADY-QUEUED.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-WORKER-LINE.
+           COMPUTE INDENT-SPACES = CURRENT-LEVEL * 4 + 1.
+           MOVE ARBEITER-ID TO RL-ARBEITER-ID.
+           MOVE FAMILIE TO RL-FAMILIE.
+           MOVE ARBEITER-NAME TO RL-NAME.
+           MOVE SPACE TO REPORT-RECORD.
+           MOVE WORKER-LINE TO REPORT-RECORD(INDENT-SPACES:).
+           WRITE REPORT-RECORD.
+
+       WRITE-NOT-FOUND-LINE.
+           MOVE STARTING-ARBEITER-ID TO RL-NOT-FOUND-ID.
+           MOVE NOT-FOUND-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-ORG-CHART.
