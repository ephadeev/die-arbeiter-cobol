@@ -0,0 +1,152 @@
+      ******************************************************************
+      *    Build the GL / payroll interface extract for Finance.
+      *    For each Abteilung sums SALARY across its active workers
+      *    the same way PRINT-PRAEMIE-REPORT does, then writes two
+      *    balanced journal lines per department - a debit to the
+      *    salary expense account and a matching credit to the
+      *    payroll clearing account - so the extract always nets to
+      *    zero the way a GL upload is expected to.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-GL-INTERFACE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT GL-FILE ASSIGN TO "GL-INTERFACE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  GL-FILE.
+       01  GL-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  GL-FILE-STATUS        PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  DEPARTMENT-COST       PIC 9(9)V99 VALUE ZERO.
+       77  GL-RUN-DATE           PIC 9(8).
+
+       77  GL-EXPENSE-ACCOUNT    PIC X(6) VALUE "500000".
+       77  GL-CLEARING-ACCOUNT   PIC X(6) VALUE "200000".
+
+       77  CSV-ABTEILUNG-ID      PIC Z(4).
+       77  CSV-AMOUNT            PIC Z(6)9.99.
+
+       77  CSV-HEADER-LINE       PIC X(68) VALUE
+           "GL-ACCOUNT,DEBIT-CREDIT,ABTEILUNG-ID,AMOUNT,RUN-DATE".
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-EXPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT GL-FILE.
+           ACCEPT GL-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE CSV-HEADER-LINE TO GL-RECORD.
+           WRITE GL-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE GL-FILE.
+
+       PROCESS-EXPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           MOVE ZERO TO DEPARTMENT-COST.
+           PERFORM SUM-SALARY-FOR-ABTEILUNG.
+           IF DEPARTMENT-COST > ZERO
+               PERFORM WRITE-GL-LINE-PAIR.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Salary total for the current Abteilung - active workers
+      *    only, same scan pattern as PRINT-PRAEMIE-REPORT.
+      ******************************************************************
+       SUM-SALARY-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM ADD-ONE-SALARY-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       ADD-ONE-SALARY-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               ADD SALARY TO DEPARTMENT-COST.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    One debit line and one matching credit line per department.
+      ******************************************************************
+       WRITE-GL-LINE-PAIR.
+           MOVE ABTEILUNG-ID TO CSV-ABTEILUNG-ID.
+           MOVE DEPARTMENT-COST TO CSV-AMOUNT.
+
+           MOVE SPACE TO GL-RECORD.
+           STRING
+               GL-EXPENSE-ACCOUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "DEBIT"            DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-ABTEILUNG-ID   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-AMOUNT         DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               GL-RUN-DATE        DELIMITED BY SIZE
+               INTO GL-RECORD.
+           WRITE GL-RECORD.
+
+           MOVE SPACE TO GL-RECORD.
+           STRING
+               GL-CLEARING-ACCOUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "CREDIT"            DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-ABTEILUNG-ID    DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-AMOUNT          DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               GL-RUN-DATE         DELIMITED BY SIZE
+               INTO GL-RECORD.
+           WRITE GL-RECORD.
+
+       END PROGRAM EXPORT-GL-INTERFACE.
