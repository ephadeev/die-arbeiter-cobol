@@ -0,0 +1,196 @@
+      ******************************************************************
+      *    Print the Abteilung Roster Report
+      *    Walks every Abteilung on abteil.dat, lists its workers from
+      *    arbeiter.dat, and prints a per-department headcount plus a
+      *    grand total headcount at the end of the run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-ABTEIL-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "ABTEIL-ROSTER-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  WORKERS-IN-ABTEILUNG  PIC 9(5) VALUE ZERO.
+       77  TOTAL-HEADCOUNT       PIC 9(6) VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(30)  VALUE "DEPARTMENT ROSTER REPORT".
+           05 FILLER PIC X(220) VALUE SPACE.
+
+       01  COLUMN-HEADER-LINE.
+           05 FILLER PIC X(2)  VALUE "ID".
+           05 FILLER PIC X(6)  VALUE SPACE.
+           05 FILLER PIC X(7)  VALUE "Familie".
+           05 FILLER PIC X(95) VALUE SPACE.
+           05 FILLER PIC X(4)  VALUE "Name".
+           05 FILLER PIC X(98) VALUE SPACE.
+           05 FILLER PIC X(6)  VALUE "Salary".
+           05 FILLER PIC X(32) VALUE SPACE.
+
+       01  DEPT-HEADER-LINE.
+           05 FILLER PIC X(12)  VALUE "DEPARTMENT: ".
+           05 RL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-ABTEILUNG-NAME PIC X(100).
+           05 FILLER PIC X(132) VALUE SPACE.
+
+       01  WORKER-LINE.
+           05 RL-ARBEITER-ID PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 RL-FAMILIE      PIC X(100).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 RL-NAME         PIC X(100).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 RL-SALARY       PIC ZZZZ9V9.
+           05 FILLER PIC X(32) VALUE SPACE.
+
+       01  HEADCOUNT-LINE.
+           05 FILLER PIC X(21)  VALUE "DEPARTMENT HEADCOUNT:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-HEADCOUNT      PIC ZZZZ9.
+           05 FILLER PIC X(223) VALUE SPACE.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER PIC X(22)  VALUE "GRAND TOTAL HEADCOUNT:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-GRAND-TOTAL    PIC ZZZZZ9.
+           05 FILLER PIC X(221) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(250) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           PERFORM WRITE-DEPARTMENT-HEADER.
+           PERFORM WRITE-COLUMN-HEADER.
+           MOVE ZERO TO WORKERS-IN-ABTEILUNG.
+           PERFORM LIST-WORKERS-FOR-ABTEILUNG.
+           PERFORM WRITE-DEPARTMENT-HEADCOUNT.
+           PERFORM WRITE-BLANK-LINE.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Worker listing for the current Abteilung - a fresh scan of
+      *    arbeiter.dat from the top for every department, active
+      *    workers only (terminated workers stay on file but drop off
+      *    the roster).
+      ******************************************************************
+       LIST-WORKERS-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM LIST-ONE-WORKER-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       LIST-ONE-WORKER-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               PERFORM WRITE-WORKER-LINE
+               ADD 1 TO WORKERS-IN-ABTEILUNG
+               ADD 1 TO TOTAL-HEADCOUNT.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-HEADER.
+           MOVE ABTEILUNG-ID TO RL-ABTEILUNG-ID.
+           MOVE ABTEILUNG-NAME TO RL-ABTEILUNG-NAME.
+           MOVE DEPT-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-COLUMN-HEADER.
+           MOVE COLUMN-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-WORKER-LINE.
+           MOVE ARBEITER-ID TO RL-ARBEITER-ID.
+           MOVE FAMILIE TO RL-FAMILIE.
+           MOVE ARBEITER-NAME TO RL-NAME.
+           MOVE SALARY TO RL-SALARY.
+           MOVE WORKER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-HEADCOUNT.
+           MOVE WORKERS-IN-ABTEILUNG TO RL-HEADCOUNT.
+           MOVE HEADCOUNT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-BLANK-LINE.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE TOTAL-HEADCOUNT TO RL-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-ABTEIL-REPORT.
