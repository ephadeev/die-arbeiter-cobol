@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    SELECT for SALARY-HISTORY-FILE
+      *    Line sequential, append-only raise history written by
+      *    MAINTENANCE-ARBEITER whenever SALARY is set or changed.
+      ******************************************************************
+           SELECT SALARY-HISTORY-FILE ASSIGN TO "SALARY-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALARY-HISTORY-FILE-STATUS.
