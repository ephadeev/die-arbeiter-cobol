@@ -0,0 +1,219 @@
+      ******************************************************************
+      *    Print the Abteilung Total-Compensation Report
+      *    For each Abteilung sums SALARY across its active workers,
+      *    applies the department's PRAEMIE rate as a percentage bonus
+      *    pool, and prints base pay / bonus pool / total cost per
+      *    department plus a company-wide total for the finance close.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-PRAEMIE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "PRAEMIE-COST-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  BASE-PAY              PIC 9(9)V99 VALUE ZERO.
+       77  BONUS-POOL            PIC 9(9)V99 VALUE ZERO.
+       77  DEPARTMENT-TOTAL      PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-BASE-PAY      PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-BONUS-POOL    PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-TOTAL         PIC 9(9)V99 VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(34)  VALUE "TOTAL COMPENSATION COST REPORT".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  DEPT-HEADER-LINE.
+           05 FILLER PIC X(12)  VALUE "DEPARTMENT: ".
+           05 RL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-ABTEILUNG-NAME PIC X(100).
+           05 FILLER PIC X(82)  VALUE SPACE.
+
+       01  PRAEMIE-RATE-LINE.
+           05 FILLER PIC X(15)  VALUE "PRAEMIE RATE: ".
+           05 RL-PRAEMIE        PIC ZZ9.
+           05 FILLER PIC X(1)   VALUE "%".
+           05 FILLER PIC X(181) VALUE SPACE.
+
+       01  BASE-PAY-LINE.
+           05 FILLER PIC X(15)   VALUE "BASE PAY:      ".
+           05 RL-BASE-PAY        PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  BONUS-POOL-LINE.
+           05 FILLER PIC X(15)   VALUE "BONUS POOL:    ".
+           05 RL-BONUS-POOL      PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  DEPT-TOTAL-LINE.
+           05 FILLER PIC X(15)   VALUE "TOTAL COST:    ".
+           05 RL-DEPT-TOTAL      PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-HEADER-LINE.
+           05 FILLER PIC X(34)  VALUE "COMPANY-WIDE TOTAL".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  COMPANY-BASE-LINE.
+           05 FILLER PIC X(15)   VALUE "BASE PAY:      ".
+           05 RL-COMPANY-BASE    PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-BONUS-LINE.
+           05 FILLER PIC X(15)   VALUE "BONUS POOL:    ".
+           05 RL-COMPANY-BONUS   PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-TOTAL-LINE.
+           05 FILLER PIC X(15)   VALUE "TOTAL COST:    ".
+           05 RL-COMPANY-TOTAL   PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-COMPANY-TOTAL.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           MOVE ZERO TO BASE-PAY.
+           PERFORM SUM-SALARY-FOR-ABTEILUNG.
+           COMPUTE BONUS-POOL = BASE-PAY * PRAEMIE / 100.
+           COMPUTE DEPARTMENT-TOTAL = BASE-PAY + BONUS-POOL.
+           ADD BASE-PAY   TO COMPANY-BASE-PAY.
+           ADD BONUS-POOL TO COMPANY-BONUS-POOL.
+           PERFORM WRITE-DEPARTMENT-SECTION.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Salary total for the current Abteilung - a fresh scan of
+      *    arbeiter.dat from the top for every department, active
+      *    workers only.
+      ******************************************************************
+       SUM-SALARY-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM ADD-ONE-SALARY-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       ADD-ONE-SALARY-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               ADD SALARY TO BASE-PAY.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-SECTION.
+           MOVE ABTEILUNG-ID TO RL-ABTEILUNG-ID.
+           MOVE ABTEILUNG-NAME TO RL-ABTEILUNG-NAME.
+           MOVE DEPT-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE PRAEMIE TO RL-PRAEMIE.
+           MOVE PRAEMIE-RATE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BASE-PAY TO RL-BASE-PAY.
+           MOVE BASE-PAY-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BONUS-POOL TO RL-BONUS-POOL.
+           MOVE BONUS-POOL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE DEPARTMENT-TOTAL TO RL-DEPT-TOTAL.
+           MOVE DEPT-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-COMPANY-TOTAL.
+           COMPUTE COMPANY-TOTAL =
+               COMPANY-BASE-PAY + COMPANY-BONUS-POOL.
+
+           MOVE COMPANY-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BASE-PAY TO RL-COMPANY-BASE.
+           MOVE COMPANY-BASE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BONUS-POOL TO RL-COMPANY-BONUS.
+           MOVE COMPANY-BONUS-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-TOTAL TO RL-COMPANY-TOTAL.
+           MOVE COMPANY-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-PRAEMIE-REPORT.
