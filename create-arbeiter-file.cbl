@@ -1,5 +1,8 @@
       ******************************************************************
       *    Create an Empty arbeiter.dat File.
+      *    Refuses to recreate (and wipe) a file that is already on
+      *    disk with records on it - the clerk has to delete the data
+      *    file by hand first if a genuine re-init is wanted.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-ARBEITER-FILE.
@@ -14,12 +17,38 @@
            COPY "fd-arbeiter.cbl".
 
        WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS PIC XX.
+       77  FILE-IS-POPULATED    PIC X.
 
        PROCEDURE DIVISION.
        PROGRAM-START.
-           OPEN OUTPUT ARBEITER-FILE.
-           CLOSE ARBEITER-FILE.
+           PERFORM CHECK-FOR-EXISTING-RECORDS.
+           IF FILE-IS-POPULATED = "Y"
+               DISPLAY "ARBEITER-FILE ALREADY EXISTS AND HAS RECORDS"
+               DISPLAY "ON IT - NOT RECREATED. DELETE THE DATA FILE"
+               DISPLAY "BY HAND FIRST IF YOU REALLY WANT A FRESH ONE."
+           ELSE
+               OPEN OUTPUT ARBEITER-FILE
+               CLOSE ARBEITER-FILE.
 
        PROGRAM-DONE.
            STOP RUN.
+
+      ******************************************************************
+      *    Try to open the file as it stands - status "35" means it
+      *    is not there yet, so there is nothing to wipe. Any other
+      *    successful open is checked for at least one record.
+      ******************************************************************
+       CHECK-FOR-EXISTING-RECORDS.
+           MOVE "N" TO FILE-IS-POPULATED.
+           OPEN INPUT ARBEITER-FILE.
+           IF ARBEITER-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ ARBEITER-FILE NEXT RECORD
+                   NOT AT END
+                   MOVE "Y" TO FILE-IS-POPULATED
+               END-READ
+               CLOSE ARBEITER-FILE.
+
        END PROGRAM CREATE-ARBEITER-FILE.
