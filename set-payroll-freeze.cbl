@@ -0,0 +1,94 @@
+      ******************************************************************
+      *    Set or clear the payroll freeze flag
+      *    Run this before a payroll processing window to lock out
+      *    salary changes in MAINTENANCE-ARBEITER, and again afterward
+      *    to unlock them. Shows the current setting before asking.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SET-PAYROLL-FREEZE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-payroll-freeze.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-payroll-freeze.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  FREEZE-CONTROL-FILE-STATUS PIC XX.
+
+       77  MENU-PICK PIC 9.
+           88 MENU-PICK-IS-VALID VALUES 0 THRU 2.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM PROGRAM-DONE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           PERFORM LOAD-CURRENT-SETTING.
+           PERFORM DISPLAY-CURRENT-SETTING.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           IF MENU-PICK = 1
+               MOVE "Y" TO FREEZE-FLAG
+               PERFORM WRITE-FREEZE-FLAG
+               DISPLAY "PAYROLL IS NOW FROZEN - SALARY CHANGES LOCKED".
+           IF MENU-PICK = 2
+               MOVE "N" TO FREEZE-FLAG
+               PERFORM WRITE-FREEZE-FLAG
+               DISPLAY "PAYROLL IS NOW UNFROZEN - CHANGES ALLOWED".
+
+      ******************************************************************
+      *    Current setting - status "35" means the file has never been
+      *    written, which is the same as unfrozen.
+      ******************************************************************
+       LOAD-CURRENT-SETTING.
+           MOVE "N" TO FREEZE-FLAG.
+           OPEN INPUT FREEZE-CONTROL-FILE.
+           IF FREEZE-CONTROL-FILE-STATUS NOT = "35"
+               READ FREEZE-CONTROL-FILE
+                   AT END
+                   MOVE "N" TO FREEZE-FLAG
+               END-READ
+               CLOSE FREEZE-CONTROL-FILE.
+
+       DISPLAY-CURRENT-SETTING.
+           IF PAYROLL-IS-FROZEN
+               DISPLAY "CURRENT SETTING: FROZEN"
+           ELSE
+               DISPLAY "CURRENT SETTING: NOT FROZEN".
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM GET-THE-PICK.
+           PERFORM MENU-RETRY
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "          1.  FREEZE SALARY CHANGES".
+           DISPLAY "          2.  UNFREEZE SALARY CHANGES".
+           DISPLAY "          0.  EXIT WITHOUT CHANGING".
+
+       GET-THE-PICK.
+           DISPLAY "YOUR CHOICE (0-2)?".
+           ACCEPT MENU-PICK.
+
+       MENU-RETRY.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM GET-THE-PICK.
+
+       WRITE-FREEZE-FLAG.
+           OPEN OUTPUT FREEZE-CONTROL-FILE.
+           WRITE FREEZE-CONTROL-RECORD.
+           CLOSE FREEZE-CONTROL-FILE.
+
+       END PROGRAM SET-PAYROLL-FREEZE.
