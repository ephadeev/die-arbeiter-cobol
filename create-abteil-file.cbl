@@ -1,5 +1,8 @@
       ******************************************************************
       *    Create an Empty abteil.dat File.
+      *    Refuses to recreate (and wipe) a file that is already on
+      *    disk with records on it - the clerk has to delete the data
+      *    file by hand first if a genuine re-init is wanted.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-ABTEIL-FILE.
@@ -14,12 +17,38 @@
            COPY "fd-abteil.cbl".
 
        WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS PIC XX.
+       77  FILE-IS-POPULATED  PIC X.
 
        PROCEDURE DIVISION.
        PROGRAM-START.
-           OPEN OUTPUT ABTEIL-FILE.
-           CLOSE ABTEIL-FILE.
+           PERFORM CHECK-FOR-EXISTING-RECORDS.
+           IF FILE-IS-POPULATED = "Y"
+               DISPLAY "ABTEIL-FILE ALREADY EXISTS AND HAS RECORDS"
+               DISPLAY "ON IT - NOT RECREATED. DELETE THE DATA FILE"
+               DISPLAY "BY HAND FIRST IF YOU REALLY WANT A FRESH ONE."
+           ELSE
+               OPEN OUTPUT ABTEIL-FILE
+               CLOSE ABTEIL-FILE.
 
        PROGRAM-DONE.
            STOP RUN.
+
+      ******************************************************************
+      *    Try to open the file as it stands - status "35" means it
+      *    is not there yet, so there is nothing to wipe. Any other
+      *    successful open is checked for at least one record.
+      ******************************************************************
+       CHECK-FOR-EXISTING-RECORDS.
+           MOVE "N" TO FILE-IS-POPULATED.
+           OPEN INPUT ABTEIL-FILE.
+           IF ABTEIL-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ ABTEIL-FILE NEXT RECORD
+                   NOT AT END
+                   MOVE "Y" TO FILE-IS-POPULATED
+               END-READ
+               CLOSE ABTEIL-FILE.
+
        END PROGRAM CREATE-ABTEIL-FILE.
