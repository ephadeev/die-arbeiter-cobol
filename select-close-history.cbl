@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    SELECT for CLOSE-HISTORY-FILE
+      *    Line sequential, append-only record of every month-end /
+      *    year-end close run's company totals.
+      ******************************************************************
+           SELECT CLOSE-HISTORY-FILE ASSIGN TO "CLOSE-HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLOSE-HISTORY-FILE-STATUS.
