@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    SELECT for TRANSFER-HISTORY-FILE
+      *    Line sequential, append-only department transfer history
+      *    written by MAINTENANCE-ARBEITER whenever ABTEILUNG-ID is
+      *    changed for an existing worker.
+      ******************************************************************
+           SELECT TRANSFER-HISTORY-FILE ASSIGN TO "TRANSFER-HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSFER-HISTORY-FILE-STATUS.
