@@ -1,13 +1,19 @@
       ******************************************************************
       *    Primary Key - ARBEITER-ID
-      *    Alternate Key with duplicates - all fields except ARBEITER-ID
+      *    Alternate Key with duplicates - FAMILIE-NAME-KEY
+      *        (FAMILIE + ARBEITER-NAME)
       ******************************************************************
        FD  ARBEITER-FILE.
        01  ARBEITER-RECORD.
            05 ARBEITER-ID    PIC 9(6).
            05 ARBEITER-ABTEILUNG-ID   PIC 9(4).
            05 CHIEF-ID       PIC 9(6).
-           05 FAMILIE        PIC X(100).
-           05 ARBEITER-NAME  PIC X(100).
+           05 FAMILIE-NAME-KEY.
+               10 FAMILIE        PIC X(100).
+               10 ARBEITER-NAME  PIC X(100).
            05 SALARY         PIC 99999V9.
            05 EINSTELL-DATUM PIC XXXXXXXXXX.
+           05 ARBEITER-STATUS         PIC X(01).
+               88 ARBEITER-IS-ACTIVE   VALUE "A".
+               88 ARBEITER-IS-INACTIVE VALUE "I".
+           05 AUSTRITTS-DATUM PIC X(10).
