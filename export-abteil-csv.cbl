@@ -0,0 +1,75 @@
+      ******************************************************************
+      *    Export abteil.dat to a comma-separated CSV file for
+      *    spreadsheet/finance use outside the system.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-ABTEIL-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           SELECT CSV-FILE ASSIGN TO "ABTEIL-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS  PIC XX.
+       77  CSV-FILE-STATUS     PIC XX.
+       77  ABTEIL-FILE-AT-END  PIC X.
+
+       77  CSV-ABTEILUNG-ID    PIC Z(4).
+       77  CSV-PRAEMIE         PIC Z(3).
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-EXPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE "ABTEILUNG-ID,ABTEILUNG-NAME,PRAEMIE" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE ABTEIL-FILE.
+           CLOSE CSV-FILE.
+
+       PROCESS-EXPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM WRITE-ONE-CSV-LINE
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       WRITE-ONE-CSV-LINE.
+           MOVE ABTEILUNG-ID TO CSV-ABTEILUNG-ID.
+           MOVE PRAEMIE TO CSV-PRAEMIE.
+           MOVE SPACE TO CSV-RECORD.
+           STRING
+               CSV-ABTEILUNG-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ABTEILUNG-NAME   DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               CSV-PRAEMIE      DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       END PROGRAM EXPORT-ABTEIL-CSV.
