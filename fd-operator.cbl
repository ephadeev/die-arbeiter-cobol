@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    Primary Key - OPERATOR-ID
+      *    SUPERVISOR-FLAG - "Y" if this operator may delete records
+      *        or change SALARY, "N" for an ordinary data-entry clerk
+      ******************************************************************
+       FD  OPERATOR-FILE.
+       01  OPERATOR-RECORD.
+           05 OPERATOR-ID         PIC 9(4).
+           05 OPERATOR-NAME       PIC X(30).
+           05 SUPERVISOR-FLAG     PIC X.
+               88 OPERATOR-IS-SUPERVISOR     VALUE "Y".
+               88 OPERATOR-NOT-SUPERVISOR    VALUE "N".
