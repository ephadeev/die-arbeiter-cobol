@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    SELECT for FREEZE-CONTROL-FILE
+      *    Single-record line sequential flag - "Y" while payroll
+      *    processing has salary changes locked, "N" (or not present)
+      *    otherwise. Set/cleared by SET-PAYROLL-FREEZE, read by
+      *    MAINTENANCE-ARBEITER before it lets SALARY be changed.
+      ******************************************************************
+           SELECT FREEZE-CONTROL-FILE ASSIGN TO "PAYROLL-FREEZE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FREEZE-CONTROL-FILE-STATUS.
