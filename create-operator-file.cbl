@@ -0,0 +1,54 @@
+      ******************************************************************
+      *    Create an Empty operator.dat File.
+      *    Refuses to recreate (and wipe) a file that is already on
+      *    disk with records on it - the clerk has to delete the data
+      *    file by hand first if a genuine re-init is wanted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-OPERATOR-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-operator.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-operator.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  OPERATOR-FILE-STATUS PIC XX.
+       77  FILE-IS-POPULATED    PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM CHECK-FOR-EXISTING-RECORDS.
+           IF FILE-IS-POPULATED = "Y"
+               DISPLAY "OPERATOR-FILE ALREADY EXISTS AND HAS RECORDS"
+               DISPLAY "ON IT - NOT RECREATED. DELETE THE DATA FILE"
+               DISPLAY "BY HAND FIRST IF YOU REALLY WANT A FRESH ONE."
+           ELSE
+               OPEN OUTPUT OPERATOR-FILE
+               CLOSE OPERATOR-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      ******************************************************************
+      *    Try to open the file as it stands - status "35" means it
+      *    is not there yet, so there is nothing to wipe. Any other
+      *    successful open is checked for at least one record.
+      ******************************************************************
+       CHECK-FOR-EXISTING-RECORDS.
+           MOVE "N" TO FILE-IS-POPULATED.
+           OPEN INPUT OPERATOR-FILE.
+           IF OPERATOR-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ OPERATOR-FILE NEXT RECORD
+                   NOT AT END
+                   MOVE "Y" TO FILE-IS-POPULATED
+               END-READ
+               CLOSE OPERATOR-FILE.
+
+       END PROGRAM CREATE-OPERATOR-FILE.
