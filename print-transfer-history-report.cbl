@@ -0,0 +1,181 @@
+      ******************************************************************
+      *    Print the Department Transfer History Report
+      *    Walks TRANSFER-HIST in the order entries were written,
+      *    looks up each worker's name on arbeiter.dat and each
+      *    department's name on abteil.dat, and prints the old and
+      *    new department for every transfer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-TRANSFER-HISTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           COPY "select-abteil.cbl".
+           COPY "select-transfer-history.cbl".
+           SELECT REPORT-FILE ASSIGN TO "TRANSFER-HISTORY-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+           COPY "fd-abteil.cbl".
+           COPY "fd-transfer-history.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS         PIC XX.
+       77  ABTEIL-FILE-STATUS           PIC XX.
+       77  TRANSFER-HISTORY-FILE-STATUS PIC XX.
+       77  REPORT-FILE-STATUS           PIC XX.
+       77  TRANSFER-HISTORY-AT-END      PIC X.
+       77  ARBEITER-FOUND               PIC X.
+       77  ABTEIL-FOUND                 PIC X.
+       77  TOTAL-TRANSFERS              PIC 9(6) VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(27) VALUE "DEPARTMENT TRANSFER HISTORY".
+           05 FILLER PIC X(173) VALUE SPACE.
+
+       01  COLUMN-HEADER-LINE.
+           05 FILLER PIC X(4)  VALUE "Date".
+           05 FILLER PIC X(8)  VALUE SPACE.
+           05 FILLER PIC X(2)  VALUE "ID".
+           05 FILLER PIC X(6)  VALUE SPACE.
+           05 FILLER PIC X(4)  VALUE "Name".
+           05 FILLER PIC X(26) VALUE SPACE.
+           05 FILLER PIC X(12) VALUE "From Dept".
+           05 FILLER PIC X(20) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "To Dept".
+           05 FILLER PIC X(108) VALUE SPACE.
+
+       01  TRANSFER-LINE.
+           05 RL-EFFECTIVE-DATE    PIC X(10).
+           05 FILLER PIC X(2)      VALUE SPACE.
+           05 RL-ARBEITER-ID       PIC 9(6).
+           05 FILLER PIC X(2)      VALUE SPACE.
+           05 RL-NAME              PIC X(30).
+           05 FILLER PIC X(2)      VALUE SPACE.
+           05 RL-OLD-ABTEILUNG-ID  PIC 9(4).
+           05 FILLER PIC X(1)      VALUE SPACE.
+           05 RL-OLD-ABTEIL-NAME   PIC X(30).
+           05 FILLER PIC X(2)      VALUE SPACE.
+           05 FILLER PIC X(2)      VALUE "->".
+           05 FILLER PIC X(2)      VALUE SPACE.
+           05 RL-NEW-ABTEILUNG-ID  PIC 9(4).
+           05 FILLER PIC X(1)      VALUE SPACE.
+           05 RL-NEW-ABTEIL-NAME   PIC X(30).
+           05 FILLER PIC X(72)     VALUE SPACE.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER PIC X(23)  VALUE "TOTAL TRANSFERS LOGGED:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-TOTAL-TRANSFERS PIC ZZZZZ9.
+           05 FILLER PIC X(170) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT TRANSFER-HISTORY-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE ARBEITER-FILE.
+           CLOSE ABTEIL-FILE.
+           CLOSE TRANSFER-HISTORY-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-HISTORY-RECORD.
+           PERFORM PROCESS-ONE-HISTORY-RECORD
+               UNTIL TRANSFER-HISTORY-AT-END = "Y".
+
+       PROCESS-ONE-HISTORY-RECORD.
+           PERFORM LOOK-UP-ARBEITER-FOR-HISTORY.
+           PERFORM WRITE-TRANSFER-LINE.
+           ADD 1 TO TOTAL-TRANSFERS.
+           PERFORM READ-NEXT-HISTORY-RECORD.
+
+       LOOK-UP-ARBEITER-FOR-HISTORY.
+           MOVE TH-ARBEITER-ID TO ARBEITER-ID.
+           MOVE "Y" TO ARBEITER-FOUND.
+           READ ARBEITER-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ARBEITER-FOUND.
+
+       LOOK-UP-OLD-ABTEIL-NAME.
+           MOVE TH-OLD-ABTEILUNG-ID TO ABTEILUNG-ID.
+           MOVE "Y" TO ABTEIL-FOUND.
+           READ ABTEIL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ABTEIL-FOUND.
+           IF ABTEIL-FOUND = "Y"
+               MOVE ABTEILUNG-NAME TO RL-OLD-ABTEIL-NAME
+           ELSE
+               MOVE "** NOT ON FILE **" TO RL-OLD-ABTEIL-NAME.
+
+       LOOK-UP-NEW-ABTEIL-NAME.
+           MOVE TH-NEW-ABTEILUNG-ID TO ABTEILUNG-ID.
+           MOVE "Y" TO ABTEIL-FOUND.
+           READ ABTEIL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ABTEIL-FOUND.
+           IF ABTEIL-FOUND = "Y"
+               MOVE ABTEILUNG-NAME TO RL-NEW-ABTEIL-NAME
+           ELSE
+               MOVE "** NOT ON FILE **" TO RL-NEW-ABTEIL-NAME.
+
+       READ-NEXT-HISTORY-RECORD.
+           MOVE "N" TO TRANSFER-HISTORY-AT-END.
+           READ TRANSFER-HISTORY-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO TRANSFER-HISTORY-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE COLUMN-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-TRANSFER-LINE.
+           MOVE TH-EFFECTIVE-DATE TO RL-EFFECTIVE-DATE.
+           MOVE TH-ARBEITER-ID TO RL-ARBEITER-ID.
+           IF ARBEITER-FOUND = "Y"
+               MOVE ARBEITER-NAME TO RL-NAME
+           ELSE
+               MOVE "** NOT ON FILE **" TO RL-NAME.
+           MOVE TH-OLD-ABTEILUNG-ID TO RL-OLD-ABTEILUNG-ID.
+           PERFORM LOOK-UP-OLD-ABTEIL-NAME.
+           MOVE TH-NEW-ABTEILUNG-ID TO RL-NEW-ABTEILUNG-ID.
+           PERFORM LOOK-UP-NEW-ABTEIL-NAME.
+           MOVE TRANSFER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE TOTAL-TRANSFERS TO RL-TOTAL-TRANSFERS.
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-TRANSFER-HISTORY-REPORT.
