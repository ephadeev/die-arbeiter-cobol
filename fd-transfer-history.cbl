@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    One line per department transfer - ARBEITER-ID, the
+      *    effective date, and the old and new ABTEILUNG-ID.
+      ******************************************************************
+       FD  TRANSFER-HISTORY-FILE.
+       01  TRANSFER-HISTORY-RECORD.
+           05 TH-ARBEITER-ID      PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 TH-EFFECTIVE-DATE   PIC X(10).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 TH-OLD-ABTEILUNG-ID PIC 9(4).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 TH-NEW-ABTEILUNG-ID PIC 9(4).
