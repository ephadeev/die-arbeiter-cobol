@@ -0,0 +1,414 @@
+      ******************************************************************
+      *    Batch transaction loader for arbeiter.dat
+      *    Reads a line-sequential CSV transaction file (one line per
+      *    add/change, comma-separated) and applies each transaction
+      *    to arbeiter.dat the same way MAINTENANCE-ARBEITER's ADD/
+      *    CHANGE modes do - ABTEILUNG-ID and CHIEF-ID are validated
+      *    against the live files before a record is written.
+      *
+      *    Transaction layout, one per line:
+      *        TRANS-CODE,ARBEITER-ID,ABTEILUNG-ID,CHIEF-ID,FAMILIE,
+      *        ARBEITER-NAME,SALARY,EINSTELL-DATUM
+      *    TRANS-CODE is A to add a new worker or C to change fields
+      *    on an existing one. Bad transactions are skipped and
+      *    counted, not fatal to the run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-ARBEITER-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           COPY "select-abteil.cbl".
+           COPY "select-payroll-freeze.cbl".
+           COPY "select-audit-log.cbl".
+           COPY "select-salary-history.cbl".
+           SELECT TRANS-FILE ASSIGN TO "ARBEITER-TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOAD-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+           COPY "fd-abteil.cbl".
+           COPY "fd-payroll-freeze.cbl".
+           COPY "fd-audit-log.cbl".
+           COPY "fd-salary-history.cbl".
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD PIC X(250).
+
+      ******************************************************************
+      *    Restart checkpoint - the TRANS-READ-COUNT as of the last
+      *    checkpoint taken. A run that starts with this file present
+      *    skips that many transaction lines (already applied by an
+      *    earlier, interrupted run) before resuming.
+      ******************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CP-TRANS-READ-COUNT PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  TRANS-FILE-STATUS     PIC XX.
+       77  CHECKPOINT-FILE-STATUS PIC XX.
+       77  TRANS-FILE-AT-END     PIC X.
+       77  RECORD-FOUND          PIC X.
+       77  ABTEILUNG-ID-FOUND    PIC X.
+       77  CHIEF-ID-FOUND        PIC X.
+       77  SAVE-ARBEITER-ID      PIC 9(6).
+       77  FREEZE-CONTROL-FILE-STATUS PIC XX.
+       77  SAVE-OLD-SALARY       PIC 99999V9.
+       77  AUDIT-LOG-FILE-STATUS PIC XX.
+       77  AUDIT-DATE-PART       PIC 9(8).
+       77  AUDIT-TIME-PART       PIC 9(8).
+       77  SALARY-HISTORY-FILE-STATUS PIC XX.
+       77  SH-DATE-PART          PIC 9(8).
+       77  THE-MODE              PIC X(7).
+
+       77  CHECKPOINT-INTERVAL    PIC 9(6) VALUE 50.
+       77  CHECKPOINT-RESUME-COUNT PIC 9(6) VALUE ZERO.
+       77  CHECKPOINT-SKIP-REMAINING PIC 9(6) VALUE ZERO.
+       77  CHECKPOINT-INTERVAL-QUOT PIC 9(6) VALUE ZERO.
+       77  CHECKPOINT-INTERVAL-REM  PIC 9(6) VALUE ZERO.
+
+       77  TRANS-CODE            PIC X.
+       77  TRANS-ARBEITER-ID     PIC 9(6).
+       77  TRANS-ABTEILUNG-ID    PIC 9(4).
+       77  TRANS-CHIEF-ID        PIC 9(6).
+       77  TRANS-FAMILIE         PIC X(100).
+       77  TRANS-ARBEITER-NAME   PIC X(100).
+       77  TRANS-SALARY          PIC 9(5)V9.
+       77  TRANS-EINSTELL-DATUM  PIC X(10).
+
+       77  TRANS-FIELD-COUNT     PIC 9.
+       01  TRANS-FIELD-TABLE OCCURS 8 TIMES INDEXED BY TRANS-INDEX.
+           05 TRANS-FIELD        PIC X(100).
+
+       77  TRANS-READ-COUNT      PIC 9(6) VALUE ZERO.
+       77  TRANS-ADDED-COUNT     PIC 9(6) VALUE ZERO.
+       77  TRANS-CHANGED-COUNT   PIC 9(6) VALUE ZERO.
+       77  TRANS-REJECTED-COUNT  PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-TRANSACTIONS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O ARBEITER-FILE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT TRANS-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND SALARY-HISTORY-FILE.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM SKIP-ALREADY-PROCESSED-TRANSACTIONS.
+
+       CLOSING-PROCEDURE.
+           CLOSE ARBEITER-FILE.
+           CLOSE ABTEIL-FILE.
+           CLOSE TRANS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALARY-HISTORY-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM DISPLAY-RUN-TOTALS.
+
+      ******************************************************************
+      *    Restart support - if an earlier run left a checkpoint behind
+      *    (it was interrupted before reaching the end of TRANS-FILE),
+      *    pick up the TRANS-READ-COUNT it reached and skip that many
+      *    transaction lines instead of re-applying them.
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RESUME-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "35"
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FROM THE TOP"
+           ELSE
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                   MOVE CP-TRANS-READ-COUNT TO CHECKPOINT-RESUME-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-RESUME-COUNT > ZERO
+               DISPLAY "RESUMING AFTER CHECKPOINT - SKIPPING "
+                   CHECKPOINT-RESUME-COUNT
+                   " ALREADY-PROCESSED TRANSACTIONS".
+
+       SKIP-ALREADY-PROCESSED-TRANSACTIONS.
+           MOVE CHECKPOINT-RESUME-COUNT TO CHECKPOINT-SKIP-REMAINING.
+           PERFORM DISCARD-ONE-TRANS-RECORD
+               UNTIL CHECKPOINT-SKIP-REMAINING = ZERO
+                   OR TRANS-FILE-AT-END = "Y".
+           MOVE CHECKPOINT-RESUME-COUNT TO TRANS-READ-COUNT.
+
+       DISCARD-ONE-TRANS-RECORD.
+           PERFORM READ-NEXT-TRANS-RECORD.
+           SUBTRACT 1 FROM CHECKPOINT-SKIP-REMAINING.
+
+       PROCESS-TRANSACTIONS.
+           PERFORM READ-NEXT-TRANS-RECORD.
+           PERFORM APPLY-ONE-TRANSACTION
+               UNTIL TRANS-FILE-AT-END = "Y".
+
+       APPLY-ONE-TRANSACTION.
+           ADD 1 TO TRANS-READ-COUNT.
+           PERFORM SPLIT-TRANS-RECORD.
+           IF TRANS-FIELD-COUNT NOT = 8
+               ADD 1 TO TRANS-REJECTED-COUNT
+               DISPLAY "REJECTED - WRONG FIELD COUNT: " TRANS-RECORD
+           ELSE
+               PERFORM MOVE-TRANS-FIELDS
+               PERFORM VALIDATE-TRANS-ABTEILUNG-ID
+               PERFORM VALIDATE-TRANS-CHIEF-ID
+               IF ABTEILUNG-ID-FOUND = "N"
+                   ADD 1 TO TRANS-REJECTED-COUNT
+                   DISPLAY "REJECTED - NO SUCH ABTEILUNG-ID: "
+                       TRANS-ABTEILUNG-ID
+               ELSE IF CHIEF-ID-FOUND = "N"
+                   ADD 1 TO TRANS-REJECTED-COUNT
+                   DISPLAY "REJECTED - NO SUCH CHIEF-ID: "
+                       TRANS-CHIEF-ID
+               ELSE
+                   IF TRANS-CODE = "A"
+                       PERFORM ADD-ONE-ARBEITER-RECORD
+                   ELSE IF TRANS-CODE = "C"
+                       PERFORM CHANGE-ONE-ARBEITER-RECORD
+                   ELSE
+                       ADD 1 TO TRANS-REJECTED-COUNT
+                       DISPLAY "REJECTED - UNKNOWN TRANS-CODE: "
+                           TRANS-CODE.
+           PERFORM TAKE-CHECKPOINT-IF-DUE.
+           PERFORM READ-NEXT-TRANS-RECORD.
+
+      ******************************************************************
+      *    Checkpoint is taken every CHECKPOINT-INTERVAL transactions
+      *    so a run killed partway through never has to redo more than
+      *    one interval's worth of work on restart.
+      ******************************************************************
+       TAKE-CHECKPOINT-IF-DUE.
+           DIVIDE TRANS-READ-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-INTERVAL-QUOT
+               REMAINDER CHECKPOINT-INTERVAL-REM.
+           IF CHECKPOINT-INTERVAL-REM = ZERO
+               PERFORM WRITE-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE TRANS-READ-COUNT TO CP-TRANS-READ-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CP-TRANS-READ-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      *    CSV split - a fixed eight-field UNSTRING, same field order
+      *    as the transaction layout documented above.
+      ******************************************************************
+       SPLIT-TRANS-RECORD.
+           MOVE ZERO TO TRANS-FIELD-COUNT.
+           UNSTRING TRANS-RECORD DELIMITED BY ","
+               INTO TRANS-FIELD(1) TRANS-FIELD(2) TRANS-FIELD(3)
+                   TRANS-FIELD(4) TRANS-FIELD(5) TRANS-FIELD(6)
+                   TRANS-FIELD(7) TRANS-FIELD(8)
+               TALLYING IN TRANS-FIELD-COUNT.
+
+       MOVE-TRANS-FIELDS.
+           MOVE TRANS-FIELD(1)(1:1)  TO TRANS-CODE.
+           MOVE TRANS-FIELD(2)       TO TRANS-ARBEITER-ID.
+           MOVE TRANS-FIELD(3)       TO TRANS-ABTEILUNG-ID.
+           MOVE TRANS-FIELD(4)       TO TRANS-CHIEF-ID.
+           MOVE TRANS-FIELD(5)       TO TRANS-FAMILIE.
+           MOVE TRANS-FIELD(6)       TO TRANS-ARBEITER-NAME.
+           MOVE TRANS-FIELD(7)       TO TRANS-SALARY.
+           MOVE TRANS-FIELD(8)       TO TRANS-EINSTELL-DATUM.
+
+       VALIDATE-TRANS-ABTEILUNG-ID.
+           MOVE "Y" TO ABTEILUNG-ID-FOUND.
+           MOVE TRANS-ABTEILUNG-ID TO ABTEILUNG-ID.
+           READ ABTEIL-FILE
+               INVALID KEY
+               MOVE "N" TO ABTEILUNG-ID-FOUND.
+
+      ******************************************************************
+      *    Zero means no chief assigned yet; a worker cannot be their
+      *    own chief; otherwise the chief must already be on file -
+      *    same rule MAINTENANCE-ARBEITER applies on ADD/CHANGE.
+      ******************************************************************
+       VALIDATE-TRANS-CHIEF-ID.
+           IF TRANS-CHIEF-ID = ZERO
+               MOVE "Y" TO CHIEF-ID-FOUND
+           ELSE IF TRANS-CHIEF-ID = TRANS-ARBEITER-ID
+               MOVE "N" TO CHIEF-ID-FOUND
+           ELSE
+               MOVE ARBEITER-ID TO SAVE-ARBEITER-ID
+               MOVE "Y" TO CHIEF-ID-FOUND
+               MOVE TRANS-CHIEF-ID TO ARBEITER-ID
+               READ ARBEITER-FILE RECORD
+                   INVALID KEY
+                   MOVE "N" TO CHIEF-ID-FOUND
+               END-READ
+               MOVE SAVE-ARBEITER-ID TO ARBEITER-ID.
+
+       ADD-ONE-ARBEITER-RECORD.
+           MOVE "ADD" TO THE-MODE.
+           MOVE TRANS-ARBEITER-ID    TO ARBEITER-ID.
+           MOVE TRANS-ABTEILUNG-ID   TO ARBEITER-ABTEILUNG-ID.
+           MOVE TRANS-CHIEF-ID       TO CHIEF-ID.
+           MOVE TRANS-FAMILIE        TO FAMILIE.
+           MOVE TRANS-ARBEITER-NAME  TO ARBEITER-NAME.
+           MOVE TRANS-SALARY         TO SALARY.
+           MOVE TRANS-EINSTELL-DATUM TO EINSTELL-DATUM.
+           MOVE "A" TO ARBEITER-STATUS.
+           MOVE SPACE TO AUSTRITTS-DATUM.
+           WRITE ARBEITER-RECORD
+               INVALID KEY
+               ADD 1 TO TRANS-REJECTED-COUNT
+               DISPLAY "REJECTED - DUPLICATE ARBEITER-ID: "
+                   TRANS-ARBEITER-ID
+               NOT INVALID KEY
+               ADD 1 TO TRANS-ADDED-COUNT
+               PERFORM LOG-ARBEITER-CREATED
+               PERFORM LOG-INITIAL-SALARY-HISTORY.
+
+       CHANGE-ONE-ARBEITER-RECORD.
+           MOVE "CHANGE" TO THE-MODE.
+           MOVE "Y" TO RECORD-FOUND.
+           MOVE TRANS-ARBEITER-ID TO ARBEITER-ID.
+           READ ARBEITER-FILE
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "Y" AND ARBEITER-IS-INACTIVE
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "N"
+               ADD 1 TO TRANS-REJECTED-COUNT
+               DISPLAY "REJECTED - NO SUCH ARBEITER-ID: "
+                   TRANS-ARBEITER-ID
+           ELSE
+               MOVE SALARY TO SAVE-OLD-SALARY
+               PERFORM CHECK-PAYROLL-FREEZE
+               IF PAYROLL-IS-FROZEN
+                   AND TRANS-SALARY NOT = SAVE-OLD-SALARY
+                   ADD 1 TO TRANS-REJECTED-COUNT
+                   DISPLAY "REJECTED - SALARY IS FROZEN FOR PAYROLL "
+                       "PROCESSING: " TRANS-ARBEITER-ID
+               ELSE
+                   MOVE TRANS-ABTEILUNG-ID   TO ARBEITER-ABTEILUNG-ID
+                   MOVE TRANS-CHIEF-ID       TO CHIEF-ID
+                   MOVE TRANS-FAMILIE        TO FAMILIE
+                   MOVE TRANS-ARBEITER-NAME  TO ARBEITER-NAME
+                   MOVE TRANS-SALARY         TO SALARY
+                   MOVE TRANS-EINSTELL-DATUM TO EINSTELL-DATUM
+                   REWRITE ARBEITER-RECORD
+                   PERFORM LOG-ARBEITER-CHANGED
+                   PERFORM LOG-SALARY-HISTORY-IF-CHANGED
+                   ADD 1 TO TRANS-CHANGED-COUNT.
+
+      ******************************************************************
+      *    Payroll freeze check - same "status 35 = not frozen" idiom
+      *    MAINTENANCE-ARBEITER's CHECK-PAYROLL-FREEZE uses.
+      ******************************************************************
+       CHECK-PAYROLL-FREEZE.
+           MOVE "N" TO FREEZE-FLAG.
+           OPEN INPUT FREEZE-CONTROL-FILE.
+           IF FREEZE-CONTROL-FILE-STATUS NOT = "35"
+               READ FREEZE-CONTROL-FILE
+                   AT END
+                   MOVE "N" TO FREEZE-FLAG
+               END-READ
+               CLOSE FREEZE-CONTROL-FILE.
+
+      ******************************************************************
+      *    Whole-record audit entries for ADD and CHANGE - a batch
+      *    transaction always replaces every field at once, so one
+      *    "RECORD" entry stands in for MAINTENANCE-ARBEITER's
+      *    per-field AUDIT-FIELD-NAME entries.
+      ******************************************************************
+       LOG-ARBEITER-CREATED.
+           MOVE "RECORD" TO AUDIT-FIELD-NAME.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
+           MOVE "CREATED" TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       LOG-ARBEITER-CHANGED.
+           MOVE "RECORD" TO AUDIT-FIELD-NAME.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
+           MOVE "CHANGED" TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "LOAD-ARBEITER-CSV" TO AUDIT-PROGRAM.
+           MOVE THE-MODE TO AUDIT-MODE.
+           MOVE ARBEITER-ID TO AUDIT-RECORD-KEY.
+           PERFORM STAMP-AUDIT-DATE-TIME.
+           WRITE AUDIT-LOG-RECORD.
+
+       STAMP-AUDIT-DATE-TIME.
+           ACCEPT AUDIT-DATE-PART FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME-PART FROM TIME.
+           MOVE SPACE TO AUDIT-DATE-TIME.
+           STRING
+               AUDIT-DATE-PART       DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               AUDIT-TIME-PART(1:6)  DELIMITED BY SIZE
+               INTO AUDIT-DATE-TIME.
+
+      ******************************************************************
+      *    SALARY-HISTORY-FILE - one line per SALARY set or change.
+      *    LOG-INITIAL-SALARY-HISTORY records the starting SALARY on
+      *    ADD (old salary zero); LOG-SALARY-HISTORY-IF-CHANGED only
+      *    writes an entry on CHANGE when SALARY actually moved.
+      ******************************************************************
+       LOG-INITIAL-SALARY-HISTORY.
+           MOVE ZERO TO SAVE-OLD-SALARY.
+           PERFORM LOG-SALARY-HISTORY.
+
+       LOG-SALARY-HISTORY-IF-CHANGED.
+           IF SALARY NOT = SAVE-OLD-SALARY
+               PERFORM LOG-SALARY-HISTORY.
+
+       LOG-SALARY-HISTORY.
+           MOVE ARBEITER-ID TO SH-ARBEITER-ID.
+           PERFORM STAMP-SALARY-HISTORY-DATE.
+           MOVE SAVE-OLD-SALARY TO SH-OLD-SALARY.
+           MOVE SALARY TO SH-NEW-SALARY.
+           COMPUTE SH-CHANGE-AMOUNT = SALARY - SAVE-OLD-SALARY.
+           WRITE SALARY-HISTORY-RECORD.
+
+       STAMP-SALARY-HISTORY-DATE.
+           ACCEPT SH-DATE-PART FROM DATE YYYYMMDD.
+           MOVE SPACE TO SH-EFFECTIVE-DATE.
+           STRING
+               SH-DATE-PART(1:4) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               SH-DATE-PART(5:2) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               SH-DATE-PART(7:2) DELIMITED BY SIZE
+               INTO SH-EFFECTIVE-DATE.
+
+       READ-NEXT-TRANS-RECORD.
+           MOVE "N" TO TRANS-FILE-AT-END.
+           READ TRANS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO TRANS-FILE-AT-END.
+
+       DISPLAY-RUN-TOTALS.
+           DISPLAY "TRANSACTIONS READ:     " TRANS-READ-COUNT.
+           DISPLAY "WORKERS ADDED:         " TRANS-ADDED-COUNT.
+           DISPLAY "WORKERS CHANGED:       " TRANS-CHANGED-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED: " TRANS-REJECTED-COUNT.
+
+       END PROGRAM LOAD-ARBEITER-CSV.
