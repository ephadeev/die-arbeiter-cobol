@@ -0,0 +1,131 @@
+      ******************************************************************
+      *    Print the Active-Worker Mailing/Contact List Report.
+      *    Sorted by FAMILIE then ARBEITER-NAME using the SORT verb -
+      *    ARBEITER-FILE already carries an alternate key in that
+      *    order, but this report needs only active workers and a
+      *    reduced set of fields, so it is built as its own sort work
+      *    file rather than reusing the live alternate-key order.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-MAILING-LIST-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           SELECT SORT-WORK-FILE ASSIGN TO "MAILING-LIST-SORTWORK".
+           SELECT REPORT-FILE ASSIGN TO "MAILING-LIST-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-FAMILIE         PIC X(100).
+           05 SW-ARBEITER-NAME   PIC X(100).
+           05 SW-ARBEITER-ID     PIC 9(6).
+           05 SW-ABTEILUNG-ID    PIC 9(4).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  SORT-RETURN-AT-END    PIC X.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(34)  VALUE "MAILING LIST - ACTIVE WORKERS".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  LIST-LINE.
+           05 LL-ARBEITER-ID     PIC Z(6).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 LL-FAMILIE         PIC X(100).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 LL-ARBEITER-NAME   PIC X(100).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 LL-ABTEILUNG-ID    PIC Z(4).
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM SORT-AND-PRINT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE REPORT-FILE.
+
+       SORT-AND-PRINT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-FAMILIE SW-ARBEITER-NAME
+               INPUT PROCEDURE IS SELECT-ACTIVE-WORKERS
+               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT.
+
+      ******************************************************************
+      *    Input procedure - active workers only, one sort record per
+      *    worker.
+      ******************************************************************
+       SELECT-ACTIVE-WORKERS.
+           OPEN INPUT ARBEITER-FILE.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+           PERFORM RELEASE-ONE-IF-ACTIVE
+               UNTIL ARBEITER-FILE-AT-END = "Y".
+           CLOSE ARBEITER-FILE.
+
+       RELEASE-ONE-IF-ACTIVE.
+           IF ARBEITER-IS-ACTIVE
+               MOVE FAMILIE             TO SW-FAMILIE
+               MOVE ARBEITER-NAME       TO SW-ARBEITER-NAME
+               MOVE ARBEITER-ID         TO SW-ARBEITER-ID
+               MOVE ARBEITER-ABTEILUNG-ID TO SW-ABTEILUNG-ID
+               RELEASE SORT-WORK-RECORD.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Output procedure - one report line per sorted record, in
+      *    FAMILIE/ARBEITER-NAME order.
+      ******************************************************************
+       WRITE-SORTED-REPORT.
+           MOVE "N" TO SORT-RETURN-AT-END.
+           PERFORM RETURN-ONE-SORTED-RECORD
+               UNTIL SORT-RETURN-AT-END = "Y".
+
+       RETURN-ONE-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+               MOVE "Y" TO SORT-RETURN-AT-END
+               NOT AT END
+               PERFORM WRITE-ONE-LIST-LINE.
+
+       WRITE-ONE-LIST-LINE.
+           MOVE SW-ARBEITER-ID   TO LL-ARBEITER-ID.
+           MOVE SW-FAMILIE       TO LL-FAMILIE.
+           MOVE SW-ARBEITER-NAME TO LL-ARBEITER-NAME.
+           MOVE SW-ABTEILUNG-ID  TO LL-ABTEILUNG-ID.
+           MOVE LIST-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-MAILING-LIST-REPORT.
