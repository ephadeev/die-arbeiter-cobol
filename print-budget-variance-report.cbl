@@ -0,0 +1,309 @@
+      ******************************************************************
+      *    Print the Abteilung Budget-vs-Actual Variance Report
+      *    For each Abteilung sums SALARY across its active workers
+      *    and compares that actual cost against the department's
+      *    ANNUAL-BUDGET, printing the variance amount and percentage
+      *    plus a company-wide total for the finance close.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-BUDGET-VARIANCE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "BUDGET-VARIANCE-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  ACTUAL-COST           PIC 9(9)V99 VALUE ZERO.
+       77  VARIANCE-AMOUNT       PIC S9(9)V99 VALUE ZERO.
+       77  VARIANCE-PERCENT      PIC S999V99 VALUE ZERO.
+       77  COMPANY-BUDGET        PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-ACTUAL        PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-VARIANCE      PIC S9(9)V99 VALUE ZERO.
+       77  ACTUAL-HEADCOUNT            PIC 9(5) VALUE ZERO.
+       77  HEADCOUNT-VARIANCE          PIC S9(5) VALUE ZERO.
+       77  COMPANY-BUDGETED-HEADCOUNT  PIC 9(7) VALUE ZERO.
+       77  COMPANY-ACTUAL-HEADCOUNT    PIC 9(7) VALUE ZERO.
+       77  COMPANY-HEADCOUNT-VARIANCE  PIC S9(7) VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(34) VALUE "BUDGET VS ACTUAL VARIANCE REPORT".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  DEPT-HEADER-LINE.
+           05 FILLER PIC X(12)  VALUE "DEPARTMENT: ".
+           05 RL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-ABTEILUNG-NAME PIC X(100).
+           05 FILLER PIC X(82)  VALUE SPACE.
+
+       01  BUDGET-LINE.
+           05 FILLER PIC X(15)   VALUE "BUDGET:        ".
+           05 RL-BUDGET          PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  ACTUAL-LINE.
+           05 FILLER PIC X(15)   VALUE "ACTUAL COST:   ".
+           05 RL-ACTUAL          PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  VARIANCE-LINE.
+           05 FILLER PIC X(15)   VALUE "VARIANCE:      ".
+           05 RL-VARIANCE         PIC -Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(1)    VALUE SPACE.
+           05 FILLER PIC X(1)    VALUE "(".
+           05 RL-VARIANCE-PCT     PIC -ZZ9.99.
+           05 FILLER PIC X(1)    VALUE "%".
+           05 FILLER PIC X(1)    VALUE ")".
+           05 FILLER PIC X(169)  VALUE SPACE.
+
+       01  OVER-BUDGET-LINE.
+           05 FILLER PIC X(23)  VALUE "*** OVER BUDGET ***".
+           05 FILLER PIC X(177) VALUE SPACE.
+
+       01  BUDGETED-HEADCOUNT-LINE.
+           05 FILLER PIC X(15)   VALUE "BUDGETED HC:   ".
+           05 RL-BUDGETED-HC     PIC Z,ZZZ9.
+           05 FILLER PIC X(181)  VALUE SPACE.
+
+       01  ACTUAL-HEADCOUNT-LINE.
+           05 FILLER PIC X(15)   VALUE "ACTUAL HC:     ".
+           05 RL-ACTUAL-HC       PIC Z,ZZZ9.
+           05 FILLER PIC X(181)  VALUE SPACE.
+
+       01  HEADCOUNT-VARIANCE-LINE.
+           05 FILLER PIC X(15)   VALUE "HC VARIANCE:   ".
+           05 RL-HC-VARIANCE     PIC -Z,ZZZ9.
+           05 FILLER PIC X(180)  VALUE SPACE.
+
+       01  OVER-HEADCOUNT-LINE.
+           05 FILLER PIC X(31)  VALUE "*** OVER BUDGETED HEADCOUNT ***".
+           05 FILLER PIC X(169) VALUE SPACE.
+
+       01  COMPANY-HEADER-LINE.
+           05 FILLER PIC X(34)  VALUE "COMPANY-WIDE TOTAL".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  COMPANY-BUDGET-LINE.
+           05 FILLER PIC X(15)   VALUE "BUDGET:        ".
+           05 RL-COMPANY-BUDGET  PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-ACTUAL-LINE.
+           05 FILLER PIC X(15)   VALUE "ACTUAL COST:   ".
+           05 RL-COMPANY-ACTUAL  PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-VARIANCE-LINE.
+           05 FILLER PIC X(15)    VALUE "VARIANCE:      ".
+           05 RL-COMPANY-VARIANCE PIC -Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(172)   VALUE SPACE.
+
+       01  COMPANY-BUDGETED-HC-LINE.
+           05 FILLER PIC X(15)       VALUE "BUDGETED HC:   ".
+           05 RL-COMPANY-BUDGETED-HC PIC Z,ZZZ,ZZ9.
+           05 FILLER PIC X(178)      VALUE SPACE.
+
+       01  COMPANY-ACTUAL-HC-LINE.
+           05 FILLER PIC X(15)       VALUE "ACTUAL HC:     ".
+           05 RL-COMPANY-ACTUAL-HC   PIC Z,ZZZ,ZZ9.
+           05 FILLER PIC X(178)      VALUE SPACE.
+
+       01  COMPANY-HC-VARIANCE-LINE.
+           05 FILLER PIC X(15)       VALUE "HC VARIANCE:   ".
+           05 RL-COMPANY-HC-VARIANCE PIC -Z,ZZZ,ZZ9.
+           05 FILLER PIC X(177)      VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-COMPANY-TOTAL.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           MOVE ZERO TO ACTUAL-COST.
+           MOVE ZERO TO ACTUAL-HEADCOUNT.
+           PERFORM SUM-SALARY-FOR-ABTEILUNG.
+           COMPUTE VARIANCE-AMOUNT = ANNUAL-BUDGET - ACTUAL-COST.
+           PERFORM COMPUTE-VARIANCE-PERCENT.
+           COMPUTE HEADCOUNT-VARIANCE =
+               BUDGETED-HEADCOUNT - ACTUAL-HEADCOUNT.
+           ADD ANNUAL-BUDGET       TO COMPANY-BUDGET.
+           ADD ACTUAL-COST         TO COMPANY-ACTUAL.
+           ADD BUDGETED-HEADCOUNT  TO COMPANY-BUDGETED-HEADCOUNT.
+           ADD ACTUAL-HEADCOUNT    TO COMPANY-ACTUAL-HEADCOUNT.
+           PERFORM WRITE-DEPARTMENT-SECTION.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Variance as a percentage of budget - zero budget means no
+      *    meaningful percentage, so the department is treated as
+      *    exactly on budget rather than dividing by zero.
+      ******************************************************************
+       COMPUTE-VARIANCE-PERCENT.
+           IF ANNUAL-BUDGET > ZERO
+               COMPUTE VARIANCE-PERCENT ROUNDED =
+                   VARIANCE-AMOUNT * 100 / ANNUAL-BUDGET
+           ELSE
+               MOVE ZERO TO VARIANCE-PERCENT.
+
+      ******************************************************************
+      *    Salary total for the current Abteilung - a fresh scan of
+      *    arbeiter.dat from the top for every department, active
+      *    workers only.
+      ******************************************************************
+       SUM-SALARY-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM ADD-ONE-SALARY-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       ADD-ONE-SALARY-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               ADD SALARY TO ACTUAL-COST
+               ADD 1 TO ACTUAL-HEADCOUNT.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-SECTION.
+           MOVE ABTEILUNG-ID TO RL-ABTEILUNG-ID.
+           MOVE ABTEILUNG-NAME TO RL-ABTEILUNG-NAME.
+           MOVE DEPT-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE ANNUAL-BUDGET TO RL-BUDGET.
+           MOVE BUDGET-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE ACTUAL-COST TO RL-ACTUAL.
+           MOVE ACTUAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE VARIANCE-AMOUNT TO RL-VARIANCE.
+           MOVE VARIANCE-PERCENT TO RL-VARIANCE-PCT.
+           MOVE VARIANCE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           IF VARIANCE-AMOUNT < ZERO
+               MOVE OVER-BUDGET-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD.
+
+           MOVE BUDGETED-HEADCOUNT TO RL-BUDGETED-HC.
+           MOVE BUDGETED-HEADCOUNT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE ACTUAL-HEADCOUNT TO RL-ACTUAL-HC.
+           MOVE ACTUAL-HEADCOUNT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE HEADCOUNT-VARIANCE TO RL-HC-VARIANCE.
+           MOVE HEADCOUNT-VARIANCE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           IF HEADCOUNT-VARIANCE < ZERO
+               MOVE OVER-HEADCOUNT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD.
+
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-COMPANY-TOTAL.
+           COMPUTE COMPANY-VARIANCE = COMPANY-BUDGET - COMPANY-ACTUAL.
+           COMPUTE COMPANY-HEADCOUNT-VARIANCE =
+               COMPANY-BUDGETED-HEADCOUNT - COMPANY-ACTUAL-HEADCOUNT.
+
+           MOVE COMPANY-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BUDGET TO RL-COMPANY-BUDGET.
+           MOVE COMPANY-BUDGET-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-ACTUAL TO RL-COMPANY-ACTUAL.
+           MOVE COMPANY-ACTUAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-VARIANCE TO RL-COMPANY-VARIANCE.
+           MOVE COMPANY-VARIANCE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BUDGETED-HEADCOUNT TO RL-COMPANY-BUDGETED-HC.
+           MOVE COMPANY-BUDGETED-HC-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-ACTUAL-HEADCOUNT TO RL-COMPANY-ACTUAL-HC.
+           MOVE COMPANY-ACTUAL-HC-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-HEADCOUNT-VARIANCE TO RL-COMPANY-HC-VARIANCE.
+           MOVE COMPANY-HC-VARIANCE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-BUDGET-VARIANCE-REPORT.
