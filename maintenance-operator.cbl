@@ -0,0 +1,408 @@
+      ******************************************************************
+      * Add, Change, Inquire, Delete
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTENANCE-OPERATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-operator.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-operator.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  OPERATOR-FILE-STATUS  PIC XX.
+       77  MENU-PICK PIC 9.
+           88 MENU-PICK-IS-VALID VALUES 0 THRU 4.
+
+       77  THE-MODE           PIC X(7).
+       77  OK-TO-DELETE       PIC X.
+       77  RECORD-FOUND       PIC X.
+       77  WHICH-FIELD        PIC 9.
+       77  OPERATOR-ID-FIELD  PIC Z(4).
+       77  NEXT-OPERATOR-ID   PIC 9(4) VALUE ZERO.
+       77  HIGHEST-OPERATOR-ID PIC 9(4) VALUE ZERO.
+       77  OPERATOR-FILE-AT-END PIC X.
+       77  THIS-OPERATOR-IS-SUPERVISOR PIC X.
+       77  OPERATOR-FILE-IS-EMPTY PIC X.
+
+       77  UPPER-ALPHA         PIC X(26) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       77  LOWER-ALPHA         PIC X(26) VALUE
+           "abcdefghijklmnopqrstuvwxyz".
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O OPERATOR-FILE.
+           PERFORM CHECK-IF-OPERATOR-FILE-EMPTY.
+           PERFORM CHECK-OPERATOR-LOGIN.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+
+      ******************************************************************
+      *    Bootstrap check - CREATE-OPERATOR-FILE only ever creates an
+      *    empty file with no seed record, and SUPERVISOR-FLAG can
+      *    otherwise only be set to "Y" by an operator who is already
+      *    a supervisor, so the very first operator ever added has to
+      *    be allowed to make themself a supervisor or no operator
+      *    could ever become one. OPERATOR-FILE-IS-EMPTY is decided
+      *    once per run and turned off as soon as that first record is
+      *    written, in ENTER-SUPERVISOR-FLAG.
+      ******************************************************************
+       CHECK-IF-OPERATOR-FILE-EMPTY.
+           MOVE "Y" TO OPERATOR-FILE-IS-EMPTY.
+           MOVE ZERO TO OPERATOR-ID.
+           START OPERATOR-FILE KEY IS NOT LESS THAN OPERATOR-ID
+               INVALID KEY
+               MOVE "Y" TO OPERATOR-FILE-AT-END.
+           IF OPERATOR-FILE-AT-END NOT = "Y"
+               READ OPERATOR-FILE NEXT RECORD
+                   NOT AT END
+                   MOVE "N" TO OPERATOR-FILE-IS-EMPTY
+               END-READ.
+
+      ******************************************************************
+      *    Operator login - looks up the SUPERVISOR-FLAG for the
+      *    entered OPERATOR-ID so setting the SUPERVISOR-FLAG and
+      *    DELETE can be restricted to supervisors later on. An ID not
+      *    on file is treated as a non-supervisor rather than rejected
+      *    outright, same as MAINTENANCE-ARBEITER/MAINTENANCE-ABTEIL.
+      ******************************************************************
+       CHECK-OPERATOR-LOGIN.
+           MOVE "N" TO THIS-OPERATOR-IS-SUPERVISOR.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           READ OPERATOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "OPERATOR ID NOT ON FILE"
+               NOT INVALID KEY
+               IF OPERATOR-IS-SUPERVISOR
+                   MOVE "Y" TO THIS-OPERATOR-IS-SUPERVISOR
+           END-READ.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      ******************************************************************
+      *    MENU
+      ******************************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD RECORDS".
+           DISPLAY "          2.  CHANGE A RECORD".
+           DISPLAY "          3.  LOOK UP A RECORD".
+           DISPLAY "          4.  DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "          0. EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+
+      ******************************************************************
+      *    ADD
+      ******************************************************************
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-NEW-OPERATOR-ID.
+           PERFORM ADD-RECORDS
+               UNTIL OPERATOR-ID = 0.
+
+       GET-NEW-OPERATOR-ID.
+           PERFORM INIT-OPERATOR-RECORD.
+           PERFORM FIND-NEXT-OPERATOR-ID.
+           PERFORM ENTER-OPERATOR-ID.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-OPERATOR-RECORD
+               UNTIL RECORD-FOUND = "N" OR OPERATOR-ID = ZERO.
+
+      ******************************************************************
+      *    Suggest the next free OPERATOR-ID instead of making the
+      *    clerk hunt for one.
+      ******************************************************************
+       FIND-NEXT-OPERATOR-ID.
+           MOVE ZERO TO HIGHEST-OPERATOR-ID.
+           MOVE ZERO TO OPERATOR-ID.
+           START OPERATOR-FILE KEY IS NOT LESS THAN OPERATOR-ID
+               INVALID KEY
+               MOVE "Y" TO OPERATOR-FILE-AT-END.
+           IF OPERATOR-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-OPERATOR-FOR-COUNT
+               PERFORM TRACK-HIGHEST-OPERATOR-ID
+                   UNTIL OPERATOR-FILE-AT-END = "Y".
+           COMPUTE NEXT-OPERATOR-ID = HIGHEST-OPERATOR-ID + 1.
+
+       TRACK-HIGHEST-OPERATOR-ID.
+           IF OPERATOR-ID > HIGHEST-OPERATOR-ID
+               MOVE OPERATOR-ID TO HIGHEST-OPERATOR-ID.
+           PERFORM READ-NEXT-OPERATOR-FOR-COUNT.
+
+       READ-NEXT-OPERATOR-FOR-COUNT.
+           MOVE "N" TO OPERATOR-FILE-AT-END.
+           READ OPERATOR-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO OPERATOR-FILE-AT-END.
+
+       FIND-NEW-OPERATOR-RECORD.
+           PERFORM READ-OPERATOR-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               ADD 1 TO NEXT-OPERATOR-ID
+               PERFORM ENTER-OPERATOR-ID.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-OPERATOR-RECORD.
+           PERFORM GET-NEW-OPERATOR-ID.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-OPERATOR-NAME.
+           PERFORM ENTER-SUPERVISOR-FLAG.
+
+      ******************************************************************
+      *    CHANGE
+      ******************************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-OPERATOR-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL OPERATOR-ID = 0.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-OPERATOR-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-2) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+           IF WHICH-FIELD > 2
+               DISPLAY "INVALID ENTRY".
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-OPERATOR-NAME.
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-SUPERVISOR-FLAG.
+           PERFORM REWRITE-OPERATOR-RECORD.
+
+      ******************************************************************
+      *    INQUIRE
+      ******************************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-OPERATOR-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL OPERATOR-ID = ZERO.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-OPERATOR-RECORD.
+
+      ******************************************************************
+      *    DELETE
+      ******************************************************************
+       DELETE-MODE.
+           IF THIS-OPERATOR-IS-SUPERVISOR NOT = "Y"
+               DISPLAY "ONLY A SUPERVISOR MAY DELETE RECORDS"
+           ELSE
+               MOVE "DELETE" TO THE-MODE
+               PERFORM GET-OPERATOR-RECORD
+               PERFORM DELETE-RECORDS
+                   UNTIL OPERATOR-ID = ZERO.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-OK-TO-DELETE.
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-OPERATOR-RECORD.
+           PERFORM GET-OPERATOR-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ******************************************************************
+      *    Routines shared by all modes
+      ******************************************************************
+       INIT-OPERATOR-RECORD.
+           MOVE SPACE TO OPERATOR-RECORD.
+
+       ENTER-OPERATOR-ID.
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-ID NOT = SPACE.
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY " ".
+           DISPLAY "ENTER OPERATOR ID".
+           DISPLAY "TO " THE-MODE " (1-9999)".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           IF THE-MODE = "ADD"
+               DISPLAY "PRESS ENTER TO ACCEPT SUGGESTED ID: "
+                   NEXT-OPERATOR-ID
+               MOVE NEXT-OPERATOR-ID TO OPERATOR-ID-FIELD
+           ELSE
+               MOVE ZERO TO OPERATOR-ID-FIELD.
+           ACCEPT OPERATOR-ID-FIELD.
+           MOVE OPERATOR-ID-FIELD TO OPERATOR-ID.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID MUST BE ENTERED".
+           PERFORM ACCEPT-OPERATOR-ID.
+
+       GET-OPERATOR-RECORD.
+           PERFORM INIT-OPERATOR-RECORD.
+           PERFORM ENTER-OPERATOR-ID.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-OPERATOR-RECORD
+               UNTIL RECORD-FOUND = "Y" OR OPERATOR-ID = ZERO.
+
+       FIND-OPERATOR-RECORD.
+           PERFORM READ-OPERATOR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-OPERATOR-ID.
+
+       ENTER-OPERATOR-NAME.
+           PERFORM ACCEPT-OPERATOR-NAME.
+           PERFORM RE-ACCEPT-OPERATOR-NAME
+               UNTIL OPERATOR-NAME NOT = SPACES.
+
+       ACCEPT-OPERATOR-NAME.
+           DISPLAY "ENTER OPERATOR NAME".
+           ACCEPT OPERATOR-NAME.
+
+       RE-ACCEPT-OPERATOR-NAME.
+           DISPLAY "OPERATOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-OPERATOR-NAME.
+
+       ENTER-SUPERVISOR-FLAG.
+           IF THIS-OPERATOR-IS-SUPERVISOR = "Y"
+               PERFORM ACCEPT-SUPERVISOR-FLAG
+               PERFORM RE-ACCEPT-SUPERVISOR-FLAG
+                   UNTIL SUPERVISOR-FLAG = "Y" OR "N"
+           ELSE
+           IF THE-MODE = "ADD" AND OPERATOR-FILE-IS-EMPTY = "Y"
+               DISPLAY "NO SUPERVISOR IS ON FILE YET - THIS OPERATOR"
+               DISPLAY "IS BEING ADDED AS THE FIRST SUPERVISOR"
+               MOVE "Y" TO SUPERVISOR-FLAG
+               MOVE "N" TO OPERATOR-FILE-IS-EMPTY
+           ELSE
+               DISPLAY "ONLY A SUPERVISOR MAY SET THE SUPERVISOR FLAG"
+               IF THE-MODE = "ADD"
+                   MOVE "N" TO SUPERVISOR-FLAG.
+
+       ACCEPT-SUPERVISOR-FLAG.
+           DISPLAY "IS THIS OPERATOR A SUPERVISOR (Y/N)?".
+           ACCEPT SUPERVISOR-FLAG.
+           INSPECT SUPERVISOR-FLAG
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-SUPERVISOR-FLAG.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-SUPERVISOR-FLAG.
+
+      ******************************************************************
+      *    Routines shared by Change, Inquire and Delete
+      ******************************************************************
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   OPERATOR ID: " OPERATOR-ID.
+           DISPLAY "1. OPERATOR NAME: " OPERATOR-NAME.
+           DISPLAY "2. SUPERVISOR: " SUPERVISOR-FLAG.
+           DISPLAY " ".
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-OPERATOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ OPERATOR-FILE RECORD
+               WITH LOCK
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+
+       WRITE-OPERATOR-RECORD.
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD IS ALREADY ON FILE".
+
+       REWRITE-OPERATOR-RECORD.
+           REWRITE OPERATOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING OPERATOR RECORD".
+
+       DELETE-OPERATOR-RECORD.
+           DELETE OPERATOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING OPERATOR RECORD".
+
+       END PROGRAM MAINTENANCE-OPERATOR.
