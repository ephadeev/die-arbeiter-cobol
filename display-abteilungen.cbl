@@ -16,18 +16,36 @@
            COPY "fd-arbeiter.cbl".
 
        WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
        77  ARBEITER-FILE-AT-END PIC X.
        77  ABTEIL-FILE-AT-END   PIC X.
 
+       77  MENU-PICK             PIC 9.
+           88 MENU-PICK-IS-VALID VALUES 0 THRU 3.
+
        01  DISPLAY-ABTEILUNG-ID  PIC 9(4).
        01  ACCEPT-ABTEIL-NAME    PIC X(100).
+       01  ACCEPT-ABTEILUNG-ID   PIC 9(4).
        01  FINDED-ABTEILUNG-ID   PIC 9(4).
-       01  ARBEITER-SALARY       PIC ZZZZ9V9.
+       01  ARBEITER-SALARY-HUNDREDS PIC ZZZZ9V9.
+
+       01  LIST-LINE.
+           05 LL-ABTEILUNG-ID    PIC 9(4).
+           05 FILLER PIC X(3)    VALUE SPACE.
+           05 LL-ABTEILUNG-NAME  PIC X(100).
+           05 FILLER PIC X(3)    VALUE SPACE.
+           05 LL-PRAEMIE         PIC ZZ9.
+
+       01  BROWSE-ABTEILUNG-ID   PIC 9(4).
+       01  BROWSE-DONE           PIC X.
 
       ******************************************************************
-      *    After add of new Abteilung or Arbeiter need to change:
-       01  AMOUNT-VON-ABTEILUNGEN PIC 9(1) VALUE 2.
-       01  AMOUNT-VON-ARBEITER    PIC 9(2) VALUE 7.
+      *    Sized off the actual record counts in abteil.dat/arbeiter.dat
+      *    by COUNT-ABTEIL-RECORDS/COUNT-ARBEITER-RECORDS at open time -
+      *    no table size to bump when headcount or departments grow.
+       01  AMOUNT-VON-ABTEILUNGEN PIC 9(4) VALUE ZERO.
+       01  AMOUNT-VON-ARBEITER    PIC 9(5) VALUE ZERO.
       ******************************************************************
 
        01  TITLE-LINE.
@@ -38,27 +56,35 @@
            05 FILLER PIC X(4)  VALUE "Name".
            05 FILLER PIC X(17) VALUE SPACE.
            05 FILLER PIC X(6)  VALUE "Salary".
+           05 FILLER PIC X(3)  VALUE SPACE.
+           05 FILLER PIC X(19) VALUE "Salary (hundreds)".
 
-       01  TABLE-ABTEIL-RECORD OCCURS 2 TIMES INDEXED BY ABTEIL-INDEX.
+       01  TABLE-ABTEIL-RECORD
+               OCCURS 0 TO 9999 TIMES
+               DEPENDING ON AMOUNT-VON-ABTEILUNGEN
+               INDEXED BY ABTEIL-INDEX.
            05 TABLE-ABTEILUNG-ID   PIC 9(4).
            05 TABLE-ABTEILUNG-NAME PIC X(100).
            05 TABLE-PRAEMIE        PIC 9(3).
 
-       01  TABLE-ARBEITER-RECORD OCCURS 7 TIMES
+       01  TABLE-ARBEITER-RECORD
+               OCCURS 0 TO 99999 TIMES
+               DEPENDING ON AMOUNT-VON-ARBEITER
                INDEXED BY ARBEITER-INDEX.
            05 TABLE-ARBEITER-ID             PIC 9(6).
            05 TABLE-ARBEITER-ABTEILUNG-ID   PIC 9(4).
            05 TABLE-CHIEF-ID                PIC 9(6).
-           05 TABLE-FAMILIE                 PIC X(20).
-           05 TABLE-NAME                    PIC X(20).
+           05 TABLE-FAMILIE                 PIC X(100).
+           05 TABLE-NAME                    PIC X(100).
            05 TABLE-SALARY                  PIC ZZZZ9V9.
+           05 TABLE-SALARY-HUNDREDS         PIC ZZZZ9V9.
            05 TABLE-EINSTELL-DATUM          PIC XXXXXXXXXX.
 
        PROCEDURE DIVISION.
        PROGRAM-START.
            PERFORM OPENING-PROCEDURE.
            PERFORM MAIN-PROCESS
-             UNTIL ACCEPT-ABTEIL-NAME = 0.
+             UNTIL MENU-PICK = 0.
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
@@ -67,61 +93,152 @@
        OPENING-PROCEDURE.
            OPEN I-O ABTEIL-FILE.
            OPEN I-O ARBEITER-FILE.
+           PERFORM COUNT-ABTEIL-RECORDS.
            PERFORM LOAD-ABTEIL-TABLE.
            CLOSE ABTEIL-FILE.
+           PERFORM COUNT-ARBEITER-RECORDS.
            PERFORM LOAD-ARBEITER-TABLE.
 
        CLOSING-PROCEDURE.
            CLOSE ARBEITER-FILE.
 
        MAIN-PROCESS.
-           DISPLAY "Enter ABTEILUNG NAME".
-           DISPLAY "Testabteilung,".
-           DISPLAY "AMS".
-           DISPLAY "or".
-           DISPLAY "0 for exit".
-           ACCEPT ACCEPT-ABTEIL-NAME.
-           IF ACCEPT-ABTEIL-NAME NOT = 0
-               PERFORM LOOK-UP-ABTEILUNG-ID
+           PERFORM GET-MENU-PICK.
+           IF MENU-PICK = 1
+               PERFORM LOOK-UP-BY-NAME
+               PERFORM LOOK-UP-ARBEITER-VON-ABTEILUNG.
+           IF MENU-PICK = 2
+               PERFORM LOOK-UP-BY-ID
                PERFORM LOOK-UP-ARBEITER-VON-ABTEILUNG.
+           IF MENU-PICK = 3
+               PERFORM LIST-ALL-ABTEILUNGEN.
 
-       LOOK-UP-ABTEILUNG-ID.
+      ******************************************************************
+      *    MENU
+      ******************************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM GET-THE-PICK.
+           PERFORM MENU-RETRY
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  BROWSE BY ABTEILUNG NAME".
+           DISPLAY "          2.  BROWSE BY ABTEILUNG ID".
+           DISPLAY "          3.  LIST ALL ABTEILUNGEN".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+
+       GET-THE-PICK.
+           DISPLAY "YOUR CHOICE (0-3)?".
+           ACCEPT MENU-PICK.
+
+       MENU-RETRY.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM GET-THE-PICK.
+
+       LOOK-UP-BY-NAME.
+           DISPLAY "Enter ABTEILUNG NAME".
+           PERFORM DISPLAY-ABTEIL-NAME-HINTS.
+           ACCEPT ACCEPT-ABTEIL-NAME.
            SET ABTEIL-INDEX TO 1.
            SEARCH TABLE-ABTEIL-RECORD
                AT END
-               MOVE ZERO TO DISPLAY-ABTEILUNG-ID
+               MOVE ZERO TO FINDED-ABTEILUNG-ID
                WHEN ACCEPT-ABTEIL-NAME =
                TABLE-ABTEILUNG-NAME(ABTEIL-INDEX)
                MOVE TABLE-ABTEILUNG-ID(ABTEIL-INDEX) TO
                FINDED-ABTEILUNG-ID.
 
+       DISPLAY-ABTEIL-NAME-HINTS.
+           PERFORM DISPLAY-ONE-ABTEIL-NAME-HINT
+               VARYING ABTEIL-INDEX
+               FROM 1 BY 1
+               UNTIL ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN.
+
+       DISPLAY-ONE-ABTEIL-NAME-HINT.
+           DISPLAY TABLE-ABTEILUNG-NAME(ABTEIL-INDEX).
+
+       LOOK-UP-BY-ID.
+           DISPLAY "Enter ABTEILUNG ID".
+           ACCEPT ACCEPT-ABTEILUNG-ID.
+           MOVE ACCEPT-ABTEILUNG-ID TO FINDED-ABTEILUNG-ID.
+           MOVE SPACE TO ACCEPT-ABTEIL-NAME.
+           SET ABTEIL-INDEX TO 1.
+           SEARCH TABLE-ABTEIL-RECORD
+               AT END
+               MOVE ZERO TO FINDED-ABTEILUNG-ID
+               WHEN ACCEPT-ABTEILUNG-ID =
+               TABLE-ABTEILUNG-ID(ABTEIL-INDEX)
+               MOVE TABLE-ABTEILUNG-NAME(ABTEIL-INDEX) TO
+               ACCEPT-ABTEIL-NAME.
+
+      ******************************************************************
+      *    Department list - ID, name and PRAEMIE, then lets the clerk
+      *    pick an ID straight off the list to browse its workers,
+      *    looping until they enter 0 to return to the main menu.
+      ******************************************************************
+       LIST-ALL-ABTEILUNGEN.
+           DISPLAY "ID    NAME                             PRAEMIE".
+           PERFORM LIST-ONE-ABTEILUNG
+               VARYING ABTEIL-INDEX
+               FROM 1 BY 1
+               UNTIL ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN.
+           PERFORM BROWSE-FROM-LIST.
+
+       LIST-ONE-ABTEILUNG.
+           MOVE TABLE-ABTEILUNG-ID(ABTEIL-INDEX) TO LL-ABTEILUNG-ID.
+           MOVE TABLE-ABTEILUNG-NAME(ABTEIL-INDEX) TO LL-ABTEILUNG-NAME.
+           MOVE TABLE-PRAEMIE(ABTEIL-INDEX) TO LL-PRAEMIE.
+           DISPLAY LIST-LINE.
+
+       BROWSE-FROM-LIST.
+           MOVE "N" TO BROWSE-DONE.
+           PERFORM GET-BROWSE-ABTEILUNG-ID
+               UNTIL BROWSE-DONE = "Y".
+
+       GET-BROWSE-ABTEILUNG-ID.
+           DISPLAY " ".
+           DISPLAY "ENTER AN ID ABOVE TO BROWSE ITS WORKERS".
+           DISPLAY "OR 0 TO RETURN TO THE MAIN MENU".
+           ACCEPT BROWSE-ABTEILUNG-ID.
+           IF BROWSE-ABTEILUNG-ID = ZERO
+               MOVE "Y" TO BROWSE-DONE
+           ELSE
+               MOVE BROWSE-ABTEILUNG-ID TO FINDED-ABTEILUNG-ID
+               PERFORM LOOK-UP-ARBEITER-VON-ABTEILUNG.
+
       ******************************************************************
       *    ABTEIL TABLE
       ******************************************************************
+       COUNT-ABTEIL-RECORDS.
+           MOVE ZERO TO AMOUNT-VON-ABTEILUNGEN.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM COUNT-ONE-ABTEIL-RECORD
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+           CLOSE ABTEIL-FILE.
+           OPEN I-O ABTEIL-FILE.
+
+       COUNT-ONE-ABTEIL-RECORD.
+           ADD 1 TO AMOUNT-VON-ABTEILUNGEN.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
        LOAD-ABTEIL-TABLE.
-           PERFORM CLEAR-ABTEIL-TABLE.
            SET ABTEIL-INDEX TO 1.
            PERFORM READ-NEXT-ABTEIL-RECORD.
            PERFORM LOAD-ONE-ABTEIL-RECORD
                UNTIL ABTEIL-FILE-AT-END = "Y" OR
                ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN.
 
-       CLEAR-ABTEIL-TABLE.
-           PERFORM CLEAR-ONE-ABTEIL-TABLE-ROW
-               VARYING ABTEIL-INDEX FROM 1 BY 1
-               UNTIL ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN.
-
-       CLEAR-ONE-ABTEIL-TABLE-ROW.
-           MOVE SPACE TO TABLE-ABTEIL-RECORD(ABTEIL-INDEX).
-
        LOAD-ONE-ABTEIL-RECORD.
            MOVE ABTEILUNG-ID TO TABLE-ABTEILUNG-ID(ABTEIL-INDEX).
            MOVE ABTEILUNG-NAME TO TABLE-ABTEILUNG-NAME(ABTEIL-INDEX).
+           MOVE PRAEMIE TO TABLE-PRAEMIE(ABTEIL-INDEX).
            PERFORM READ-NEXT-ABTEIL-RECORD.
            IF ABTEIL-FILE-AT-END NOT = "Y"
-               SET ABTEIL-INDEX UP BY 1
-               IF ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN
-                   DISPLAY "TABLE FULL".
+               SET ABTEIL-INDEX UP BY 1.
 
        READ-NEXT-ABTEIL-RECORD.
            MOVE "N" TO ABTEIL-FILE-AT-END.
@@ -132,38 +249,53 @@
       ******************************************************************
       *    ARBEITER TABLE
       ******************************************************************
+       COUNT-ARBEITER-RECORDS.
+           MOVE ZERO TO AMOUNT-VON-ARBEITER.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+           PERFORM COUNT-ONE-ARBEITER-RECORD
+               UNTIL ARBEITER-FILE-AT-END = "Y".
+           CLOSE ARBEITER-FILE.
+           OPEN I-O ARBEITER-FILE.
+
+       COUNT-ONE-ARBEITER-RECORD.
+           ADD 1 TO AMOUNT-VON-ARBEITER.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
        LOAD-ARBEITER-TABLE.
-           PERFORM CLEAR-ARBEITER-TABLE.
            SET ARBEITER-INDEX TO 1.
            PERFORM READ-NEXT-ARBEITER-RECORD.
            PERFORM LOAD-ONE-ARBEITER-RECORD
                UNTIL ARBEITER-FILE-AT-END = "Y" OR
                ARBEITER-INDEX > AMOUNT-VON-ARBEITER.
 
-       CLEAR-ARBEITER-TABLE.
-           PERFORM CLEAR-ONE-ARBEITER-TABLE-ROW
-               VARYING ARBEITER-INDEX FROM 1 BY 1
-               UNTIL ARBEITER-INDEX > AMOUNT-VON-ARBEITER.
-
-       CLEAR-ONE-ARBEITER-TABLE-ROW.
-           MOVE SPACE TO TABLE-ARBEITER-RECORD(ARBEITER-INDEX).
-
        LOAD-ONE-ARBEITER-RECORD.
            MOVE ARBEITER-ID TO TABLE-ARBEITER-ID(ARBEITER-INDEX).
            MOVE ARBEITER-ABTEILUNG-ID TO
              TABLE-ARBEITER-ABTEILUNG-ID(ARBEITER-INDEX).
            MOVE FAMILIE TO TABLE-FAMILIE(ARBEITER-INDEX).
            MOVE ARBEITER-NAME TO TABLE-NAME(ARBEITER-INDEX).
-           COMPUTE ARBEITER-SALARY = SALARY / 10.
-           MOVE ARBEITER-SALARY TO TABLE-SALARY(ARBEITER-INDEX).
+           MOVE SALARY TO TABLE-SALARY(ARBEITER-INDEX).
+           COMPUTE ARBEITER-SALARY-HUNDREDS = SALARY / 100.
+           MOVE ARBEITER-SALARY-HUNDREDS TO
+             TABLE-SALARY-HUNDREDS(ARBEITER-INDEX).
 
            PERFORM READ-NEXT-ARBEITER-RECORD.
            IF ARBEITER-FILE-AT-END NOT = "Y"
-               SET ARBEITER-INDEX UP BY 1
-               IF ARBEITER-INDEX > AMOUNT-VON-ARBEITER
-                   DISPLAY "TABLE FULL".
+               SET ARBEITER-INDEX UP BY 1.
 
+      ******************************************************************
+      *    Terminated workers stay on file (soft-delete) but the
+      *    roster lookup only ever shows active headcount.
+      ******************************************************************
        READ-NEXT-ARBEITER-RECORD.
+           PERFORM READ-NEXT-ARBEITER-RECORD-RAW.
+           PERFORM SKIP-INACTIVE-ARBEITER-RECORD
+               UNTIL ARBEITER-FILE-AT-END = "Y" OR ARBEITER-IS-ACTIVE.
+
+       SKIP-INACTIVE-ARBEITER-RECORD.
+           PERFORM READ-NEXT-ARBEITER-RECORD-RAW.
+
+       READ-NEXT-ARBEITER-RECORD-RAW.
            MOVE "N" TO ARBEITER-FILE-AT-END.
            READ ARBEITER-FILE NEXT RECORD
                AT END
@@ -178,12 +310,13 @@
              UNTIL ARBEITER-INDEX > AMOUNT-VON-ARBEITER.
 
        LOOP-ARBEITER-TABLE.
-           IF ACCEPT-ABTEIL-NAME NOT = 0 AND
+           IF FINDED-ABTEILUNG-ID NOT = ZERO AND
                TABLE-ARBEITER-ABTEILUNG-ID(ARBEITER-INDEX) =
                FINDED-ABTEILUNG-ID
                DISPLAY TABLE-ARBEITER-ID(ARBEITER-INDEX) " "
                    TABLE-FAMILIE(ARBEITER-INDEX) " "
                    TABLE-NAME(ARBEITER-INDEX) " "
-                   TABLE-SALARY(ARBEITER-INDEX).
+                   TABLE-SALARY(ARBEITER-INDEX) " "
+                   TABLE-SALARY-HUNDREDS(ARBEITER-INDEX).
 
        END PROGRAM DISPLAY-ABTEILUNGEN.
