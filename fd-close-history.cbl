@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    One line per close run - the period-end date the clerk
+      *    entered, the date/time the close actually ran, and the
+      *    company totals as of that run.
+      ******************************************************************
+       FD  CLOSE-HISTORY-FILE.
+       01  CLOSE-HISTORY-RECORD.
+           05 CH-PERIOD-END-DATE     PIC X(10).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CH-RUN-DATE-TIME       PIC X(15).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CH-TOTAL-HEADCOUNT     PIC 9(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CH-TOTAL-BASE-PAY      PIC 9(9)V99.
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CH-TOTAL-BONUS-POOL    PIC 9(9)V99.
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CH-TOTAL-PAYROLL-COST  PIC 9(9)V99.
