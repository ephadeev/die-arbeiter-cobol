@@ -8,18 +8,73 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "select-arbeiter.cbl".
+           COPY "select-abteil.cbl".
+           COPY "select-audit-log.cbl".
+           COPY "select-salary-history.cbl".
+           COPY "select-transfer-history.cbl".
+           COPY "select-payroll-freeze.cbl".
+           COPY "select-operator.cbl".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "fd-arbeiter.cbl".
+           COPY "fd-abteil.cbl".
+           COPY "fd-audit-log.cbl".
+           COPY "fd-salary-history.cbl".
+           COPY "fd-transfer-history.cbl".
+           COPY "fd-payroll-freeze.cbl".
+           COPY "fd-operator.cbl".
        WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS   PIC XX.
+       77  ABTEIL-FILE-STATUS     PIC XX.
+       77  AUDIT-LOG-FILE-STATUS  PIC XX.
+       77  AUDIT-DATE-PART        PIC 9(8).
+       77  AUDIT-TIME-PART        PIC 9(8).
+       77  SALARY-HISTORY-FILE-STATUS PIC XX.
+       77  SH-DATE-PART           PIC 9(8).
+       77  SAVE-OLD-SALARY        PIC 99999V9.
+       77  AUDIT-SALARY-EDIT      PIC ZZZZZ9.9.
+       77  TRANSFER-HISTORY-FILE-STATUS PIC XX.
+       77  TH-DATE-PART           PIC 9(8).
+       77  SAVE-OLD-ABTEILUNG-ID  PIC 9(4).
+       77  FREEZE-CONTROL-FILE-STATUS PIC XX.
+       77  SKIP-FIELD-CHANGE      PIC X.
+       77  OPERATOR-FILE-STATUS   PIC XX.
+       77  THIS-OPERATOR-IS-SUPERVISOR PIC X.
+       77  ABTEIL-FILE-AT-END     PIC X.
+       77  AMOUNT-VON-ABTEILUNGEN PIC 9(4) VALUE ZERO.
+       77  DISPLAY-ABTEILUNG-NAME PIC X(100).
        77  MENU-PICK         PIC 9.
-           88 MENU-PICK-IS-VALID VALUES 0 THRU 4.
+           88 MENU-PICK-IS-VALID VALUES 0 THRU 6.
+       77  SEARCH-FAMILIE    PIC X(100).
+       77  FAMILIE-SEARCH-DONE PIC X.
+       77  FAMILIE-MATCH-COUNT PIC 9(5).
        77  THE-MODE          PIC X(7).
        77  WHICH-FIELD       PIC 9.
        77  OK-TO-DELETE      PIC X.
        77  RECORD-FOUND      PIC X.
+       77  ABTEILUNG-ID-FOUND   PIC X.
+       77  ARBEITER-ABTEILUNG-ID-ENTRY PIC X(4).
+       77  CHIEF-ID-FOUND       PIC X.
+       77  SAVE-ARBEITER-RECORD PIC X(243).
        77  ARBEITER-ID-FIELD PIC Z(6).
+       77  ARBEITER-FILE-AT-END PIC X.
+       77  SAVE-ARBEITER-ID     PIC 9(6).
+       77  WORKERS-UNDER-CHIEF  PIC 9(5).
+       77  HIGHEST-ARBEITER-ID  PIC 9(6) VALUE ZERO.
+       77  NEXT-ARBEITER-ID     PIC 9(6) VALUE ZERO.
+
+       77  DATUM-VALID       PIC X.
+       77  DATUM-YEAR         PIC 9(4).
+       77  DATUM-MONTH        PIC 99.
+       77  DATUM-DAY          PIC 99.
+       77  DAYS-IN-MONTH      PIC 99.
+       77  IS-LEAP-YEAR       PIC X.
+       77  DATUM-DIVIDE-QUOT  PIC 9(4).
+       77  DATUM-DIVIDE-REM   PIC 9(4).
+
+       01  DAYS-PER-MONTH-TABLE VALUE "312831303130313130313031".
+           05 DAYS-PER-MONTH-ENTRY OCCURS 12 TIMES PIC 99.
 
        77  UPPER-ALPHA         PIC X(26) VALUE
            "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
@@ -44,9 +99,106 @@
 
        OPENING-PROCEDURE.
            OPEN I-O ARBEITER-FILE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND SALARY-HISTORY-FILE.
+           OPEN EXTEND TRANSFER-HISTORY-FILE.
+           PERFORM CHECK-OPERATOR-LOGIN.
+           PERFORM LOAD-ABTEIL-TABLE.
+
+      ******************************************************************
+      *    Operator login - looks up the SUPERVISOR-FLAG for the
+      *    entered OPERATOR-ID so DELETE and SALARY changes can be
+      *    restricted to supervisors later on. An ID not on file is
+      *    treated as a non-supervisor rather than rejected outright,
+      *    so a new hire isn't locked out of ordinary data entry
+      *    before OPERATOR-FILE has been set up for them.
+      ******************************************************************
+       CHECK-OPERATOR-LOGIN.
+           MOVE "N" TO THIS-OPERATOR-IS-SUPERVISOR.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           OPEN INPUT OPERATOR-FILE.
+           IF OPERATOR-FILE-STATUS = "35"
+               DISPLAY "OPERATOR-FILE NOT SET UP - TREATED AS NON-"
+               DISPLAY "SUPERVISOR"
+           ELSE
+               READ OPERATOR-FILE RECORD
+                   INVALID KEY
+                   DISPLAY "OPERATOR ID NOT ON FILE"
+               NOT INVALID KEY
+                   IF OPERATOR-IS-SUPERVISOR
+                       MOVE "Y" TO THIS-OPERATOR-IS-SUPERVISOR
+               END-READ
+               CLOSE OPERATOR-FILE.
+
+      ******************************************************************
+      *    Department name lookup table - loaded once at startup so
+      *    DISPLAY-ABTEILUNG-ID can show the department name alongside
+      *    its ID without a fresh ABTEIL-FILE read every time a record
+      *    is displayed. Same load shape as DISPLAY-ABTEILUNGEN's
+      *    LOAD-ABTEIL-TABLE; ABTEIL-FILE's DYNAMIC access mode lets
+      *    this sequential load and the existing direct reads by
+      *    ABTEILUNG-ID (LOOK-UP-ARBEITER-ABTEILUNG-ID) share the file
+      *    with no need to reopen it afterward.
+      ******************************************************************
+       LOAD-ABTEIL-TABLE.
+           MOVE ZERO TO AMOUNT-VON-ABTEILUNGEN.
+           MOVE ZERO TO ABTEILUNG-ID.
+           START ABTEIL-FILE KEY IS NOT LESS THAN ABTEILUNG-ID
+               INVALID KEY
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+           IF ABTEIL-FILE-AT-END NOT = "Y"
+               SET ABTEIL-INDEX TO 1
+               PERFORM READ-NEXT-ABTEIL-FOR-TABLE
+               PERFORM LOAD-ONE-ABTEIL-RECORD
+                   UNTIL ABTEIL-FILE-AT-END = "Y" OR
+                   ABTEIL-INDEX > 50.
+
+       LOAD-ONE-ABTEIL-RECORD.
+           MOVE ABTEILUNG-ID TO TABLE-ABTEILUNG-ID(ABTEIL-INDEX).
+           MOVE ABTEILUNG-NAME TO TABLE-ABTEILUNG-NAME(ABTEIL-INDEX).
+           MOVE PRAEMIE TO TABLE-PRAEMIE(ABTEIL-INDEX).
+           ADD 1 TO AMOUNT-VON-ABTEILUNGEN.
+           PERFORM READ-NEXT-ABTEIL-FOR-TABLE.
+           IF ABTEIL-FILE-AT-END NOT = "Y"
+               SET ABTEIL-INDEX UP BY 1.
+
+       READ-NEXT-ABTEIL-FOR-TABLE.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+      ******************************************************************
+      *    Table lookup for the department name shown on
+      *    DISPLAY-ABTEILUNG-ID - falls back to blank if the ID isn't
+      *    in the table (more than 50 departments, or a department
+      *    added after this program started). Stops at
+      *    AMOUNT-VON-ABTEILUNGEN rather than searching the whole
+      *    fixed OCCURS 50 table, since any unloaded slots past the
+      *    actual department count were never given a value.
+      ******************************************************************
+       LOOK-UP-ABTEILUNG-NAME-IN-TABLE.
+           MOVE SPACE TO DISPLAY-ABTEILUNG-NAME.
+           SET ABTEIL-INDEX TO 1.
+           PERFORM CHECK-ONE-TABLE-ENTRY-FOR-NAME
+               UNTIL ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN OR
+               DISPLAY-ABTEILUNG-NAME NOT = SPACE.
+
+       CHECK-ONE-TABLE-ENTRY-FOR-NAME.
+           IF ARBEITER-ABTEILUNG-ID = TABLE-ABTEILUNG-ID(ABTEIL-INDEX)
+               MOVE TABLE-ABTEILUNG-NAME(ABTEIL-INDEX) TO
+                   DISPLAY-ABTEILUNG-NAME
+           ELSE
+               SET ABTEIL-INDEX UP BY 1.
 
        CLOSING-PROCEDURE.
            CLOSE ARBEITER-FILE.
+           CLOSE ABTEIL-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALARY-HISTORY-FILE.
+           CLOSE TRANSFER-HISTORY-FILE.
 
        MAIN-PROCESS.
            PERFORM GET-MENU-PICK.
@@ -70,12 +222,14 @@
            DISPLAY "          2.  CHANGE A RECORD".
            DISPLAY "          3.  LOOK UP A RECORD".
            DISPLAY "          4.  DELETE A RECORD".
+           DISPLAY "          5.  SEARCH BY FAMILIE".
+           DISPLAY "          6.  TRANSFER TO ANOTHER DEPARTMENT".
            DISPLAY " ".
            DISPLAY "          0.  EXIT".
            PERFORM SCROLL-LINE 2 TIMES.
 
        GET-THE-PICK.
-           DISPLAY "YOUR CHOICE (0-4)?".
+           DISPLAY "YOUR CHOICE (0-6)?".
            ACCEPT MENU-PICK.
 
        MENU-RETRY.
@@ -103,7 +257,13 @@
                PERFORM INQUIRE-MODE
            ELSE
            IF MENU-PICK = 4
-               PERFORM DELETE-MODE.
+               PERFORM DELETE-MODE
+           ELSE
+           IF MENU-PICK = 5
+               PERFORM SEARCH-MODE
+           ELSE
+           IF MENU-PICK = 6
+               PERFORM TRANSFER-MODE.
 
       ******************************************************************
       *    ADD
@@ -116,19 +276,44 @@
 
        GET-NEW-ARBEITER-ID.
            PERFORM INIT-ARBEITER-RECORD.
+           PERFORM FIND-NEXT-ARBEITER-ID.
            PERFORM ENTER-ARBEITER-ID.
            MOVE "Y" TO RECORD-FOUND.
            PERFORM FIND-NEW-ARBEITER-RECORD
                UNTIL RECORD-FOUND = "N" OR ARBEITER-ID = ZEROES.
 
+      ******************************************************************
+      *    Suggest the next free ARBEITER-ID instead of making the
+      *    clerk hunt for one in a six-digit keyspace.
+      ******************************************************************
+       FIND-NEXT-ARBEITER-ID.
+           MOVE ZERO TO HIGHEST-ARBEITER-ID.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-COUNT
+               PERFORM TRACK-HIGHEST-ARBEITER-ID
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+           COMPUTE NEXT-ARBEITER-ID = HIGHEST-ARBEITER-ID + 1.
+
+       TRACK-HIGHEST-ARBEITER-ID.
+           IF ARBEITER-ID > HIGHEST-ARBEITER-ID
+               MOVE ARBEITER-ID TO HIGHEST-ARBEITER-ID.
+           PERFORM READ-NEXT-ARBEITER-FOR-COUNT.
+
        FIND-NEW-ARBEITER-RECORD.
            PERFORM READ-ARBEITER-RECORD.
            IF RECORD-FOUND = "Y"
                DISPLAY "RECORD ALREADY ON FILE"
+               ADD 1 TO NEXT-ARBEITER-ID
                PERFORM ENTER-ARBEITER-ID.
 
        ADD-RECORDS.
            PERFORM ENTER-REMAINING-FIELDS.
+           MOVE "A" TO ARBEITER-STATUS.
+           MOVE SPACE TO AUSTRITTS-DATUM.
            PERFORM WRITE-ARBEITER-RECORD.
            PERFORM GET-NEW-ARBEITER-ID.
 
@@ -137,9 +322,31 @@
            PERFORM ENTER-CHIEF-ID.
            PERFORM ENTER-FAMILIE.
            PERFORM ENTER-NAME.
+           PERFORM CHECK-DUPLICATE-PERSON.
            PERFORM ENTER-SALARY.
            PERFORM ENTER-EINSTELL-DATUM.
 
+      ******************************************************************
+      *    Warn (don't block - FAMILIE-NAME-KEY allows duplicates) if
+      *    an active worker with the same FAMILIE/NAME is already on
+      *    file, in case this is the same person being re-keyed by
+      *    mistake rather than two people who share a name.
+      ******************************************************************
+       CHECK-DUPLICATE-PERSON.
+           MOVE ARBEITER-RECORD TO SAVE-ARBEITER-RECORD.
+           MOVE ARBEITER-ID TO SAVE-ARBEITER-ID.
+           MOVE "Y" TO RECORD-FOUND.
+           READ ARBEITER-FILE RECORD
+               KEY IS FAMILIE-NAME-KEY
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "Y" AND ARBEITER-IS-ACTIVE AND
+               ARBEITER-ID NOT = SAVE-ARBEITER-ID
+               DISPLAY "WARNING - AN ACTIVE WORKER WITH THIS FAMILIE"
+               DISPLAY "AND NAME IS ALREADY ON FILE - ARBEITER ID: "
+                   ARBEITER-ID.
+           MOVE SAVE-ARBEITER-RECORD TO ARBEITER-RECORD.
+
       ******************************************************************
       *    CHANGE
       ******************************************************************
@@ -171,20 +378,129 @@
            PERFORM GET-FIELD-TO-CHANGE.
 
        CHANGE-THIS-FIELD.
+           MOVE "N" TO SKIP-FIELD-CHANGE.
+           IF WHICH-FIELD = 5
+               PERFORM CHECK-SUPERVISOR-FOR-SALARY.
+           IF WHICH-FIELD = 5 AND SKIP-FIELD-CHANGE NOT = "Y"
+               PERFORM CHECK-PAYROLL-FREEZE.
+
+           PERFORM CAPTURE-OLD-FIELD-VALUE.
+
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 1
+                   PERFORM ENTER-ABTEILUNG-ID.
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 2
+                   PERFORM ENTER-CHIEF-ID.
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 3
+                   PERFORM ENTER-FAMILIE.
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 4
+                   PERFORM ENTER-NAME.
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 5
+                   PERFORM ENTER-SALARY.
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               IF WHICH-FIELD = 6
+                   PERFORM ENTER-EINSTELL-DATUM.
+
+           IF SKIP-FIELD-CHANGE NOT = "Y"
+               PERFORM LOG-CHANGED-FIELD
+               PERFORM REWRITE-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    TRANSFER - its own menu entry, but it changes the same
+      *    ABTEILUNG-ID field CHANGE-MODE's field 1 does, so it drives
+      *    CHANGE-THIS-FIELD directly instead of duplicating the
+      *    validation/logging/rewrite logic that field already has.
+      ******************************************************************
+       TRANSFER-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-ARBEITER-RECORD.
+           PERFORM TRANSFER-RECORDS
+               UNTIL ARBEITER-ID = ZEROES.
+
+       TRANSFER-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           MOVE 1 TO WHICH-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    Payroll freeze check - SALARY changes are locked out while
+      *    SET-PAYROLL-FREEZE has set the flag. Status "35" means the
+      *    flag file has never been written, which is the same as
+      *    not frozen.
+      ******************************************************************
+       CHECK-PAYROLL-FREEZE.
+           MOVE "N" TO FREEZE-FLAG.
+           OPEN INPUT FREEZE-CONTROL-FILE.
+           IF FREEZE-CONTROL-FILE-STATUS NOT = "35"
+               READ FREEZE-CONTROL-FILE
+                   AT END
+                   MOVE "N" TO FREEZE-FLAG
+               END-READ
+               CLOSE FREEZE-CONTROL-FILE.
+           IF PAYROLL-IS-FROZEN
+               MOVE "Y" TO SKIP-FIELD-CHANGE
+               DISPLAY "SALARY IS FROZEN FOR PAYROLL PROCESSING"
+               DISPLAY "THIS FIELD CANNOT BE CHANGED RIGHT NOW".
+
+      ******************************************************************
+      *    SALARY may only be changed by a supervisor.
+      ******************************************************************
+       CHECK-SUPERVISOR-FOR-SALARY.
+           IF THIS-OPERATOR-IS-SUPERVISOR NOT = "Y"
+               MOVE "Y" TO SKIP-FIELD-CHANGE
+               DISPLAY "ONLY A SUPERVISOR MAY CHANGE SALARY".
+
+      ******************************************************************
+      *    Field-level audit log - one AUDIT-LOG-FILE line per field
+      *    changed, old value and new value both recorded.
+      ******************************************************************
+       CAPTURE-OLD-FIELD-VALUE.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
            IF WHICH-FIELD = 1
-               PERFORM ENTER-ABTEILUNG-ID.
+               MOVE ARBEITER-ABTEILUNG-ID TO AUDIT-OLD-VALUE
+               MOVE ARBEITER-ABTEILUNG-ID TO SAVE-OLD-ABTEILUNG-ID.
            IF WHICH-FIELD = 2
-               PERFORM ENTER-CHIEF-ID.
+               MOVE CHIEF-ID TO AUDIT-OLD-VALUE.
            IF WHICH-FIELD = 3
-               PERFORM ENTER-FAMILIE.
+               MOVE FAMILIE TO AUDIT-OLD-VALUE.
            IF WHICH-FIELD = 4
-               PERFORM ENTER-NAME.
+               MOVE ARBEITER-NAME TO AUDIT-OLD-VALUE.
            IF WHICH-FIELD = 5
-               PERFORM ENTER-SALARY.
+               MOVE SALARY TO AUDIT-SALARY-EDIT
+               MOVE AUDIT-SALARY-EDIT TO AUDIT-OLD-VALUE
+               MOVE SALARY TO SAVE-OLD-SALARY.
            IF WHICH-FIELD = 6
-               PERFORM ENTER-EINSTELL-DATUM.
+               MOVE EINSTELL-DATUM TO AUDIT-OLD-VALUE.
 
-           PERFORM REWRITE-ARBEITER-RECORD.
+       LOG-CHANGED-FIELD.
+           MOVE SPACE TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 1
+               MOVE "ABTEILUNG-ID" TO AUDIT-FIELD-NAME
+               MOVE ARBEITER-ABTEILUNG-ID TO AUDIT-NEW-VALUE
+               PERFORM LOG-TRANSFER-HISTORY.
+           IF WHICH-FIELD = 2
+               MOVE "CHIEF-ID" TO AUDIT-FIELD-NAME
+               MOVE CHIEF-ID TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 3
+               MOVE "FAMILIE" TO AUDIT-FIELD-NAME
+               MOVE FAMILIE TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 4
+               MOVE "ARBEITER-NAME" TO AUDIT-FIELD-NAME
+               MOVE ARBEITER-NAME TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 5
+               MOVE "SALARY" TO AUDIT-FIELD-NAME
+               MOVE SALARY TO AUDIT-SALARY-EDIT
+               MOVE AUDIT-SALARY-EDIT TO AUDIT-NEW-VALUE
+               PERFORM LOG-SALARY-HISTORY.
+           IF WHICH-FIELD = 6
+               MOVE "EINSTELL-DATUM" TO AUDIT-FIELD-NAME
+               MOVE EINSTELL-DATUM TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
 
       ******************************************************************
       *    INQUIRE
@@ -203,23 +519,58 @@
       *    DELETE
       ******************************************************************
        DELETE-MODE.
-           MOVE "DELETE" TO THE-MODE.
-           PERFORM GET-ARBEITER-RECORD.
-           PERFORM DELETE-RECORDS
-               UNTIL ARBEITER-ID = ZEROES.
+           IF THIS-OPERATOR-IS-SUPERVISOR NOT = "Y"
+               DISPLAY "ONLY A SUPERVISOR MAY DELETE RECORDS"
+           ELSE
+               MOVE "DELETE" TO THE-MODE
+               PERFORM GET-ARBEITER-RECORD
+               PERFORM DELETE-RECORDS
+                   UNTIL ARBEITER-ID = ZEROES.
 
        DELETE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
-           MOVE "X" TO OK-TO-DELETE.
-
-           PERFORM ASK-TO-DELETE
-               UNTIL OK-TO-DELETE = "Y" OR "N".
-
-           IF OK-TO-DELETE = "Y"
-               PERFORM DELETE-ARBEITER-RECORD.
+           PERFORM COUNT-ARBEITER-UNDER-CHIEF.
+           IF WORKERS-UNDER-CHIEF > ZERO
+               DISPLAY "CANNOT DELETE - " WORKERS-UNDER-CHIEF
+                   " WORKER(S) STILL REPORT TO THIS ARBEITER AS CHIEF"
+           ELSE
+               MOVE "X" TO OK-TO-DELETE
+               PERFORM ASK-TO-DELETE
+                   UNTIL OK-TO-DELETE = "Y" OR "N"
+               IF OK-TO-DELETE = "Y"
+                   PERFORM DEACTIVATE-ARBEITER-RECORD.
 
            PERFORM GET-ARBEITER-RECORD.
 
+      ******************************************************************
+      *    Referential-integrity check before an arbeiter is deleted
+      ******************************************************************
+       COUNT-ARBEITER-UNDER-CHIEF.
+           MOVE ARBEITER-RECORD TO SAVE-ARBEITER-RECORD.
+           MOVE ARBEITER-ID TO SAVE-ARBEITER-ID.
+           MOVE ZERO TO WORKERS-UNDER-CHIEF.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-COUNT
+               PERFORM COUNT-ONE-ARBEITER-FOR-CHIEF
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+           MOVE SAVE-ARBEITER-RECORD TO ARBEITER-RECORD.
+
+       COUNT-ONE-ARBEITER-FOR-CHIEF.
+           IF CHIEF-ID = SAVE-ARBEITER-ID AND
+               ARBEITER-ID NOT = SAVE-ARBEITER-ID
+               ADD 1 TO WORKERS-UNDER-CHIEF.
+           PERFORM READ-NEXT-ARBEITER-FOR-COUNT.
+
+       READ-NEXT-ARBEITER-FOR-COUNT.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
        ASK-TO-DELETE.
            DISPLAY "DELETE THIS RECORD (Y/N)?".
            ACCEPT OK-TO-DELETE.
@@ -230,18 +581,76 @@
            IF OK-TO-DELETE  NOT = "Y" AND OK-TO-DELETE NOT = "N"
                DISPLAY "YOU MUST ENTER Y OR N".
 
+      ******************************************************************
+      *    SEARCH BY FAMILIE
+      ******************************************************************
+       SEARCH-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM ACCEPT-SEARCH-FAMILIE.
+           IF SEARCH-FAMILIE NOT = SPACE
+               PERFORM LIST-MATCHING-FAMILIE.
+
+       ACCEPT-SEARCH-FAMILIE.
+           DISPLAY " ".
+           DISPLAY "ENTER FAMILIE TO SEARCH FOR".
+           ACCEPT SEARCH-FAMILIE.
+
+      ******************************************************************
+      *    FAMILIE-NAME-KEY is FAMILIE + ARBEITER-NAME, so starting the
+      *    key at SEARCH-FAMILIE with a blank name positions at the
+      *    first record for that FAMILIE (if any); READ NEXT from
+      *    there lists every matching active worker until the FAMILIE
+      *    changes or the file ends.
+      ******************************************************************
+       LIST-MATCHING-FAMILIE.
+           MOVE ZERO TO FAMILIE-MATCH-COUNT.
+           MOVE SEARCH-FAMILIE TO FAMILIE.
+           MOVE SPACE TO ARBEITER-NAME.
+           MOVE "N" TO FAMILIE-SEARCH-DONE.
+           START ARBEITER-FILE KEY IS NOT LESS THAN FAMILIE-NAME-KEY
+               INVALID KEY
+               MOVE "Y" TO FAMILIE-SEARCH-DONE.
+           IF FAMILIE-SEARCH-DONE NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-SEARCH
+               PERFORM LIST-ONE-IF-FAMILIE-MATCH
+                   UNTIL FAMILIE-SEARCH-DONE = "Y".
+           IF FAMILIE-MATCH-COUNT = ZERO
+               DISPLAY "NO WORKERS FOUND WITH THAT FAMILIE".
+
+       LIST-ONE-IF-FAMILIE-MATCH.
+           IF FAMILIE NOT = SEARCH-FAMILIE
+               MOVE "Y" TO FAMILIE-SEARCH-DONE
+           ELSE
+               IF ARBEITER-IS-ACTIVE
+                   PERFORM DISPLAY-ALL-FIELDS
+                   ADD 1 TO FAMILIE-MATCH-COUNT.
+           IF FAMILIE-SEARCH-DONE NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-SEARCH.
+
+       READ-NEXT-ARBEITER-FOR-SEARCH.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO FAMILIE-SEARCH-DONE.
+
       ******************************************************************
       *    Routines shared by all modes
       ******************************************************************
        INIT-ARBEITER-RECORD.
            MOVE SPACE TO ARBEITER-RECORD.
            MOVE ZEROES TO ARBEITER-ID.
+           MOVE "A" TO ARBEITER-STATUS.
 
        ENTER-ARBEITER-ID.
            DISPLAY " ".
            DISPLAY "ENTER ARBEITER ID".
            DISPLAY "TO " THE-MODE " (1-999999)".
            DISPLAY "ENTER 0 TO STOP ENTRY".
+           IF THE-MODE = "ADD"
+               DISPLAY "PRESS ENTER TO ACCEPT SUGGESTED ID: "
+                   NEXT-ARBEITER-ID
+               MOVE NEXT-ARBEITER-ID TO ARBEITER-ID-FIELD
+           ELSE
+               MOVE ZERO TO ARBEITER-ID-FIELD.
            ACCEPT ARBEITER-ID-FIELD.
            MOVE ARBEITER-ID-FIELD TO ARBEITER-ID.
 
@@ -257,44 +666,183 @@
       ******************************************************************
        FIND-ARBEITER-RECORD.
            PERFORM READ-ARBEITER-RECORD.
+           IF RECORD-FOUND = "Y" AND ARBEITER-IS-INACTIVE
+               MOVE "N" TO RECORD-FOUND.
            IF RECORD-FOUND = "N"
                DISPLAY "RECORD NOT FOUND"
                PERFORM ENTER-ARBEITER-ID.
 
        ENTER-ABTEILUNG-ID.
+           PERFORM ACCEPT-ARBEITER-ABTEILUNG-ID.
+           PERFORM RE-ACCEPT-ARBEITER-ABTEILUNG-ID
+               UNTIL ABTEILUNG-ID-FOUND = "Y".
+
+       ACCEPT-ARBEITER-ABTEILUNG-ID.
            DISPLAY "ENTER ABTEILUNG ID (1 or 2)".
-           ACCEPT ABTEILUNG-ID.
+           DISPLAY "OR PRESS ? TO LIST VALID DEPARTMENTS".
+           MOVE SPACE TO ARBEITER-ABTEILUNG-ID-ENTRY.
+           ACCEPT ARBEITER-ABTEILUNG-ID-ENTRY.
+           IF ARBEITER-ABTEILUNG-ID-ENTRY = "?"
+               PERFORM DISPLAY-ABTEIL-ID-HINTS
+               MOVE "N" TO ABTEILUNG-ID-FOUND
+           ELSE
+               MOVE ARBEITER-ABTEILUNG-ID-ENTRY TO ARBEITER-ABTEILUNG-ID
+               PERFORM LOOK-UP-ARBEITER-ABTEILUNG-ID.
+
+       RE-ACCEPT-ARBEITER-ABTEILUNG-ID.
+           IF ARBEITER-ABTEILUNG-ID-ENTRY NOT = "?"
+               DISPLAY "ABTEILUNG ID NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-ARBEITER-ABTEILUNG-ID.
+
+      ******************************************************************
+      *    "?" helper - lists every department's ID and name from
+      *    TABLE-ABTEIL-RECORD, the same in-memory table DISPLAY-
+      *    ABTEILUNGEN lists names from, so the clerk does not have to
+      *    leave this program to look up a valid ABTEILUNG ID.
+      ******************************************************************
+       DISPLAY-ABTEIL-ID-HINTS.
+           PERFORM DISPLAY-ONE-ABTEIL-ID-HINT
+               VARYING ABTEIL-INDEX
+               FROM 1 BY 1
+               UNTIL ABTEIL-INDEX > AMOUNT-VON-ABTEILUNGEN.
+
+       DISPLAY-ONE-ABTEIL-ID-HINT.
+           DISPLAY TABLE-ABTEILUNG-ID(ABTEIL-INDEX) " "
+               TABLE-ABTEILUNG-NAME(ABTEIL-INDEX).
+
+       LOOK-UP-ARBEITER-ABTEILUNG-ID.
+           MOVE ARBEITER-ABTEILUNG-ID TO ABTEILUNG-ID.
+           MOVE "Y" TO ABTEILUNG-ID-FOUND.
+           READ ABTEIL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ABTEILUNG-ID-FOUND.
 
        ENTER-CHIEF-ID.
            PERFORM ACCEPT-CHIEF-ID.
            PERFORM RE-ACCEPT-CHIEF-ID
-               UNTIL CHIEF-ID NOT = SPACE.
+               UNTIL CHIEF-ID-FOUND = "Y".
 
        ACCEPT-CHIEF-ID.
            DISPLAY "Enter chief's ID.".
            DISPLAY "If arbeiter doesn't have a chief enter 0."
            ACCEPT CHIEF-ID.
+           PERFORM VALIDATE-CHIEF-ID.
 
        RE-ACCEPT-CHIEF-ID.
-           DISPLAY "Chief'd ID must be entered!".
-           DISPLAY "If arbeiter doesn't have a chief enter 0."
            PERFORM ACCEPT-CHIEF-ID.
 
+       VALIDATE-CHIEF-ID.
+           IF CHIEF-ID = SPACE
+               MOVE "N" TO CHIEF-ID-FOUND
+               DISPLAY "CHIEF'S ID MUST BE ENTERED"
+           ELSE
+           IF CHIEF-ID = ZERO
+               MOVE "Y" TO CHIEF-ID-FOUND
+           ELSE
+           IF CHIEF-ID = ARBEITER-ID
+               MOVE "N" TO CHIEF-ID-FOUND
+               DISPLAY "ARBEITER CANNOT BE THEIR OWN CHIEF"
+           ELSE
+               PERFORM LOOK-UP-CHIEF-ID
+               IF CHIEF-ID-FOUND NOT = "Y"
+                   DISPLAY "CHIEF'S ID IS NOT ON FILE".
+
+       LOOK-UP-CHIEF-ID.
+           MOVE ARBEITER-RECORD TO SAVE-ARBEITER-RECORD.
+           MOVE CHIEF-ID TO ARBEITER-ID.
+           MOVE "Y" TO CHIEF-ID-FOUND.
+           READ ARBEITER-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CHIEF-ID-FOUND.
+           MOVE SAVE-ARBEITER-RECORD TO ARBEITER-RECORD.
+
        ENTER-FAMILIE.
            DISPLAY "ENTER FAMILIE".
            ACCEPT FAMILIE.
 
        ENTER-NAME.
            DISPLAY "ENTER NAME".
-           ACCEPT NAME.
+           ACCEPT ARBEITER-NAME.
 
        ENTER-SALARY.
            DISPLAY "ENTER SALARY.".
            ACCEPT SALARY.
 
        ENTER-EINSTELL-DATUM.
+           PERFORM ACCEPT-EINSTELL-DATUM.
+           PERFORM RE-ACCEPT-EINSTELL-DATUM
+               UNTIL DATUM-VALID = "Y".
+
+       ACCEPT-EINSTELL-DATUM.
            DISPLAY "ENTER EINSTEL DATUM IN FORMAT YYYY-MM-DD".
            ACCEPT EINSTELL-DATUM.
+           PERFORM VALIDATE-DATUM-FORMAT.
+
+       RE-ACCEPT-EINSTELL-DATUM.
+           PERFORM ACCEPT-EINSTELL-DATUM.
+
+      ******************************************************************
+      *    A real calendar-date check for EINSTELL-DATUM - four digit
+      *    year, dashes in the right spots, month 01-12, and a day
+      *    that is valid for that month/year (leap years included).
+      ******************************************************************
+       VALIDATE-DATUM-FORMAT.
+           MOVE "Y" TO DATUM-VALID.
+           IF EINSTELL-DATUM(5:1) NOT = "-" OR
+               EINSTELL-DATUM(8:1) NOT = "-"
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "DATE MUST BE IN FORMAT YYYY-MM-DD"
+           ELSE
+           IF EINSTELL-DATUM(1:4) IS NOT NUMERIC OR
+               EINSTELL-DATUM(6:2) IS NOT NUMERIC OR
+               EINSTELL-DATUM(9:2) IS NOT NUMERIC
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "DATE MUST BE IN FORMAT YYYY-MM-DD"
+           ELSE
+               MOVE EINSTELL-DATUM(1:4) TO DATUM-YEAR
+               MOVE EINSTELL-DATUM(6:2) TO DATUM-MONTH
+               MOVE EINSTELL-DATUM(9:2) TO DATUM-DAY
+               PERFORM VALIDATE-DATUM-MONTH-AND-DAY.
+
+       VALIDATE-DATUM-MONTH-AND-DAY.
+           IF DATUM-MONTH < 1 OR DATUM-MONTH > 12
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "MONTH MUST BE 01-12"
+           ELSE
+               PERFORM FIND-DAYS-IN-DATUM-MONTH
+               IF DATUM-DAY < 1 OR DATUM-DAY > DAYS-IN-MONTH
+                   MOVE "N" TO DATUM-VALID
+                   DISPLAY "DAY IS NOT VALID FOR THAT MONTH".
+
+       FIND-DAYS-IN-DATUM-MONTH.
+           MOVE DAYS-PER-MONTH-ENTRY(DATUM-MONTH) TO DAYS-IN-MONTH.
+           IF DATUM-MONTH = 2
+               PERFORM DETERMINE-LEAP-YEAR
+               IF IS-LEAP-YEAR = "Y"
+                   MOVE 29 TO DAYS-IN-MONTH.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO IS-LEAP-YEAR.
+           DIVIDE DATUM-YEAR BY 4
+               GIVING DATUM-DIVIDE-QUOT
+               REMAINDER DATUM-DIVIDE-REM.
+           IF DATUM-DIVIDE-REM = 0
+               MOVE "Y" TO IS-LEAP-YEAR
+               DIVIDE DATUM-YEAR BY 100
+                   GIVING DATUM-DIVIDE-QUOT
+                   REMAINDER DATUM-DIVIDE-REM
+               IF DATUM-DIVIDE-REM = 0
+                   MOVE "N" TO IS-LEAP-YEAR
+                   DIVIDE DATUM-YEAR BY 400
+                       GIVING DATUM-DIVIDE-QUOT
+                       REMAINDER DATUM-DIVIDE-REM
+                   IF DATUM-DIVIDE-REM = 0
+                       MOVE "Y" TO IS-LEAP-YEAR.
+
+       ENTER-AUSTRITTS-DATUM.
+           DISPLAY "ENTER AUSTRITTS DATUM (TERMINATION DATE)".
+           DISPLAY "IN FORMAT YYYY-MM-DD".
+           ACCEPT AUSTRITTS-DATUM.
 
       ******************************************************************
       *    Routines shared by Change, Inquire and DELETE
@@ -308,13 +856,16 @@
            PERFORM DISPLAY-NAME.
            PERFORM DISPLAY-SALARY.
            PERFORM DISPLAY-EINSTELL-DATUM.
+           PERFORM DISPLAY-ARBEITER-STATUS.
            DISPLAY " ".
 
        DISPLAY-ARBEITER-ID.
            DISPLAY "  ARBEITER ID: " ARBEITER-ID.
 
        DISPLAY-ABTEILUNG-ID.
-           DISPLAY "1. ABTEILUNG ID: " ABTEILUNG-ID.
+           PERFORM LOOK-UP-ABTEILUNG-NAME-IN-TABLE.
+           DISPLAY "1. ABTEILUNG ID: " ARBEITER-ABTEILUNG-ID
+               " (" DISPLAY-ABTEILUNG-NAME ")".
 
        DISPLAY-CHIEF-ID.
            DISPLAY "2. CHIEF ID: " CHIEF-ID.
@@ -323,7 +874,7 @@
            DISPLAY "3. FAMILIE: " FAMILIE.
 
        DISPLAY-NAME.
-           DISPLAY "4. NAME: " NAME.
+           DISPLAY "4. NAME: " ARBEITER-NAME.
 
        DISPLAY-SALARY.
            DISPLAY "5. SALARY: " SALARY.
@@ -331,6 +882,12 @@
        DISPLAY-EINSTELL-DATUM.
            DISPLAY "6. EINSTELL DATUM: " EINSTELL-DATUM.
 
+       DISPLAY-ARBEITER-STATUS.
+           IF ARBEITER-IS-ACTIVE
+               DISPLAY "   STATUS: ACTIVE"
+           ELSE
+               DISPLAY "   STATUS: INACTIVE - LEFT " AUSTRITTS-DATUM.
+
       ******************************************************************
       *    File I-O Routines
       ******************************************************************
@@ -344,16 +901,105 @@
        WRITE-ARBEITER-RECORD.
            WRITE ARBEITER-RECORD
                INVALID KEY
-               DISPLAY "RECORD ALREADY ON FILE".
+               DISPLAY "RECORD ALREADY ON FILE"
+               NOT INVALID KEY
+               PERFORM LOG-ARBEITER-CREATED
+               PERFORM LOG-INITIAL-SALARY-HISTORY.
 
        REWRITE-ARBEITER-RECORD.
            REWRITE ARBEITER-RECORD
                INVALID KEY
                DISPLAY "ERROR REWRITING ARBEITER RECORD".
 
-       DELETE-ARBEITER-RECORD.
-           DELETE ARBEITER-FILE RECORD
-               INVALID KEY
-               DISPLAY "ERROR DELETING ARBEITER RECORD".
+       DEACTIVATE-ARBEITER-RECORD.
+           MOVE "I" TO ARBEITER-STATUS.
+           PERFORM ENTER-AUSTRITTS-DATUM.
+           PERFORM REWRITE-ARBEITER-RECORD.
+           PERFORM LOG-ARBEITER-DEACTIVATED.
+
+      ******************************************************************
+      *    Whole-record audit entries for ADD and DELETE (soft-delete
+      *    still changes the one field that matters - ARBEITER-STATUS)
+      ******************************************************************
+       LOG-ARBEITER-CREATED.
+           MOVE "RECORD" TO AUDIT-FIELD-NAME.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
+           MOVE "CREATED" TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       LOG-ARBEITER-DEACTIVATED.
+           MOVE "ARBEITER-STATUS" TO AUDIT-FIELD-NAME.
+           MOVE "A" TO AUDIT-OLD-VALUE.
+           MOVE "I" TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "MAINTENANCE-ARBEITER" TO AUDIT-PROGRAM.
+           MOVE THE-MODE TO AUDIT-MODE.
+           MOVE ARBEITER-ID TO AUDIT-RECORD-KEY.
+           PERFORM STAMP-AUDIT-DATE-TIME.
+           WRITE AUDIT-LOG-RECORD.
+
+       STAMP-AUDIT-DATE-TIME.
+           ACCEPT AUDIT-DATE-PART FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME-PART FROM TIME.
+           MOVE SPACE TO AUDIT-DATE-TIME.
+           STRING
+               AUDIT-DATE-PART       DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               AUDIT-TIME-PART(1:6)  DELIMITED BY SIZE
+               INTO AUDIT-DATE-TIME.
+
+      ******************************************************************
+      *    SALARY-HISTORY-FILE - one line per SALARY set or change.
+      *    LOG-INITIAL-SALARY-HISTORY records the starting SALARY on
+      *    ADD (old salary zero); LOG-SALARY-HISTORY is called from
+      *    LOG-CHANGED-FIELD when SALARY is the field being changed.
+      ******************************************************************
+       LOG-INITIAL-SALARY-HISTORY.
+           MOVE ZERO TO SAVE-OLD-SALARY.
+           PERFORM LOG-SALARY-HISTORY.
+
+       LOG-SALARY-HISTORY.
+           MOVE ARBEITER-ID TO SH-ARBEITER-ID.
+           PERFORM STAMP-SALARY-HISTORY-DATE.
+           MOVE SAVE-OLD-SALARY TO SH-OLD-SALARY.
+           MOVE SALARY TO SH-NEW-SALARY.
+           COMPUTE SH-CHANGE-AMOUNT = SALARY - SAVE-OLD-SALARY.
+           WRITE SALARY-HISTORY-RECORD.
+
+       STAMP-SALARY-HISTORY-DATE.
+           ACCEPT SH-DATE-PART FROM DATE YYYYMMDD.
+           MOVE SPACE TO SH-EFFECTIVE-DATE.
+           STRING
+               SH-DATE-PART(1:4) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               SH-DATE-PART(5:2) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               SH-DATE-PART(7:2) DELIMITED BY SIZE
+               INTO SH-EFFECTIVE-DATE.
+
+      ******************************************************************
+      *    TRANSFER-HISTORY-FILE - one line per department transfer.
+      *    LOG-TRANSFER-HISTORY is called from LOG-CHANGED-FIELD when
+      *    ABTEILUNG-ID is the field being changed.
+      ******************************************************************
+       LOG-TRANSFER-HISTORY.
+           MOVE ARBEITER-ID TO TH-ARBEITER-ID.
+           PERFORM STAMP-TRANSFER-HISTORY-DATE.
+           MOVE SAVE-OLD-ABTEILUNG-ID TO TH-OLD-ABTEILUNG-ID.
+           MOVE ARBEITER-ABTEILUNG-ID TO TH-NEW-ABTEILUNG-ID.
+           WRITE TRANSFER-HISTORY-RECORD.
+
+       STAMP-TRANSFER-HISTORY-DATE.
+           ACCEPT TH-DATE-PART FROM DATE YYYYMMDD.
+           MOVE SPACE TO TH-EFFECTIVE-DATE.
+           STRING
+               TH-DATE-PART(1:4) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               TH-DATE-PART(5:2) DELIMITED BY SIZE
+               "-"               DELIMITED BY SIZE
+               TH-DATE-PART(7:2) DELIMITED BY SIZE
+               INTO TH-EFFECTIVE-DATE.
 
        END PROGRAM MAINTENANCE-ARBEITER.
