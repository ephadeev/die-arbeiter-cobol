@@ -0,0 +1,205 @@
+      ******************************************************************
+      *    Print the Salary / Raise History Report
+      *    Walks SALARY-HIST in the order entries were written, looks
+      *    up each worker's name on arbeiter.dat, and prints the old
+      *    salary, new salary, change amount and percent change for
+      *    every entry; a starting salary on ADD shows as "NEW HIRE"
+      *    since there is no prior salary to compare against.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-SALARY-HISTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           COPY "select-salary-history.cbl".
+           SELECT REPORT-FILE ASSIGN TO "SALARY-HISTORY-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+           COPY "fd-salary-history.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS       PIC XX.
+       77  SALARY-HISTORY-FILE-STATUS PIC XX.
+       77  REPORT-FILE-STATUS         PIC XX.
+       77  SALARY-HISTORY-AT-END      PIC X.
+       77  ARBEITER-FOUND             PIC X.
+       77  TOTAL-RAISES               PIC 9(6) VALUE ZERO.
+       77  TOTAL-PERCENT-RAISE        PIC S9(6)V99 VALUE ZERO.
+       77  AVERAGE-PERCENT-RAISE      PIC S9(4)V99 VALUE ZERO.
+       77  THIS-PERCENT-RAISE         PIC S9(4)V99.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(23) VALUE "SALARY / RAISE HISTORY".
+           05 FILLER PIC X(227) VALUE SPACE.
+
+       01  COLUMN-HEADER-LINE.
+           05 FILLER PIC X(4)  VALUE "Date".
+           05 FILLER PIC X(8)  VALUE SPACE.
+           05 FILLER PIC X(2)  VALUE "ID".
+           05 FILLER PIC X(6)  VALUE SPACE.
+           05 FILLER PIC X(4)  VALUE "Name".
+           05 FILLER PIC X(26) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "Old Salary".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "New Salary".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(6)  VALUE "Change".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(7)  VALUE "Percent".
+           05 FILLER PIC X(160) VALUE SPACE.
+
+       01  HISTORY-LINE.
+           05 RL-EFFECTIVE-DATE  PIC X(10).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-ARBEITER-ID     PIC 9(6).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-NAME            PIC X(30).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-OLD-SALARY      PIC ZZZZZ9.9.
+           05 FILLER PIC X(4)    VALUE SPACE.
+           05 RL-NEW-SALARY      PIC ZZZZZ9.9.
+           05 FILLER PIC X(4)    VALUE SPACE.
+           05 RL-CHANGE-AMOUNT   PIC -ZZZZ9.9.
+           05 FILLER PIC X(3)    VALUE SPACE.
+           05 RL-PERCENT-RAISE   PIC -ZZZ9.99.
+           05 FILLER PIC X(1)    VALUE "%".
+           05 FILLER PIC X(150)  VALUE SPACE.
+
+       01  NEW-HIRE-LINE.
+           05 RL2-EFFECTIVE-DATE PIC X(10).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL2-ARBEITER-ID    PIC 9(6).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL2-NAME           PIC X(30).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 FILLER PIC X(16)   VALUE "STARTING SALARY:".
+           05 FILLER PIC X(1)    VALUE SPACE.
+           05 RL2-NEW-SALARY     PIC ZZZZZ9.9.
+           05 FILLER PIC X(162)  VALUE SPACE.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER PIC X(20)  VALUE "TOTAL RAISES LOGGED:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-TOTAL-RAISES   PIC ZZZZZ9.
+           05 FILLER PIC X(223) VALUE SPACE.
+
+       01  AVERAGE-LINE.
+           05 FILLER PIC X(26)  VALUE "AVERAGE PERCENT PER RAISE:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-AVERAGE-PCT    PIC -ZZ9.99.
+           05 FILLER PIC X(1)   VALUE "%".
+           05 FILLER PIC X(221) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(250) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN INPUT SALARY-HISTORY-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE ARBEITER-FILE.
+           CLOSE SALARY-HISTORY-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-HISTORY-RECORD.
+           PERFORM PROCESS-ONE-HISTORY-RECORD
+               UNTIL SALARY-HISTORY-AT-END = "Y".
+
+       PROCESS-ONE-HISTORY-RECORD.
+           PERFORM LOOK-UP-ARBEITER-FOR-HISTORY.
+           IF SH-OLD-SALARY = ZERO
+               PERFORM WRITE-NEW-HIRE-LINE
+           ELSE
+               PERFORM COMPUTE-PERCENT-RAISE
+               PERFORM WRITE-HISTORY-LINE
+               ADD 1 TO TOTAL-RAISES
+               ADD THIS-PERCENT-RAISE TO TOTAL-PERCENT-RAISE.
+           PERFORM READ-NEXT-HISTORY-RECORD.
+
+       LOOK-UP-ARBEITER-FOR-HISTORY.
+           MOVE SH-ARBEITER-ID TO ARBEITER-ID.
+           MOVE "Y" TO ARBEITER-FOUND.
+           READ ARBEITER-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ARBEITER-FOUND.
+
+       COMPUTE-PERCENT-RAISE.
+           COMPUTE THIS-PERCENT-RAISE ROUNDED =
+               SH-CHANGE-AMOUNT / SH-OLD-SALARY * 100.
+
+       READ-NEXT-HISTORY-RECORD.
+           MOVE "N" TO SALARY-HISTORY-AT-END.
+           READ SALARY-HISTORY-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO SALARY-HISTORY-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE COLUMN-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-HISTORY-LINE.
+           MOVE SH-EFFECTIVE-DATE TO RL-EFFECTIVE-DATE.
+           MOVE SH-ARBEITER-ID TO RL-ARBEITER-ID.
+           IF ARBEITER-FOUND = "Y"
+               MOVE ARBEITER-NAME TO RL-NAME
+           ELSE
+               MOVE "** NOT ON FILE **" TO RL-NAME.
+           MOVE SH-OLD-SALARY TO RL-OLD-SALARY.
+           MOVE SH-NEW-SALARY TO RL-NEW-SALARY.
+           MOVE SH-CHANGE-AMOUNT TO RL-CHANGE-AMOUNT.
+           MOVE THIS-PERCENT-RAISE TO RL-PERCENT-RAISE.
+           MOVE HISTORY-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-NEW-HIRE-LINE.
+           MOVE SH-EFFECTIVE-DATE TO RL2-EFFECTIVE-DATE.
+           MOVE SH-ARBEITER-ID TO RL2-ARBEITER-ID.
+           IF ARBEITER-FOUND = "Y"
+               MOVE ARBEITER-NAME TO RL2-NAME
+           ELSE
+               MOVE "** NOT ON FILE **" TO RL2-NAME.
+           MOVE SH-NEW-SALARY TO RL2-NEW-SALARY.
+           MOVE NEW-HIRE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE TOTAL-RAISES TO RL-TOTAL-RAISES.
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           IF TOTAL-RAISES > ZERO
+               COMPUTE AVERAGE-PERCENT-RAISE ROUNDED =
+                   TOTAL-PERCENT-RAISE / TOTAL-RAISES.
+           MOVE AVERAGE-PERCENT-RAISE TO RL-AVERAGE-PCT.
+           MOVE AVERAGE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-SALARY-HISTORY-REPORT.
