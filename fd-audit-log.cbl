@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    One line per field changed - DATE-TIME, PROGRAM, THE-MODE,
+      *    the record's key, the field name, and its old/new values.
+      ******************************************************************
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AUDIT-DATE-TIME   PIC X(15).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-PROGRAM     PIC X(20).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-MODE        PIC X(7).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-RECORD-KEY  PIC X(6).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-FIELD-NAME  PIC X(20).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-OLD-VALUE   PIC X(30).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 AUDIT-NEW-VALUE   PIC X(30).
