@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    SELECT for ARBEITER-FILE
+      *    Primary Key - ARBEITER-ID
+      *    Alternate Key with duplicates - FAMILIE-NAME-KEY
+      *        (FAMILIE + ARBEITER-NAME)
+      ******************************************************************
+           SELECT ARBEITER-FILE ASSIGN TO "ARBEITER-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARBEITER-ID
+               ALTERNATE RECORD KEY IS FAMILIE-NAME-KEY WITH DUPLICATES
+               FILE STATUS IS ARBEITER-FILE-STATUS.
