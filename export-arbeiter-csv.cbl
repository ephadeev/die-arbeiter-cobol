@@ -0,0 +1,103 @@
+      ******************************************************************
+      *    Export arbeiter.dat to a comma-separated CSV file for
+      *    spreadsheet/finance use outside the system. Terminated
+      *    workers are included (ARBEITER-STATUS column shows A or I)
+      *    since the file itself keeps them on record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-ARBEITER-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-arbeiter.cbl".
+           SELECT CSV-FILE ASSIGN TO "ARBEITER-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-arbeiter.cbl".
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  CSV-FILE-STATUS       PIC XX.
+       77  ARBEITER-FILE-AT-END  PIC X.
+
+       77  CSV-ARBEITER-ID       PIC Z(6).
+       77  CSV-ABTEILUNG-ID      PIC Z(4).
+       77  CSV-CHIEF-ID          PIC Z(6).
+       77  CSV-SALARY            PIC Z(5)9.9.
+
+       77  CSV-HEADER-PART-1     PIC X(56) VALUE
+           "ARBEITER-ID,ABTEILUNG-ID,CHIEF-ID,FAMILIE,ARBEITER-NAME,".
+       77  CSV-HEADER-PART-2     PIC X(53) VALUE
+           "SALARY,EINSTELL-DATUM,ARBEITER-STATUS,AUSTRITTS-DATUM".
+       01  CSV-HEADER-LINE.
+           05 CSV-HEADER-LINE-1  PIC X(56).
+           05 CSV-HEADER-LINE-2  PIC X(53).
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-EXPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE CSV-HEADER-PART-1 TO CSV-HEADER-LINE-1.
+           MOVE CSV-HEADER-PART-2 TO CSV-HEADER-LINE-2.
+           MOVE CSV-HEADER-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE ARBEITER-FILE.
+           CLOSE CSV-FILE.
+
+       PROCESS-EXPORT.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+           PERFORM WRITE-ONE-CSV-LINE
+               UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       WRITE-ONE-CSV-LINE.
+           MOVE ARBEITER-ID TO CSV-ARBEITER-ID.
+           MOVE ARBEITER-ABTEILUNG-ID TO CSV-ABTEILUNG-ID.
+           MOVE CHIEF-ID TO CSV-CHIEF-ID.
+           MOVE SALARY TO CSV-SALARY.
+           MOVE SPACE TO CSV-RECORD.
+           STRING
+               CSV-ARBEITER-ID   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-ABTEILUNG-ID  DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-CHIEF-ID      DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FAMILIE           DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               ARBEITER-NAME     DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               CSV-SALARY        DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               EINSTELL-DATUM    DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ARBEITER-STATUS   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               AUSTRITTS-DATUM   DELIMITED BY SPACE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+       END PROGRAM EXPORT-ARBEITER-CSV.
