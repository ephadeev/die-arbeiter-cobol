@@ -8,12 +8,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           COPY "select-audit-log.cbl".
+           COPY "select-operator.cbl".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+           COPY "fd-audit-log.cbl".
+           COPY "fd-operator.cbl".
 
        WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS     PIC XX.
+       77  ARBEITER-FILE-STATUS   PIC XX.
+       77  AUDIT-LOG-FILE-STATUS  PIC XX.
+       77  OPERATOR-FILE-STATUS   PIC XX.
+       77  THIS-OPERATOR-IS-SUPERVISOR PIC X.
+       77  AUDIT-DATE-PART        PIC 9(8).
+       77  AUDIT-TIME-PART        PIC 9(8).
+       77  AUDIT-BUDGET-EDIT      PIC Z(9)9.99.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  WORKERS-IN-ABTEILUNG  PIC 9(5).
+       77  HIGHEST-ABTEILUNG-ID  PIC 9(4) VALUE ZERO.
+       77  NEXT-ABTEILUNG-ID     PIC 9(4) VALUE ZERO.
        77  MENU-PICK PIC 9.
            88 MENU-PICK-IS-VALID VALUES 0 THRU 4.
 
@@ -22,6 +41,11 @@
        77  RECORD-FOUND       PIC X.
        77  WHICH-FIELD        PIC 9.
        77  ABTEILUNG-ID-FIELD PIC Z(4).
+       77  LEITER-ID-FOUND    PIC X.
+       77  SAVE-ABTEIL-RECORD PIC X(129).
+       77  SUMMARY-HEADCOUNT      PIC 9(5).
+       77  SUMMARY-TOTAL-SALARY   PIC 9(9)V9.
+       77  SUMMARY-AVERAGE-SALARY PIC 9(7)V99.
 
        77  UPPER-ALPHA         PIC X(26) VALUE
            "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
@@ -40,9 +64,39 @@
 
        OPENING-PROCEDURE.
            OPEN I-O ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           PERFORM CHECK-OPERATOR-LOGIN.
+
+      ******************************************************************
+      *    Operator login - looks up the SUPERVISOR-FLAG for the
+      *    entered OPERATOR-ID so DELETE can be restricted to
+      *    supervisors later on. An ID not on file is treated as a
+      *    non-supervisor rather than rejected outright, same as
+      *    MAINTENANCE-ARBEITER.
+      ******************************************************************
+       CHECK-OPERATOR-LOGIN.
+           MOVE "N" TO THIS-OPERATOR-IS-SUPERVISOR.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           OPEN INPUT OPERATOR-FILE.
+           IF OPERATOR-FILE-STATUS = "35"
+               DISPLAY "OPERATOR-FILE NOT SET UP - TREATED AS NON-"
+               DISPLAY "SUPERVISOR"
+           ELSE
+               READ OPERATOR-FILE RECORD
+                   INVALID KEY
+                   DISPLAY "OPERATOR ID NOT ON FILE"
+               NOT INVALID KEY
+                   IF OPERATOR-IS-SUPERVISOR
+                       MOVE "Y" TO THIS-OPERATOR-IS-SUPERVISOR
+               END-READ
+               CLOSE OPERATOR-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE AUDIT-LOG-FILE.
 
        MAIN-PROCESS.
            PERFORM GET-MENU-PICK.
@@ -112,15 +166,44 @@
 
        GET-NEW-ABTEILUNG-ID.
            PERFORM INIT-ABTEIL-RECORD.
+           PERFORM FIND-NEXT-ABTEILUNG-ID.
            PERFORM ENTER-ABTEILUNG-ID.
            MOVE "Y" TO RECORD-FOUND.
            PERFORM FIND-NEW-ABTEIL-RECORD
                UNTIL RECORD-FOUND = "N" OR ABTEILUNG-ID = ZERO.
 
+      ******************************************************************
+      *    Suggest the next free ABTEILUNG-ID instead of making the
+      *    clerk hunt for one in a four-digit keyspace.
+      ******************************************************************
+       FIND-NEXT-ABTEILUNG-ID.
+           MOVE ZERO TO HIGHEST-ABTEILUNG-ID.
+           MOVE ZERO TO ABTEILUNG-ID.
+           START ABTEIL-FILE KEY IS NOT LESS THAN ABTEILUNG-ID
+               INVALID KEY
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+           IF ABTEIL-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ABTEIL-FOR-COUNT
+               PERFORM TRACK-HIGHEST-ABTEILUNG-ID
+                   UNTIL ABTEIL-FILE-AT-END = "Y".
+           COMPUTE NEXT-ABTEILUNG-ID = HIGHEST-ABTEILUNG-ID + 1.
+
+       TRACK-HIGHEST-ABTEILUNG-ID.
+           IF ABTEILUNG-ID > HIGHEST-ABTEILUNG-ID
+               MOVE ABTEILUNG-ID TO HIGHEST-ABTEILUNG-ID.
+           PERFORM READ-NEXT-ABTEIL-FOR-COUNT.
+
+       READ-NEXT-ABTEIL-FOR-COUNT.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
        FIND-NEW-ABTEIL-RECORD.
            PERFORM READ-ABTEIL-RECORD.
            IF RECORD-FOUND = "Y"
                DISPLAY "RECORD ALREADY ON FILE"
+               ADD 1 TO NEXT-ABTEILUNG-ID
                PERFORM ENTER-ABTEILUNG-ID.
 
        ADD-RECORDS.
@@ -131,6 +214,9 @@
        ENTER-REMAINING-FIELDS.
            PERFORM ENTER-ABTEILUNG-NAME.
            PERFORM ENTER-PRAEMIE.
+           PERFORM ENTER-ABTEILUNG-LEITER-ID.
+           PERFORM ENTER-ANNUAL-BUDGET.
+           PERFORM ENTER-BUDGETED-HEADCOUNT.
 
       ******************************************************************
       *    CHANGE
@@ -143,7 +229,8 @@
 
        CHANGE-RECORDS.
            PERFORM GET-FIELD-TO-CHANGE.
-           PERFORM CHANGE-ONE-FIELD.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
            PERFORM GET-ABTEIL-RECORD.
 
        GET-FIELD-TO-CHANGE.
@@ -151,18 +238,69 @@
            PERFORM ASK-WHICH-FIELD.
 
        ASK-WHICH-FIELD.
-           MOVE 1 TO WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-5) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+           IF WHICH-FIELD > 5
+               DISPLAY "INVALID ENTRY".
 
        CHANGE-ONE-FIELD.
            PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
 
        CHANGE-THIS-FIELD.
+           PERFORM CAPTURE-OLD-FIELD-VALUE.
            IF WHICH-FIELD = 1
                PERFORM ENTER-ABTEILUNG-NAME.
            IF WHICH-FIELD = 2
                PERFORM ENTER-PRAEMIE.
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-ABTEILUNG-LEITER-ID.
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-ANNUAL-BUDGET.
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-BUDGETED-HEADCOUNT.
+           PERFORM LOG-CHANGED-FIELD.
            PERFORM REWRITE-ABTEIL-RECORD.
 
+      ******************************************************************
+      *    Field-level audit log - one AUDIT-LOG-FILE line per field
+      *    changed, old value and new value both recorded.
+      ******************************************************************
+       CAPTURE-OLD-FIELD-VALUE.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 1
+               MOVE ABTEILUNG-NAME TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 2
+               MOVE PRAEMIE TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 3
+               MOVE ABTEILUNG-LEITER-ID TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 4
+               MOVE ANNUAL-BUDGET TO AUDIT-BUDGET-EDIT
+               MOVE AUDIT-BUDGET-EDIT TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 5
+               MOVE BUDGETED-HEADCOUNT TO AUDIT-OLD-VALUE.
+
+       LOG-CHANGED-FIELD.
+           MOVE SPACE TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 1
+               MOVE "ABTEILUNG-NAME" TO AUDIT-FIELD-NAME
+               MOVE ABTEILUNG-NAME TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 2
+               MOVE "PRAEMIE" TO AUDIT-FIELD-NAME
+               MOVE PRAEMIE TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 3
+               MOVE "ABTEILUNG-LEITER-ID" TO AUDIT-FIELD-NAME
+               MOVE ABTEILUNG-LEITER-ID TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 4
+               MOVE "ANNUAL-BUDGET" TO AUDIT-FIELD-NAME
+               MOVE ANNUAL-BUDGET TO AUDIT-BUDGET-EDIT
+               MOVE AUDIT-BUDGET-EDIT TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 5
+               MOVE "BUDGETED-HEADCOUNT" TO AUDIT-FIELD-NAME
+               MOVE BUDGETED-HEADCOUNT TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
       ******************************************************************
       *    INQUIRE
       ******************************************************************
@@ -174,24 +312,92 @@
 
        INQUIRE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM COMPUTE-ABTEILUNG-SUMMARY.
+           PERFORM DISPLAY-ABTEILUNG-SUMMARY.
            PERFORM GET-ABTEIL-RECORD.
 
+      ******************************************************************
+      *    Headcount / average-salary summary shown on INQUIRE -
+      *    active workers only, same scan pattern as
+      *    COUNT-ARBEITER-IN-ABTEILUNG.
+      ******************************************************************
+       COMPUTE-ABTEILUNG-SUMMARY.
+           MOVE ZERO TO SUMMARY-HEADCOUNT.
+           MOVE ZERO TO SUMMARY-TOTAL-SALARY.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-COUNT
+               PERFORM ADD-ONE-ARBEITER-TO-SUMMARY
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+           IF SUMMARY-HEADCOUNT > ZERO
+               COMPUTE SUMMARY-AVERAGE-SALARY ROUNDED =
+                   SUMMARY-TOTAL-SALARY / SUMMARY-HEADCOUNT
+           ELSE
+               MOVE ZERO TO SUMMARY-AVERAGE-SALARY.
+
+       ADD-ONE-ARBEITER-TO-SUMMARY.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               ADD 1 TO SUMMARY-HEADCOUNT
+               ADD SALARY TO SUMMARY-TOTAL-SALARY.
+           PERFORM READ-NEXT-ARBEITER-FOR-COUNT.
+
+       DISPLAY-ABTEILUNG-SUMMARY.
+           DISPLAY "   ACTIVE HEADCOUNT: " SUMMARY-HEADCOUNT.
+           DISPLAY "   AVERAGE SALARY: " SUMMARY-AVERAGE-SALARY.
+
       ******************************************************************
       *    DELETE
       ******************************************************************
        DELETE-MODE.
-           MOVE "DELETE" TO THE-MODE.
-           PERFORM GET-ABTEIL-RECORD.
-           PERFORM DELETE-RECORDS
-               UNTIL ABTEILUNG-ID = ZERO.
+           IF THIS-OPERATOR-IS-SUPERVISOR NOT = "Y"
+               DISPLAY "ONLY A SUPERVISOR MAY DELETE RECORDS"
+           ELSE
+               MOVE "DELETE" TO THE-MODE
+               PERFORM GET-ABTEIL-RECORD
+               PERFORM DELETE-RECORDS
+                   UNTIL ABTEILUNG-ID = ZERO.
 
        DELETE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
-           PERFORM ASK-OK-TO-DELETE.
-           IF OK-TO-DELETE = "Y"
-               PERFORM DELETE-ABTEIL-RECORD.
+           PERFORM COUNT-ARBEITER-IN-ABTEILUNG.
+           IF WORKERS-IN-ABTEILUNG > ZERO
+               DISPLAY "CANNOT DELETE - " WORKERS-IN-ABTEILUNG
+                   " WORKER(S) STILL ASSIGNED TO THIS ABTEILUNG"
+           ELSE
+               PERFORM ASK-OK-TO-DELETE
+               IF OK-TO-DELETE = "Y"
+                   PERFORM DELETE-ABTEIL-RECORD.
            PERFORM GET-ABTEIL-RECORD.
 
+      ******************************************************************
+      *    Referential-integrity check before a department is deleted
+      ******************************************************************
+       COUNT-ARBEITER-IN-ABTEILUNG.
+           MOVE ZERO TO WORKERS-IN-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-FOR-COUNT
+               PERFORM COUNT-ONE-ARBEITER-FOR-ABTEILUNG
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       COUNT-ONE-ARBEITER-FOR-ABTEILUNG.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID
+               ADD 1 TO WORKERS-IN-ABTEILUNG.
+           PERFORM READ-NEXT-ARBEITER-FOR-COUNT.
+
+       READ-NEXT-ARBEITER-FOR-COUNT.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
        ASK-OK-TO-DELETE.
            PERFORM ACCEPT-OK-TO-DELETE.
            PERFORM RE-ACCEPT-OK-TO-DELETE
@@ -224,6 +430,12 @@
            DISPLAY "ENTER ABTEILUNG ID".
            DISPLAY "TO " THE-MODE " (1-9999)".
            DISPLAY "ENTER 0 TO STOP ENTRY".
+           IF THE-MODE = "ADD"
+               DISPLAY "PRESS ENTER TO ACCEPT SUGGESTED ID: "
+                   NEXT-ABTEILUNG-ID
+               MOVE NEXT-ABTEILUNG-ID TO ABTEILUNG-ID-FIELD
+           ELSE
+               MOVE ZERO TO ABTEILUNG-ID-FIELD.
            ACCEPT ABTEILUNG-ID-FIELD.
            MOVE ABTEILUNG-ID-FIELD TO ABTEILUNG-ID.
 
@@ -264,6 +476,64 @@
            DISPLAY "ENTER PRAEMIE".
            ACCEPT PRAEMIE.
 
+      ******************************************************************
+      *    Approved annual payroll budget for this department - checked
+      *    against actual salary cost by PRINT-BUDGET-VARIANCE-REPORT.
+      ******************************************************************
+       ENTER-ANNUAL-BUDGET.
+           DISPLAY "ENTER ANNUAL BUDGET".
+           ACCEPT ANNUAL-BUDGET.
+
+      ******************************************************************
+      *    Approved headcount for this department - checked against
+      *    the live active headcount by PRINT-BUDGET-VARIANCE-REPORT
+      *    alongside ANNUAL-BUDGET.
+      ******************************************************************
+       ENTER-BUDGETED-HEADCOUNT.
+           DISPLAY "ENTER BUDGETED HEADCOUNT".
+           ACCEPT BUDGETED-HEADCOUNT.
+
+      ******************************************************************
+      *    Department head - an ARBEITER-ID, zero if unassigned.
+      *    Validated against arbeiter.dat the same way CHIEF-ID is
+      *    validated in MAINTENANCE-ARBEITER, and must also work in
+      *    the department being edited - a worker cannot head a
+      *    department they are not assigned to.
+      ******************************************************************
+       ENTER-ABTEILUNG-LEITER-ID.
+           PERFORM ACCEPT-ABTEILUNG-LEITER-ID.
+           PERFORM RE-ACCEPT-ABTEILUNG-LEITER-ID
+               UNTIL LEITER-ID-FOUND = "Y".
+
+       ACCEPT-ABTEILUNG-LEITER-ID.
+           DISPLAY "ENTER DEPARTMENT HEAD'S ARBEITER ID".
+           DISPLAY "IF NO HEAD IS ASSIGNED YET ENTER 0".
+           ACCEPT ABTEILUNG-LEITER-ID.
+           PERFORM VALIDATE-ABTEILUNG-LEITER-ID.
+
+       RE-ACCEPT-ABTEILUNG-LEITER-ID.
+           PERFORM ACCEPT-ABTEILUNG-LEITER-ID.
+
+       VALIDATE-ABTEILUNG-LEITER-ID.
+           IF ABTEILUNG-LEITER-ID = ZERO
+               MOVE "Y" TO LEITER-ID-FOUND
+           ELSE
+               PERFORM LOOK-UP-ABTEILUNG-LEITER-ID
+               IF LEITER-ID-FOUND NOT = "Y"
+                   DISPLAY "DEPARTMENT HEAD'S ID IS NOT ON FILE".
+
+       LOOK-UP-ABTEILUNG-LEITER-ID.
+           MOVE ABTEIL-RECORD TO SAVE-ABTEIL-RECORD.
+           MOVE ABTEILUNG-LEITER-ID TO ARBEITER-ID.
+           MOVE "Y" TO LEITER-ID-FOUND.
+           READ ARBEITER-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO LEITER-ID-FOUND.
+           IF LEITER-ID-FOUND = "Y" AND
+               ARBEITER-ABTEILUNG-ID NOT = ABTEILUNG-ID
+               MOVE "N" TO LEITER-ID-FOUND.
+           MOVE SAVE-ABTEIL-RECORD TO ABTEIL-RECORD.
+
       ******************************************************************
       *    Routines shared by Change, Inquier and Delete
       ******************************************************************
@@ -272,6 +542,9 @@
            PERFORM DISPLAY-ABTEILUNG-ID.
            PERFORM DISPLAY-ABTEILUNG-NAME.
            PERFORM DISPLAY-PRAEMIE.
+           PERFORM DISPLAY-ABTEILUNG-LEITER-ID.
+           PERFORM DISPLAY-ANNUAL-BUDGET.
+           PERFORM DISPLAY-BUDGETED-HEADCOUNT.
            DISPLAY " ".
 
        DISPLAY-ABTEILUNG-ID.
@@ -283,6 +556,15 @@
        DISPLAY-PRAEMIE.
            DISPLAY "2. PRAEMIE: " PRAEMIE.
 
+       DISPLAY-ABTEILUNG-LEITER-ID.
+           DISPLAY "3. DEPARTMENT HEAD ID: " ABTEILUNG-LEITER-ID.
+
+       DISPLAY-ANNUAL-BUDGET.
+           DISPLAY "4. ANNUAL BUDGET: " ANNUAL-BUDGET.
+
+       DISPLAY-BUDGETED-HEADCOUNT.
+           DISPLAY "5. BUDGETED HEADCOUNT: " BUDGETED-HEADCOUNT.
+
       ******************************************************************
       *    File I-O Routines
       ******************************************************************
@@ -296,7 +578,9 @@
        WRITE-ABTEIL-RECORD.
            WRITE ABTEIL-RECORD
                INVALID KEY
-               DISPLAY "RECORD IS ALREADY ON FILE".
+               DISPLAY "RECORD IS ALREADY ON FILE"
+               NOT INVALID KEY
+               PERFORM LOG-ABTEIL-CREATED.
 
        REWRITE-ABTEIL-RECORD.
            REWRITE ABTEIL-RECORD
@@ -306,6 +590,40 @@
        DELETE-ABTEIL-RECORD.
            DELETE ABTEIL-FILE RECORD
                INVALID KEY
-               DISPLAY "ERROR DELETING ABTEIL RECORD".
+               DISPLAY "ERROR DELETING ABTEIL RECORD"
+               NOT INVALID KEY
+               PERFORM LOG-ABTEIL-DELETED.
+
+      ******************************************************************
+      *    Whole-record audit entries for ADD and DELETE
+      ******************************************************************
+       LOG-ABTEIL-CREATED.
+           MOVE "RECORD" TO AUDIT-FIELD-NAME.
+           MOVE SPACE TO AUDIT-OLD-VALUE.
+           MOVE "CREATED" TO AUDIT-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       LOG-ABTEIL-DELETED.
+           MOVE "RECORD" TO AUDIT-FIELD-NAME.
+           MOVE SPACE TO AUDIT-NEW-VALUE.
+           MOVE "DELETED" TO AUDIT-OLD-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "MAINTENANCE-ABTEIL" TO AUDIT-PROGRAM.
+           MOVE THE-MODE TO AUDIT-MODE.
+           MOVE ABTEILUNG-ID TO AUDIT-RECORD-KEY.
+           PERFORM STAMP-AUDIT-DATE-TIME.
+           WRITE AUDIT-LOG-RECORD.
+
+       STAMP-AUDIT-DATE-TIME.
+           ACCEPT AUDIT-DATE-PART FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME-PART FROM TIME.
+           MOVE SPACE TO AUDIT-DATE-TIME.
+           STRING
+               AUDIT-DATE-PART       DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               AUDIT-TIME-PART(1:6)  DELIMITED BY SIZE
+               INTO AUDIT-DATE-TIME.
 
        END PROGRAM MAINTENANCE-ABTEIL.
