@@ -0,0 +1,230 @@
+      ******************************************************************
+      *    Print the Seniority / Years-Of-Service Report
+      *    Walks every Abteilung on abteil.dat, lists its active workers
+      *    from arbeiter.dat with their EINSTELL-DATUM and years of
+      *    service as of today, plus a company-wide average at the end
+      *    of the run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-SENIORITY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           SELECT REPORT-FILE ASSIGN TO "SENIORITY-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS    PIC XX.
+       77  ARBEITER-FILE-STATUS  PIC XX.
+       77  REPORT-FILE-STATUS    PIC XX.
+       77  ABTEIL-FILE-AT-END    PIC X.
+       77  ARBEITER-FILE-AT-END  PIC X.
+       77  TOTAL-HEADCOUNT       PIC 9(6) VALUE ZERO.
+       77  TOTAL-YEARS-SERVICE   PIC 9(8) VALUE ZERO.
+       77  AVERAGE-YEARS-SERVICE PIC 9(4)V99 VALUE ZERO.
+
+       77  TODAY-DATE            PIC 9(8).
+       77  TODAY-YEAR            PIC 9(4).
+       77  TODAY-MONTH           PIC 99.
+       77  TODAY-DAY             PIC 99.
+
+       77  HIRE-YEAR             PIC 9(4).
+       77  HIRE-MONTH            PIC 99.
+       77  HIRE-DAY              PIC 99.
+       77  YEARS-OF-SERVICE      PIC 9(4).
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(32)  VALUE "SENIORITY / YEARS OF SERVICE".
+           05 FILLER PIC X(218) VALUE SPACE.
+
+       01  COLUMN-HEADER-LINE.
+           05 FILLER PIC X(2)  VALUE "ID".
+           05 FILLER PIC X(6)  VALUE SPACE.
+           05 FILLER PIC X(7)  VALUE "Familie".
+           05 FILLER PIC X(95) VALUE SPACE.
+           05 FILLER PIC X(4)  VALUE "Name".
+           05 FILLER PIC X(16) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "Einstellt".
+           05 FILLER PIC X(10) VALUE SPACE.
+           05 FILLER PIC X(5)  VALUE "Years".
+           05 FILLER PIC X(77) VALUE SPACE.
+
+       01  DEPT-HEADER-LINE.
+           05 FILLER PIC X(12)  VALUE "DEPARTMENT: ".
+           05 RL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-ABTEILUNG-NAME PIC X(100).
+           05 FILLER PIC X(132) VALUE SPACE.
+
+       01  WORKER-LINE.
+           05 RL-ARBEITER-ID     PIC 9(6).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-FAMILIE         PIC X(100).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-NAME            PIC X(100).
+           05 FILLER PIC X(2)    VALUE SPACE.
+           05 RL-EINSTELL-DATUM  PIC X(10).
+           05 FILLER PIC X(5)    VALUE SPACE.
+           05 RL-YEARS-OF-SERVICE PIC ZZZ9.
+           05 FILLER PIC X(12)   VALUE SPACE.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER PIC X(22)  VALUE "GRAND TOTAL HEADCOUNT:".
+           05 FILLER PIC X(1)   VALUE SPACE.
+           05 RL-GRAND-TOTAL    PIC ZZZZZ9.
+           05 FILLER PIC X(221) VALUE SPACE.
+
+       01  AVERAGE-LINE.
+           05 FILLER PIC X(24)  VALUE "AVERAGE YEARS OF SERVICE".
+           05 FILLER PIC X(2)   VALUE ": ".
+           05 RL-AVERAGE-YEARS  PIC ZZZ9.99.
+           05 FILLER PIC X(216) VALUE SPACE.
+
+       01  BLANK-LINE PIC X(250) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE TODAY-DATE(1:4) TO TODAY-YEAR.
+           MOVE TODAY-DATE(5:2) TO TODAY-MONTH.
+           MOVE TODAY-DATE(7:2) TO TODAY-DAY.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           PERFORM WRITE-DEPARTMENT-HEADER.
+           PERFORM WRITE-COLUMN-HEADER.
+           PERFORM LIST-WORKERS-FOR-ABTEILUNG.
+           PERFORM WRITE-BLANK-LINE.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Worker listing for the current Abteilung - a fresh scan of
+      *    arbeiter.dat from the top for every department, active
+      *    workers only.
+      ******************************************************************
+       LIST-WORKERS-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM LIST-ONE-WORKER-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       LIST-ONE-WORKER-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               PERFORM COMPUTE-YEARS-OF-SERVICE
+               PERFORM WRITE-WORKER-LINE
+               ADD 1 TO TOTAL-HEADCOUNT
+               ADD YEARS-OF-SERVICE TO TOTAL-YEARS-SERVICE.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    Years of service as of today, counted from EINSTELL-DATUM -
+      *    whole years only, not yet credited for the current year
+      *    unless the hire month/day has already passed this year.
+      ******************************************************************
+       COMPUTE-YEARS-OF-SERVICE.
+           MOVE EINSTELL-DATUM(1:4) TO HIRE-YEAR.
+           MOVE EINSTELL-DATUM(6:2) TO HIRE-MONTH.
+           MOVE EINSTELL-DATUM(9:2) TO HIRE-DAY.
+           COMPUTE YEARS-OF-SERVICE = TODAY-YEAR - HIRE-YEAR.
+           IF TODAY-MONTH < HIRE-MONTH OR
+               (TODAY-MONTH = HIRE-MONTH AND TODAY-DAY < HIRE-DAY)
+               SUBTRACT 1 FROM YEARS-OF-SERVICE.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-HEADER.
+           MOVE ABTEILUNG-ID TO RL-ABTEILUNG-ID.
+           MOVE ABTEILUNG-NAME TO RL-ABTEILUNG-NAME.
+           MOVE DEPT-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-COLUMN-HEADER.
+           MOVE COLUMN-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-WORKER-LINE.
+           MOVE ARBEITER-ID TO RL-ARBEITER-ID.
+           MOVE FAMILIE TO RL-FAMILIE.
+           MOVE ARBEITER-NAME TO RL-NAME.
+           MOVE EINSTELL-DATUM TO RL-EINSTELL-DATUM.
+           MOVE YEARS-OF-SERVICE TO RL-YEARS-OF-SERVICE.
+           MOVE WORKER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-BLANK-LINE.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE TOTAL-HEADCOUNT TO RL-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           IF TOTAL-HEADCOUNT > ZERO
+               COMPUTE AVERAGE-YEARS-SERVICE ROUNDED =
+                   TOTAL-YEARS-SERVICE / TOTAL-HEADCOUNT.
+           MOVE AVERAGE-YEARS-SERVICE TO RL-AVERAGE-YEARS.
+           MOVE AVERAGE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       END PROGRAM PRINT-SENIORITY-REPORT.
