@@ -3,9 +3,20 @@
       *    ABTEILUNG-NAME & PRAEMIE are required
       *    ABTEILUNG-NAME - ALTERNATE KEY
       *    PRAEMIE - ALTERNATE KEY WITH DUPLICATES
+      *    ABTEILUNG-LEITER-ID - ARBEITER-ID of the department head,
+      *        zero if the department has no head assigned yet
+      *    ANNUAL-BUDGET - the department's approved annual payroll
+      *        budget, compared against actual salary cost by
+      *        PRINT-BUDGET-VARIANCE-REPORT
+      *    BUDGETED-HEADCOUNT - the department's approved headcount,
+      *        compared against the live active headcount by
+      *        PRINT-BUDGET-VARIANCE-REPORT alongside ANNUAL-BUDGET
       ******************************************************************
        FD  ABTEIL-FILE.
        01  ABTEIL-RECORD.
-           05 ABTEILUNG-ID   PIC 9(4).
-           05 ABTEILUNG-NAME PIC X(100).
-           05 PRAEMIE        PIC 9(3).
+           05 ABTEILUNG-ID        PIC 9(4).
+           05 ABTEILUNG-NAME      PIC X(100).
+           05 PRAEMIE             PIC 9(3).
+           05 ABTEILUNG-LEITER-ID PIC 9(6).
+           05 ANNUAL-BUDGET       PIC 9(9)V99.
+           05 BUDGETED-HEADCOUNT  PIC 9(5).
