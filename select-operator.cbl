@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    SELECT for OPERATOR-FILE
+      *    Primary Key - OPERATOR-ID
+      ******************************************************************
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATOR-FILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPERATOR-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
