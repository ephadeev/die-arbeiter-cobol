@@ -0,0 +1,352 @@
+      ******************************************************************
+      *    Month-End / Year-End Batch Close
+      *    Asks the clerk for the period-end date, then walks every
+      *    Abteilung the same way PRINT-PRAEMIE-REPORT does to total
+      *    base pay and bonus pool per department and company-wide,
+      *    prints the close report, and appends one permanent record
+      *    of the run's totals to CLOSE-HISTORY so a prior close's
+      *    figures are never overwritten by later maintenance activity.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-PERIOD-CLOSE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "select-abteil.cbl".
+           COPY "select-arbeiter.cbl".
+           COPY "select-close-history.cbl".
+           SELECT REPORT-FILE ASSIGN TO "PERIOD-CLOSE-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-abteil.cbl".
+           COPY "fd-arbeiter.cbl".
+           COPY "fd-close-history.cbl".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ABTEIL-FILE-STATUS        PIC XX.
+       77  ARBEITER-FILE-STATUS      PIC XX.
+       77  CLOSE-HISTORY-FILE-STATUS PIC XX.
+       77  REPORT-FILE-STATUS        PIC XX.
+       77  ABTEIL-FILE-AT-END        PIC X.
+       77  ARBEITER-FILE-AT-END      PIC X.
+       77  BASE-PAY                  PIC 9(9)V99 VALUE ZERO.
+       77  BONUS-POOL                PIC 9(9)V99 VALUE ZERO.
+       77  DEPARTMENT-TOTAL          PIC 9(9)V99 VALUE ZERO.
+       77  DEPARTMENT-HEADCOUNT      PIC 9(6)     VALUE ZERO.
+       77  COMPANY-BASE-PAY          PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-BONUS-POOL        PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-TOTAL             PIC 9(9)V99 VALUE ZERO.
+       77  COMPANY-HEADCOUNT         PIC 9(6)     VALUE ZERO.
+
+       77  PERIOD-END-DATUM          PIC X(10).
+       77  DATUM-VALID               PIC X.
+       77  DATUM-YEAR                PIC 9(4).
+       77  DATUM-MONTH               PIC 99.
+       77  DATUM-DAY                 PIC 99.
+       77  DAYS-IN-MONTH             PIC 99.
+       77  IS-LEAP-YEAR              PIC X.
+       77  DATUM-DIVIDE-QUOT         PIC 9(4).
+       77  DATUM-DIVIDE-REM          PIC 9(4).
+       77  CLOSE-RUN-DATE-PART       PIC 9(8).
+       77  CLOSE-RUN-TIME-PART       PIC 9(8).
+
+       01  DAYS-PER-MONTH-TABLE VALUE "312831303130313130313031".
+           05 DAYS-PER-MONTH-ENTRY OCCURS 12 TIMES PIC 99.
+
+       01  HEADER-LINE-1.
+           05 FILLER PIC X(27)  VALUE "MONTH-END / YEAR-END CLOSE".
+           05 FILLER PIC X(173) VALUE SPACE.
+
+       01  PERIOD-LINE.
+           05 FILLER PIC X(18)  VALUE "PERIOD END DATE: ".
+           05 RL-PERIOD-END     PIC X(10).
+           05 FILLER PIC X(172) VALUE SPACE.
+
+       01  DEPT-HEADER-LINE.
+           05 FILLER PIC X(12)  VALUE "DEPARTMENT: ".
+           05 RL-ABTEILUNG-ID   PIC 9(4).
+           05 FILLER PIC X(2)   VALUE SPACE.
+           05 RL-ABTEILUNG-NAME PIC X(100).
+           05 FILLER PIC X(82)  VALUE SPACE.
+
+       01  HEADCOUNT-LINE.
+           05 FILLER PIC X(18)   VALUE "ACTIVE HEADCOUNT: ".
+           05 RL-HEADCOUNT       PIC ZZZZZ9.
+           05 FILLER PIC X(176)  VALUE SPACE.
+
+       01  BASE-PAY-LINE.
+           05 FILLER PIC X(15)   VALUE "BASE PAY:      ".
+           05 RL-BASE-PAY        PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  BONUS-POOL-LINE.
+           05 FILLER PIC X(15)   VALUE "BONUS POOL:    ".
+           05 RL-BONUS-POOL      PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  DEPT-TOTAL-LINE.
+           05 FILLER PIC X(15)   VALUE "TOTAL COST:    ".
+           05 RL-DEPT-TOTAL      PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-HEADER-LINE.
+           05 FILLER PIC X(34)  VALUE "COMPANY-WIDE TOTAL".
+           05 FILLER PIC X(166) VALUE SPACE.
+
+       01  COMPANY-HEADCOUNT-LINE.
+           05 FILLER PIC X(18)   VALUE "TOTAL HEADCOUNT: ".
+           05 RL-COMPANY-HEADCOUNT PIC ZZZZZ9.
+           05 FILLER PIC X(176)  VALUE SPACE.
+
+       01  COMPANY-BASE-LINE.
+           05 FILLER PIC X(15)   VALUE "BASE PAY:      ".
+           05 RL-COMPANY-BASE    PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-BONUS-LINE.
+           05 FILLER PIC X(15)   VALUE "BONUS POOL:    ".
+           05 RL-COMPANY-BONUS   PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  COMPANY-TOTAL-LINE.
+           05 FILLER PIC X(15)   VALUE "TOTAL COST:    ".
+           05 RL-COMPANY-TOTAL   PIC Z,ZZZ,ZZZ9.99.
+           05 FILLER PIC X(173)  VALUE SPACE.
+
+       01  BLANK-LINE PIC X(200) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM PROCESS-REPORT.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT ABTEIL-FILE.
+           OPEN INPUT ARBEITER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN EXTEND CLOSE-HISTORY-FILE.
+           PERFORM ENTER-PERIOD-END-DATUM.
+           PERFORM WRITE-REPORT-TITLE.
+
+       CLOSING-PROCEDURE.
+           PERFORM WRITE-COMPANY-TOTAL.
+           PERFORM WRITE-CLOSE-HISTORY-RECORD.
+           CLOSE ABTEIL-FILE.
+           CLOSE ARBEITER-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE CLOSE-HISTORY-FILE.
+
+      ******************************************************************
+      *    Period-end date - same calendar-date validation as
+      *    EINSTELL-DATUM in MAINTENANCE-ARBEITER.
+      ******************************************************************
+       ENTER-PERIOD-END-DATUM.
+           PERFORM ACCEPT-PERIOD-END-DATUM.
+           PERFORM RE-ACCEPT-PERIOD-END-DATUM
+               UNTIL DATUM-VALID = "Y".
+
+       ACCEPT-PERIOD-END-DATUM.
+           DISPLAY "ENTER PERIOD END DATE IN FORMAT YYYY-MM-DD".
+           ACCEPT PERIOD-END-DATUM.
+           PERFORM VALIDATE-DATUM-FORMAT.
+
+       RE-ACCEPT-PERIOD-END-DATUM.
+           PERFORM ACCEPT-PERIOD-END-DATUM.
+
+       VALIDATE-DATUM-FORMAT.
+           MOVE "Y" TO DATUM-VALID.
+           IF PERIOD-END-DATUM(5:1) NOT = "-" OR
+               PERIOD-END-DATUM(8:1) NOT = "-"
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "DATE MUST BE IN FORMAT YYYY-MM-DD"
+           ELSE
+           IF PERIOD-END-DATUM(1:4) IS NOT NUMERIC OR
+               PERIOD-END-DATUM(6:2) IS NOT NUMERIC OR
+               PERIOD-END-DATUM(9:2) IS NOT NUMERIC
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "DATE MUST BE IN FORMAT YYYY-MM-DD"
+           ELSE
+               MOVE PERIOD-END-DATUM(1:4) TO DATUM-YEAR
+               MOVE PERIOD-END-DATUM(6:2) TO DATUM-MONTH
+               MOVE PERIOD-END-DATUM(9:2) TO DATUM-DAY
+               PERFORM VALIDATE-DATUM-MONTH-AND-DAY.
+
+       VALIDATE-DATUM-MONTH-AND-DAY.
+           IF DATUM-MONTH < 1 OR DATUM-MONTH > 12
+               MOVE "N" TO DATUM-VALID
+               DISPLAY "MONTH MUST BE 01-12"
+           ELSE
+               PERFORM FIND-DAYS-IN-DATUM-MONTH
+               IF DATUM-DAY < 1 OR DATUM-DAY > DAYS-IN-MONTH
+                   MOVE "N" TO DATUM-VALID
+                   DISPLAY "DAY IS NOT VALID FOR THAT MONTH".
+
+       FIND-DAYS-IN-DATUM-MONTH.
+           MOVE DAYS-PER-MONTH-ENTRY(DATUM-MONTH) TO DAYS-IN-MONTH.
+           IF DATUM-MONTH = 2
+               PERFORM DETERMINE-LEAP-YEAR
+               IF IS-LEAP-YEAR = "Y"
+                   MOVE 29 TO DAYS-IN-MONTH.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO IS-LEAP-YEAR.
+           DIVIDE DATUM-YEAR BY 4
+               GIVING DATUM-DIVIDE-QUOT
+               REMAINDER DATUM-DIVIDE-REM.
+           IF DATUM-DIVIDE-REM = 0
+               MOVE "Y" TO IS-LEAP-YEAR
+               DIVIDE DATUM-YEAR BY 100
+                   GIVING DATUM-DIVIDE-QUOT
+                   REMAINDER DATUM-DIVIDE-REM
+               IF DATUM-DIVIDE-REM = 0
+                   MOVE "N" TO IS-LEAP-YEAR
+                   DIVIDE DATUM-YEAR BY 400
+                       GIVING DATUM-DIVIDE-QUOT
+                       REMAINDER DATUM-DIVIDE-REM
+                   IF DATUM-DIVIDE-REM = 0
+                       MOVE "Y" TO IS-LEAP-YEAR.
+
+       PROCESS-REPORT.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+           PERFORM PROCESS-ONE-ABTEILUNG
+               UNTIL ABTEIL-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ABTEILUNG.
+           MOVE ZERO TO BASE-PAY.
+           MOVE ZERO TO DEPARTMENT-HEADCOUNT.
+           PERFORM SUM-SALARY-FOR-ABTEILUNG.
+           COMPUTE BONUS-POOL = BASE-PAY * PRAEMIE / 100.
+           COMPUTE DEPARTMENT-TOTAL = BASE-PAY + BONUS-POOL.
+           ADD BASE-PAY             TO COMPANY-BASE-PAY.
+           ADD BONUS-POOL           TO COMPANY-BONUS-POOL.
+           ADD DEPARTMENT-HEADCOUNT TO COMPANY-HEADCOUNT.
+           PERFORM WRITE-DEPARTMENT-SECTION.
+           PERFORM READ-NEXT-ABTEIL-RECORD.
+
+      ******************************************************************
+      *    Salary total and headcount for the current Abteilung - a
+      *    fresh scan of arbeiter.dat from the top, active workers only.
+      ******************************************************************
+       SUM-SALARY-FOR-ABTEILUNG.
+           MOVE ZERO TO ARBEITER-ID.
+           START ARBEITER-FILE KEY IS NOT LESS THAN ARBEITER-ID
+               INVALID KEY
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+           IF ARBEITER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-ARBEITER-RECORD
+               PERFORM ADD-ONE-SALARY-IF-MATCH
+                   UNTIL ARBEITER-FILE-AT-END = "Y".
+
+       ADD-ONE-SALARY-IF-MATCH.
+           IF ARBEITER-ABTEILUNG-ID = ABTEILUNG-ID AND
+               ARBEITER-IS-ACTIVE
+               ADD SALARY TO BASE-PAY
+               ADD 1 TO DEPARTMENT-HEADCOUNT.
+           PERFORM READ-NEXT-ARBEITER-RECORD.
+
+      ******************************************************************
+      *    File I-O Routines
+      ******************************************************************
+       READ-NEXT-ABTEIL-RECORD.
+           MOVE "N" TO ABTEIL-FILE-AT-END.
+           READ ABTEIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ABTEIL-FILE-AT-END.
+
+       READ-NEXT-ARBEITER-RECORD.
+           MOVE "N" TO ARBEITER-FILE-AT-END.
+           READ ARBEITER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO ARBEITER-FILE-AT-END.
+
+      ******************************************************************
+      *    Report-line writers
+      ******************************************************************
+       WRITE-REPORT-TITLE.
+           MOVE HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE PERIOD-END-DATUM TO RL-PERIOD-END.
+           MOVE PERIOD-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-DEPARTMENT-SECTION.
+           MOVE ABTEILUNG-ID TO RL-ABTEILUNG-ID.
+           MOVE ABTEILUNG-NAME TO RL-ABTEILUNG-NAME.
+           MOVE DEPT-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE DEPARTMENT-HEADCOUNT TO RL-HEADCOUNT.
+           MOVE HEADCOUNT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BASE-PAY TO RL-BASE-PAY.
+           MOVE BASE-PAY-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BONUS-POOL TO RL-BONUS-POOL.
+           MOVE BONUS-POOL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE DEPARTMENT-TOTAL TO RL-DEPT-TOTAL.
+           MOVE DEPT-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE BLANK-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-COMPANY-TOTAL.
+           COMPUTE COMPANY-TOTAL =
+               COMPANY-BASE-PAY + COMPANY-BONUS-POOL.
+
+           MOVE COMPANY-HEADER-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-HEADCOUNT TO RL-COMPANY-HEADCOUNT.
+           MOVE COMPANY-HEADCOUNT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BASE-PAY TO RL-COMPANY-BASE.
+           MOVE COMPANY-BASE-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-BONUS-POOL TO RL-COMPANY-BONUS.
+           MOVE COMPANY-BONUS-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE COMPANY-TOTAL TO RL-COMPANY-TOTAL.
+           MOVE COMPANY-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       WRITE-CLOSE-HISTORY-RECORD.
+           MOVE PERIOD-END-DATUM TO CH-PERIOD-END-DATE.
+           PERFORM STAMP-CLOSE-RUN-DATE-TIME.
+           MOVE COMPANY-HEADCOUNT  TO CH-TOTAL-HEADCOUNT.
+           MOVE COMPANY-BASE-PAY   TO CH-TOTAL-BASE-PAY.
+           MOVE COMPANY-BONUS-POOL TO CH-TOTAL-BONUS-POOL.
+           MOVE COMPANY-TOTAL      TO CH-TOTAL-PAYROLL-COST.
+           WRITE CLOSE-HISTORY-RECORD.
+
+       STAMP-CLOSE-RUN-DATE-TIME.
+           ACCEPT CLOSE-RUN-DATE-PART FROM DATE YYYYMMDD.
+           ACCEPT CLOSE-RUN-TIME-PART FROM TIME.
+           MOVE SPACE TO CH-RUN-DATE-TIME.
+           STRING
+               CLOSE-RUN-DATE-PART(1:8)      DELIMITED BY SIZE
+               " "                           DELIMITED BY SIZE
+               CLOSE-RUN-TIME-PART(1:6)      DELIMITED BY SIZE
+               INTO CH-RUN-DATE-TIME.
+
+       END PROGRAM PRINT-PERIOD-CLOSE-REPORT.
